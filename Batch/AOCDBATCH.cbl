@@ -0,0 +1,318 @@
+000100*----------------------------------------------------------------*00010000
+000200*           ADVENT OF CODE - CONSOLIDATED BATCH DRIVER           *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCDBATCH.                                           00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700 INSTALLATION. AOC-SHOP.                                          00070000
+000800 DATE-WRITTEN. 2026-08-08.                                        00080000
+000900 DATE-COMPILED.                                                   00090000
+001000                                                                  00100000
+001100*----------------------------------------------------------------*00110000
+001200*  MODIFICATION HISTORY:                                         *00120000
+001300*  2026-08-08  ZOM  RUNS THE FULL DAY1-DAY6 PG1/PG2 SUITE IN     *00130000
+001400*                   SEQUENCE AGAINST ONE RUN'S AOCDAYn INPUT     *00140000
+001500*                   FILES AND WRITES ONE CONSOLIDATED AOCDBRPT   *00150000
+001600*                   RESULTS REPORT, ONE LINE PER PROGRAM STEP    *00160000
+001700*----------------------------------------------------------------*00170000
+001800                                                                  00180000
+001900 ENVIRONMENT DIVISION.                                            00190000
+002000 INPUT-OUTPUT SECTION.                                            00200000
+002100 FILE-CONTROL.                                                    00210000
+002200*----------------------------------------------------------------*00220000
+002300*  THE CONSOLIDATED RESULTS REPORT - ONE LINE PER PROGRAM        *00230000
+002400*  STEP RUN BY THIS DRIVER, IN THE ORDER THE STEP RAN            *00240000
+002500*----------------------------------------------------------------*00250000
+002600     SELECT BATCH-RPT    ASSIGN TO AOCDBRPT                       00260000
+002700        ORGANIZATION    IS SEQUENTIAL                             00270000
+002800         ACCESS MODE    IS SEQUENTIAL                             00280000
+002900         FILE STATUS    IS RPT-FILE-STATUS.                       00290000
+002920                                                                  00292000
+002930*----------------------------------------------------------------*00293000
+002940*  ONE-RECORD CHECKPOINT FILE HOLDING THE LAST STEP NUMBER      * 00294000
+002950*  THIS DRIVER COMPLETED, SO AN ABENDED RUN CAN BE RESTARTED     *00295000
+002960*  FROM THE STEP AFTER IT RATHER THAN FROM AOCD1PG1 AGAIN        *00296000
+002970*----------------------------------------------------------------*00297000
+002980     SELECT STEP-CKPT    ASSIGN TO AOCDBSTP                       00298000
+002982        ORGANIZATION    IS SEQUENTIAL                             00298200
+002984         ACCESS MODE    IS SEQUENTIAL                             00298400
+002986         FILE STATUS    IS STEP-CKPT-STATUS.                      00298600
+003000                                                                  00300000
+003100 DATA DIVISION.                                                   00310000
+003200 FILE SECTION.                                                    00320000
+003300*----------------------------------------------------------------*00330000
+003400*  ONE RECORD PER BATCH STEP - THE PROGRAM-ID THAT RAN AND       *00340000
+003500*  A SHORT COMPLETION MESSAGE FOR THE END-OF-DAY SUMMARY         *00350000
+003600*----------------------------------------------------------------*00360000
+003700 FD  BATCH-RPT                                                    00370000
+003800     DATA RECORD IS BATCH-RPT-REC.                                00380000
+003900 01  BATCH-RPT-REC.                                               00390000
+004000     05 BRPT-SEQ             PIC 9(03).                           00400000
+004100     05 FILLER               PIC X(02).                           00410000
+004200     05 BRPT-PGM             PIC X(10).                           00420000
+004300     05 FILLER               PIC X(02).                           00430000
+004400     05 BRPT-MSG             PIC X(40).                           00440000
+004450                                                                  00445000
+004460*----------------------------------------------------------------*00446000
+004470*  ONE-RECORD CHECKPOINT FILE - THE LAST STEP NUMBER SAVED BY   * 00447000
+004480*  2950-SAVE-LAST-STEP AND LOADED BY 0500-LOAD-LAST-STEP         *00448000
+004490*----------------------------------------------------------------*00449000
+004500 FD  STEP-CKPT                                                    00450000
+004510     DATA RECORD IS STEP-CKPT-REC.                                00451000
+004520 01  STEP-CKPT-REC.                                               00452000
+004530     05 STEP-CKPT-LAST       PIC 9(03).                           00453000
+004500                                                                  00450000
+004600 WORKING-STORAGE SECTION.                                         00460000
+004700*----------------------------------------------------------------*00470000
+004800*  COUNTERS AND FLAGS USED TO DRIVE AND REPORT ON EACH           *00480000
+004900*  STEP OF THE CONSOLIDATED BATCH RUN                            *00490000
+005000*----------------------------------------------------------------*00500000
+005100 01  WS-WORK-FIELDS.                                              00510000
+005200     05 WS-SEQ               PIC 9(03)   VALUE ZEROES.            00520000
+005300                                                                  00530000
+005400 01  WS-STEP-FIELDS.                                              00540000
+005500     05 WS-CUR-PGM           PIC X(10)   VALUE SPACES.            00550000
+005600     05 WS-CUR-MSG           PIC X(40)   VALUE SPACES.            00560000
+005700                                                                  00570000
+005800*----------------------------------------------------------------*00580000
+005900*  A SINGLE BLANK PARAMETER AREA, SIZED TO THE LARGEST           *00590000
+006000*  LS-PARM-DATA IN THE SUITE (AOCD1PG2), PASSED AS-IS TO         *00600000
+006100*  EVERY CALLED PROGRAM THAT TAKES A PARAMETER SO EACH ONE'S     *00610000
+006200*  OWN DEFAULTING LOGIC TAKES OVER, THE SAME AS AN UNCODED       *00620000
+006300*  JCL PARM WOULD                                                *00630000
+006400*----------------------------------------------------------------*00640000
+006500 01  WS-BATCH-PARM-AREA.                                          00650000
+006600     05 WS-BATCH-PARM        PIC X(12)   VALUE SPACES.            00660000
+006700                                                                  00670000
+006800 01  WS-SWITCHES.                                                 00680000
+006900     05 RPT-FILE-STATUS      PIC X(02)   VALUE SPACES.            00690000
+007000        88 RPT-SUCCESS       VALUE '00'.                          00700000
+007050     05 STEP-CKPT-STATUS    PIC X(02)   VALUE SPACES.             00705000
+007060        88 STEP-CKPT-SUCCESS VALUE '00'.                          00706000
+007070                                                                  00707000
+007080*----------------------------------------------------------------*00708000
+007090*  THE LAST STEP NUMBER A PRIOR RUN COMPLETED, LOADED BY         *00709000
+007100*  0500-LOAD-LAST-STEP SO THIS RUN CAN SKIP PAST IT              *00710000
+007110*----------------------------------------------------------------*00711000
+007120 01  WS-CKPT-FIELDS.                                              00712000
+007130     05 WS-LAST-STEP        PIC 9(03)   VALUE ZEROES.             00713000
+007100                                                                  00710000
+007200 PROCEDURE DIVISION.                                              00720000
+007300                                                                  00730000
+007400     PERFORM 1000-OPEN-RPT        THRU 1000-EXIT.                 00740000
+007500     PERFORM 2000-RUN-DAY1        THRU 2000-EXIT.                 00750000
+007600     PERFORM 2100-RUN-DAY2        THRU 2100-EXIT.                 00760000
+007700     PERFORM 2200-RUN-DAY3        THRU 2200-EXIT.                 00770000
+007800     PERFORM 2300-RUN-DAY4        THRU 2300-EXIT.                 00780000
+007900     PERFORM 2400-RUN-DAY5        THRU 2400-EXIT.                 00790000
+008000     PERFORM 2500-RUN-DAY6        THRU 2500-EXIT.                 00800000
+008050     PERFORM 9500-CLEAR-LAST-STEP THRU 9500-EXIT.                 00805000
+008100     PERFORM 9000-CLOSE-RPT       THRU 9000-EXIT.                 00810000
+008200                                                                  00820000
+008300     STOP RUN.                                                    00830000
+008400                                                                  00840000
+008500*----------------------------------------------------------------*00850000
+008600*  1000-OPEN-RPT OPENS THE CONSOLIDATED RESULTS REPORT           *00860000
+008700*  BEFORE ANY DAY'S PROGRAMS ARE CALLED                          *00870000
+008800*----------------------------------------------------------------*00880000
+008900 1000-OPEN-RPT.                                                   00890000
+009000     OPEN OUTPUT BATCH-RPT.                                       00900000
+009050     PERFORM 0500-LOAD-LAST-STEP  THRU 0500-EXIT.                 00905000
+009100 1000-EXIT.                                                       00910000
+009200     EXIT.                                                        00920000
+009300                                                                  00930000
+009310*----------------------------------------------------------------*00931000
+009320*  0500-LOAD-LAST-STEP LOADS THE LAST STEP NUMBER A PRIOR RUN   * 00932000
+009330*  COMPLETED FROM AOCDBSTP. THE FILE NOT YET EXISTING IS NOT    * 00933000
+009340*  AN ERROR - IT SIMPLY MEANS THIS RUN STARTS AT STEP ONE        *00934000
+009350*----------------------------------------------------------------*00935000
+009360 0500-LOAD-LAST-STEP.                                             00936000
+009370     MOVE ZEROES TO WS-LAST-STEP.                                 00937000
+009380     OPEN INPUT STEP-CKPT.                                        00938000
+009390     IF STEP-CKPT-SUCCESS                                         00939000
+009400        READ STEP-CKPT                                            00940000
+009410           NOT AT END                                             00941000
+009420              MOVE STEP-CKPT-LAST TO WS-LAST-STEP                 00942000
+009430        END-READ                                                  00943000
+009440        CLOSE STEP-CKPT                                           00944000
+009450     END-IF.                                                      00945000
+009460 0500-EXIT.                                                       00946000
+009470     EXIT.                                                        00947000
+009300                                                                  00930000
+009400*----------------------------------------------------------------*00940000
+009500*  2000-RUN-DAY1 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *00950000
+009600*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *00960000
+009700*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *00970000
+009800*----------------------------------------------------------------*00980000
+009900 2000-RUN-DAY1.                                                   00990000
+009905     ADD 1 TO WS-SEQ.                                             00990500
+009906     IF WS-SEQ > WS-LAST-STEP                                     00990600
+009907        CALL 'AOCD1PG1'                                           00990700
+009908        MOVE 'AOCD1PG1' TO WS-CUR-PGM                             00990800
+009909        MOVE 'COMPLETED' TO WS-CUR-MSG                            00990900
+009910        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               00991000
+009911     END-IF.                                                      00991100
+009912     ADD 1 TO WS-SEQ.                                             00991200
+009913     IF WS-SEQ > WS-LAST-STEP                                     00991300
+009914        CALL 'AOCD1PG2' USING WS-BATCH-PARM                       00991400
+009915        MOVE 'AOCD1PG2' TO WS-CUR-PGM                             00991500
+009916        MOVE 'COMPLETED' TO WS-CUR-MSG                            00991600
+009917        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               00991700
+009918     END-IF.                                                      00991800
+010800 2000-EXIT.                                                       01080000
+010900     EXIT.                                                        01090000
+011000                                                                  01100000
+011100*----------------------------------------------------------------*01110000
+011200*  2100-RUN-DAY2 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *01120000
+011300*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *01130000
+011400*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *01140000
+011500*----------------------------------------------------------------*01150000
+011600 2100-RUN-DAY2.                                                   01160000
+011605     ADD 1 TO WS-SEQ.                                             01160500
+011606     IF WS-SEQ > WS-LAST-STEP                                     01160600
+011607        CALL 'AOCD2PG1' USING WS-BATCH-PARM                       01160700
+011608        MOVE 'AOCD2PG1' TO WS-CUR-PGM                             01160800
+011609        MOVE 'COMPLETED' TO WS-CUR-MSG                            01160900
+011610        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01161000
+011611     END-IF.                                                      01161100
+011612     ADD 1 TO WS-SEQ.                                             01161200
+011613     IF WS-SEQ > WS-LAST-STEP                                     01161300
+011614        CALL 'AOCD2PG2' USING WS-BATCH-PARM                       01161400
+011615        MOVE 'AOCD2PG2' TO WS-CUR-PGM                             01161500
+011616        MOVE 'COMPLETED' TO WS-CUR-MSG                            01161600
+011617        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01161700
+011618     END-IF.                                                      01161800
+012500 2100-EXIT.                                                       01250000
+012600     EXIT.                                                        01260000
+012700                                                                  01270000
+012800*----------------------------------------------------------------*01280000
+012900*  2200-RUN-DAY3 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *01290000
+013000*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *01300000
+013100*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *01310000
+013200*----------------------------------------------------------------*01320000
+013300 2200-RUN-DAY3.                                                   01330000
+013305     ADD 1 TO WS-SEQ.                                             01330500
+013306     IF WS-SEQ > WS-LAST-STEP                                     01330600
+013307        CALL 'AOCD3PG1'                                           01330700
+013308        MOVE 'AOCD3PG1' TO WS-CUR-PGM                             01330800
+013309        MOVE 'COMPLETED' TO WS-CUR-MSG                            01330900
+013310        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01331000
+013311     END-IF.                                                      01331100
+013312     ADD 1 TO WS-SEQ.                                             01331200
+013313     IF WS-SEQ > WS-LAST-STEP                                     01331300
+013314        CALL 'AOCD3PG2' USING WS-BATCH-PARM                       01331400
+013315        MOVE 'AOCD3PG2' TO WS-CUR-PGM                             01331500
+013316        MOVE 'COMPLETED' TO WS-CUR-MSG                            01331600
+013317        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01331700
+013318     END-IF.                                                      01331800
+014200 2200-EXIT.                                                       01420000
+014300     EXIT.                                                        01430000
+014400                                                                  01440000
+014500*----------------------------------------------------------------*01450000
+014600*  2300-RUN-DAY4 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *01460000
+014700*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *01470000
+014800*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *01480000
+014900*----------------------------------------------------------------*01490000
+015000 2300-RUN-DAY4.                                                   01500000
+015005     ADD 1 TO WS-SEQ.                                             01500500
+015006     IF WS-SEQ > WS-LAST-STEP                                     01500600
+015007        CALL 'AOCD4PG2' USING WS-BATCH-PARM                       01500700
+015008        MOVE 'AOCD4PG2' TO WS-CUR-PGM                             01500800
+015009        MOVE 'COMPLETED' TO WS-CUR-MSG                            01500900
+015010        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01501000
+015011     END-IF.                                                      01501100
+015500 2300-EXIT.                                                       01550000
+015600     EXIT.                                                        01560000
+015700                                                                  01570000
+015800*----------------------------------------------------------------*01580000
+015900*  2400-RUN-DAY5 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *01590000
+016000*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *01600000
+016100*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *01610000
+016200*----------------------------------------------------------------*01620000
+016300 2400-RUN-DAY5.                                                   01630000
+016305     ADD 1 TO WS-SEQ.                                             01630500
+016306     IF WS-SEQ > WS-LAST-STEP                                     01630600
+016307        CALL 'AOCD5PG1' USING WS-BATCH-PARM                       01630700
+016308        MOVE 'AOCD5PG1' TO WS-CUR-PGM                             01630800
+016309        MOVE 'COMPLETED' TO WS-CUR-MSG                            01630900
+016310        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01631000
+016311     END-IF.                                                      01631100
+016312     ADD 1 TO WS-SEQ.                                             01631200
+016313     IF WS-SEQ > WS-LAST-STEP                                     01631300
+016314        CALL 'AOCD5PG2' USING WS-BATCH-PARM                       01631400
+016315        MOVE 'AOCD5PG2' TO WS-CUR-PGM                             01631500
+016316        MOVE 'COMPLETED' TO WS-CUR-MSG                            01631600
+016317        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01631700
+016318     END-IF.                                                      01631800
+017200 2400-EXIT.                                                       01720000
+017300     EXIT.                                                        01730000
+017400                                                                  01740000
+017500*----------------------------------------------------------------*01750000
+017600*  2500-RUN-DAY6 CALLS THAT DAY'S PROGRAMS IN SEQUENCE           *01760000
+017700*  AGAINST THAT DAY'S OWN AOCDAYn INPUT FILES, WRITING ONE       *01770000
+017800*  AOCDBRPT LINE PER STEP AS IT COMPLETES                        *01780000
+017900*----------------------------------------------------------------*01790000
+018000 2500-RUN-DAY6.                                                   01800000
+018005     ADD 1 TO WS-SEQ.                                             01800500
+018006     IF WS-SEQ > WS-LAST-STEP                                     01800600
+018007        CALL 'AOCD6PG1'                                           01800700
+018008        MOVE 'AOCD6PG1' TO WS-CUR-PGM                             01800800
+018009        MOVE 'COMPLETED' TO WS-CUR-MSG                            01800900
+018010        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01801000
+018011     END-IF.                                                      01801100
+018012     ADD 1 TO WS-SEQ.                                             01801200
+018013     IF WS-SEQ > WS-LAST-STEP                                     01801300
+018014        CALL 'AOCD6PG2'                                           01801400
+018015        MOVE 'AOCD6PG2' TO WS-CUR-PGM                             01801500
+018016        MOVE 'COMPLETED' TO WS-CUR-MSG                            01801600
+018017        PERFORM 2900-WRITE-STEP-RPT  THRU 2900-EXIT               01801700
+018018     END-IF.                                                      01801800
+018900 2500-EXIT.                                                       01890000
+019000     EXIT.                                                        01900000
+019100                                                                  01910000
+019200*----------------------------------------------------------------*01920000
+019300*  2900-WRITE-STEP-RPT WRITES ONE AOCDBRPT LINE FOR THE          *01930000
+019400*  STEP THAT JUST COMPLETED, NUMBERED IN THE ORDER IT RAN        *01940000
+019500*----------------------------------------------------------------*01950000
+019600 2900-WRITE-STEP-RPT.                                             01960000
+019800     MOVE WS-SEQ             TO BRPT-SEQ.                         01980000
+019900     MOVE WS-CUR-PGM         TO BRPT-PGM.                         01990000
+020000     MOVE WS-CUR-MSG         TO BRPT-MSG.                         02000000
+020100     WRITE BATCH-RPT-REC.                                         02010000
+020150     PERFORM 2950-SAVE-LAST-STEP  THRU 2950-EXIT.                 02015000
+020200 2900-EXIT.                                                       02020000
+020300     EXIT.                                                        02030000
+020300                                                                  02030000
+020310*----------------------------------------------------------------*02031000
+020320*  2950-SAVE-LAST-STEP REWRITES AOCDBSTP WITH THE STEP NUMBER   * 02032000
+020330*  JUST COMPLETED SO A RESTARTED RUN KNOWS WHERE TO PICK UP      *02033000
+020340*----------------------------------------------------------------*02034000
+020350 2950-SAVE-LAST-STEP.                                             02035000
+020360     OPEN OUTPUT STEP-CKPT.                                       02036000
+020370     MOVE WS-SEQ          TO STEP-CKPT-LAST.                      02037000
+020380     WRITE STEP-CKPT-REC.                                         02038000
+020390     CLOSE STEP-CKPT.                                             02039000
+020400 2950-EXIT.                                                       02040000
+020410     EXIT.                                                        02041000
+020400                                                                  02040000
+020500*----------------------------------------------------------------*02050000
+020600*  9000-CLOSE-RPT CLOSES THE CONSOLIDATED RESULTS REPORT         *02060000
+020700*  ONCE EVERY DAY'S PROGRAMS HAVE RUN                            *02070000
+020800*----------------------------------------------------------------*02080000
+020900 9000-CLOSE-RPT.                                                  02090000
+021000     CLOSE BATCH-RPT.                                             02100000
+021100 9000-EXIT.                                                       02110000
+021200     EXIT.                                                        02120000
+021300                                                                  02130000
+021310*----------------------------------------------------------------*02131000
+021320*  9500-CLEAR-LAST-STEP RESETS AOCDBSTP ONCE EVERY DAY'S        * 02132000
+021330*  PROGRAMS HAVE COMPLETED, SO THE NEXT FRESH RUN STARTS AT      *02133000
+021340*  STEP ONE AGAIN INSTEAD OF SKIPPING PAST TODAY'S STEPS         *02134000
+021350*----------------------------------------------------------------*02135000
+021360 9500-CLEAR-LAST-STEP.                                            02136000
+021370     OPEN OUTPUT STEP-CKPT.                                       02137000
+021380     MOVE ZEROES          TO STEP-CKPT-LAST.                      02138000
+021390     WRITE STEP-CKPT-REC.                                         02139000
+021400     CLOSE STEP-CKPT.                                             02140000
+021410 9500-EXIT.                                                       02141000
+021420     EXIT.                                                        02142000
