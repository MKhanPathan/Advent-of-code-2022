@@ -0,0 +1,202 @@
+000100*----------------------------------------------------------------*00010000
+000200*          ADVENT OF CODE - DAY 2 PROGRAM 3                      *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCD2PG3.                                            00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700                                                                  00070000
+000800 ENVIRONMENT DIVISION.                                            00080000
+000900 INPUT-OUTPUT SECTION.                                            00090000
+001000 FILE-CONTROL.                                                    00100000
+001100     SELECT GAME-DATA   ASSIGN TO AOCDAY2                         00110000
+001200         ORGANIZATION   IS SEQUENTIAL                             00120000
+001300          ACCESS MODE   IS SEQUENTIAL                             00130000
+001400          FILE STATUS   IS FILE-STATUS.                           00140000
+029051     SELECT SCORE-TABLE ASSIGN TO AOCD2MT3                        02905100
+029052         ORGANIZATION   IS SEQUENTIAL                             02905200
+029053          ACCESS MODE   IS SEQUENTIAL                             02905300
+029054          FILE STATUS   IS MTX-FILE-STATUS.                       02905400
+001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
+001600 DATA DIVISION.                                                   00160000
+001700 FILE SECTION.                                                    00170000
+001800 FD  GAME-DATA.                                                   00180000
+001900 01  WS-ROUND-REC.                                                00190000
+002000     05 RND-TABLE-ID     PIC X(05).                               00200000
+002100     05 FILLER           PIC X(01).                               00210000
+002200     05 ROUND               PIC X(03).                            00220000
+002300                                                                  00230000
+029061*----------------------------------------------------------------*02906100
+029062* THE SHARED ROUND-CODE TABLE, BOTH RULE READINGS SIDE BY SIDE,  *02906200
+029063* READ FROM AOCD2MT3 AT OPEN TIME SO A STRATEGY-GUIDE RULE       *02906300
+029064* CHANGE IS A DATA CHANGE, NOT A RECOMPILE                       *02906400
+029065*----------------------------------------------------------------*02906500
+029066 FD  SCORE-TABLE.                                                 02906600
+029067 01  MTX-TABLE-REC.                                               02906700
+029068     05 MTX-ROUND-KEY    PIC X(03).                               02906800
+029069     05 MTX-SM1-VALUE    PIC 9(02).                               02906900
+029070     05 MTX-SM2-VALUE    PIC 9(02).                               02907000
+002310                                                                  00231000
+002400*----------------------------------------------------------------*00240000
+002400*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00240000
+002400*----------------------------------------------------------------*00240000
+002400 FD  AUD-HIST                                                     00240000
+002400     DATA RECORD IS AUD-HIST-REC.                                 00240000
+002400 01  AUD-HIST-REC.                                                00240000
+002400     05 HIST-DATE            PIC 9(08).                           00240000
+002400     05 FILLER               PIC X(02).                           00240000
+002400     05 HIST-TIME            PIC 9(06).                           00240000
+002400     05 FILLER               PIC X(02).                           00240000
+002400     05 HIST-PGM             PIC X(08).                           00240000
+002400     05 FILLER               PIC X(02).                           00240000
+002400     05 HIST-OUTPUT          PIC X(40).                           00240000
+002400 WORKING-STORAGE SECTION.                                         00240000
+002500 01  WS-WORK-FIELDS.                                              00250000
+002600     05 TOTAL-SCORE-1     PIC 9(10)   VALUE ZEROES.               00260000
+002700     05 TOTAL-SCORE-2     PIC 9(10)   VALUE ZEROES.               00270000
+002800     05 WS-TBL-IDX        PIC 9(02)   VALUE ZEROES.               00280000
+002900     05 WS-FOUND-SW       PIC X(01)   VALUE 'N'.                  00290000
+003000        88 WS-ROUND-FOUND  VALUE 'Y'.                             00300000
+003100                                                                  00310000
+003200*----------------------------------------------------------------*00320000
+003300* SHARED ROUND-CODE TABLE WITH BOTH RULE READINGS SIDE           *00330000
+003400* BY SIDE - RULE 1 TREATS COLUMN 2 AS MY OWN MOVE (THE           *00340000
+003500* AOCD2PG1 READING), RULE 2 TREATS IT AS THE DESIRED             *00350000
+003600* OUTCOME (THE AOCD2PG2 READING)                                 *00360000
+003700*----------------------------------------------------------------*00370000
+003800 01  WS-SCORE-MATRIX.                                             00380000
+003900     05 WS-SCORE-ENTRY  OCCURS 9 TIMES.                           00390000
+004000        10 WS-SCORE-KEY   PIC X(03).                              00400000
+004100        10 WS-SM1-VALUE   PIC 9(02).                              00410000
+004200        10 WS-SM2-VALUE   PIC 9(02).                              00420000
+004300                                                                  00430000
+004400 01  WS-FILE-STATUS.                                              00440000
+004500     05 FILE-STATUS       PIC X(02)   VALUE SPACES.               00450000
+004600        88 SUCCESS        VALUE '00'.                             00460000
+004700        88 EOF            VALUE '10'.                             00470000
+029081     05 MTX-FILE-STATUS    PIC X(02)   VALUE SPACES.              02908100
+029082        88 MTX-SUCCESS      VALUE '00'.                           02908200
+029083        88 MTX-EOF          VALUE '10'.                           02908300
+029084     05 WS-LOAD-IDX        PIC 9(02)   VALUE ZEROES.              02908400
+004800                                                                  00480000
+004900                                                                  00490000
+004900*----------------------------------------------------------------*00490000
+004900*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00490000
+004900*----------------------------------------------------------------*00490000
+004900 01  WS-HIST-FIELDS.                                              00490000
+004900     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00490000
+004900     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00490000
+004900     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00490000
+004900     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00490000
+004900        88 HIST-SUCCESS VALUE '00'.                               00490000
+004900 PROCEDURE DIVISION.                                              00490000
+005000                                                                  00500000
+005100     PERFORM 0500-INIT-SCORE-MATRIX  THRU 0500-EXIT.              00510000
+005200     OPEN INPUT GAME-DATA.                                        00520000
+005300     IF SUCCESS                                                   00530000
+005400        PERFORM UNTIL EOF                                         00540000
+005500           READ GAME-DATA                                         00550000
+005600                AT END                                            00560000
+005700                   SET EOF TO TRUE                                00570000
+005800                NOT AT END                                        00580000
+005900                   PERFORM 1000-CALC-SCORE  THRU 1000-EXIT        00590000
+006000           END-READ                                               00600000
+006100        END-PERFORM                                               00610000
+006200                                                                  00620000
+006300        CLOSE GAME-DATA                                           00630000
+006400        DISPLAY 'Rule 1 (own move) Total Score:      '            00640000
+006500                TOTAL-SCORE-1                                     00650000
+006600        DISPLAY 'Rule 2 (desired outcome) Total Score: '          00660000
+006700                TOTAL-SCORE-2                                     00670000
+006750     ELSE                                                         00675000
+006760        DISPLAY 'ERROR - UNABLE TO OPEN GAME-DATA, FILE STATUS: ' 00676000
+006770                FILE-STATUS                                       00677000
+006780        MOVE 16             TO RETURN-CODE                        00678000
+006800     END-IF.                                                      00680000
+006900                                                                  00690000
+007000                                                                  00700000
+007000     STRING 'RULE 2 SCORE: ' DELIMITED BY SIZE                    00700000
+007000        TOTAL-SCORE-2 DELIMITED BY SIZE                           00700000
+007000        INTO WS-HIST-MSG.                                         00700000
+007000     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00700000
+007000     STOP RUN.                                                    00700000
+007100                                                                  00710000
+007200 1000-CALC-SCORE.                                                 00720000
+007300*----------------------------------------------------------------*00730000
+007400* LOOK UP THE ROUND CODE ONCE AND ADD ITS POINT VALUE            *00740000
+007500* UNDER BOTH RULES SO ONE PASS OVER THE FILE PRODUCES            *00750000
+007600* BOTH READINGS                                                  *00760000
+007700*----------------------------------------------------------------*00770000
+007800     MOVE 'N'               TO WS-FOUND-SW.                       00780000
+007900     PERFORM VARYING WS-TBL-IDX FROM 1 BY 1                       00790000
+008000               UNTIL WS-TBL-IDX > 9                               00800000
+008100        IF WS-SCORE-KEY(WS-TBL-IDX) = ROUND                       00810000
+008200           ADD WS-SM1-VALUE(WS-TBL-IDX)  TO TOTAL-SCORE-1         00820000
+008300           ADD WS-SM2-VALUE(WS-TBL-IDX)  TO TOTAL-SCORE-2         00830000
+008400           SET WS-ROUND-FOUND             TO TRUE                 00840000
+008500           MOVE 10                        TO WS-TBL-IDX           00850000
+008600        END-IF                                                    00860000
+008700     END-PERFORM.                                                 00870000
+008800     IF NOT WS-ROUND-FOUND                                        00880000
+008900        DISPLAY 'Invalid round: ' ROUND                           00890000
+009000     END-IF.                                                      00900000
+009100 1000-EXIT.                                                       00910000
+009200     EXIT.                                                        00920000
+009300                                                                  00930000
+009400 0500-INIT-SCORE-MATRIX.                                          00940000
+009410*----------------------------------------------------------------*00941000
+009420* LOAD THE NINE ROUND-CODE/VALUE COMBINATIONS FOR BOTH           *00942000
+009430* RULES FROM AOCD2MT3 AT OPEN TIME, IN FILE ORDER, SO A          *00943000
+009440* STRATEGY-GUIDE RULE CHANGE IS A DATA CHANGE, NOT A RECOMPILE   *00944000
+009450*----------------------------------------------------------------*00945000
+009460     OPEN INPUT SCORE-TABLE.                                      00946000
+009470     IF MTX-SUCCESS                                               00947000
+009480        PERFORM UNTIL MTX-EOF                                     00948000
+009490           READ SCORE-TABLE                                       00949000
+009500                AT END                                            00950000
+009510                   SET MTX-EOF TO TRUE                            00951000
+009520                NOT AT END                                        00952000
+009530                   ADD 1 TO WS-LOAD-IDX                           00953000
+009540                   MOVE MTX-ROUND-KEY                             00954000
+009550                     TO WS-SCORE-KEY(WS-LOAD-IDX)                 00955000
+009560                   MOVE MTX-SM1-VALUE                             00956000
+009570                     TO WS-SM1-VALUE(WS-LOAD-IDX)                 00957000
+009580                   MOVE MTX-SM2-VALUE                             00958000
+009590                     TO WS-SM2-VALUE(WS-LOAD-IDX)                 00959000
+009600           END-READ                                               00960000
+009610        END-PERFORM                                               00961000
+009620        CLOSE SCORE-TABLE                                         00962000
+009630     ELSE                                                         00963000
+009640        DISPLAY 'ERROR - UNABLE TO OPEN SCORE-TABLE, FILE STATUS:'00964000
+009650                MTX-FILE-STATUS                                   00965000
+009660        MOVE 16             TO RETURN-CODE                        00966000
+009671        MOVE 'UNABLE TO OPEN SCORE-TABLE'  TO WS-HIST-MSG          00967100
+009672        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             00967200
+009670        STOP RUN                                                  00967000
+009680     END-IF.                                                      00968000
+010080 0500-EXIT.                                                       01008000
+010090     EXIT.                                                        01009000
+010190                                                                  01019000
+010190*----------------------------------------------------------------*01019000
+010190*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 01019000
+010190*----------------------------------------------------------------*01019000
+010190 9800-WRITE-AUDIT-HIST.                                           01019000
+010190     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      01019000
+010190     ACCEPT WS-HIST-TIME FROM TIME.                               01019000
+010190     OPEN EXTEND AUD-HIST.                                        01019000
+010190     INITIALIZE AUD-HIST-REC.                                     01019000
+010190     MOVE WS-HIST-DATE          TO HIST-DATE.                     01019000
+010190     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     01019000
+010190     MOVE 'AOCD2PG3'        TO HIST-PGM.                          01019000
+010190     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   01019000
+010190     WRITE AUD-HIST-REC.                                          01019000
+010190     CLOSE AUD-HIST.                                              01019000
+010190 9800-EXIT.                                                       01019000
+010190     EXIT.                                                        01019000
