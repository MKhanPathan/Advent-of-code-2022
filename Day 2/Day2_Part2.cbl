@@ -12,25 +12,193 @@
 001200         ORGANIZATION   IS SEQUENTIAL                             00120001
 001300          ACCESS MODE   IS SEQUENTIAL                             00130001
 001400          FILE STATUS   IS FILE-STATUS.                           00140001
+090001     SELECT AUDIT-TRL   ASSIGN TO AOCD2AUD                        09000100
+090002         ORGANIZATION   IS SEQUENTIAL                             09000200
+090003          ACCESS MODE   IS SEQUENTIAL                             09000300
+090004          FILE STATUS   IS AUDIT-STATUS.                          09000400
+093001     SELECT LEADER-RPT  ASSIGN TO AOCD2LDR                        09300100
+093002         ORGANIZATION   IS SEQUENTIAL                             09300200
+093003          ACCESS MODE   IS SEQUENTIAL                             09300300
+093004          FILE STATUS   IS LEADER-STATUS.                         09300400
+094001     SELECT TREND-RPT   ASSIGN TO AOCD2TRD                        09400100
+094002         ORGANIZATION   IS SEQUENTIAL                             09400200
+094003          ACCESS MODE   IS SEQUENTIAL                             09400300
+094004          FILE STATUS   IS TREND-STATUS.                          09400400
+029051     SELECT SCORE-TABLE ASSIGN TO AOCD2MT2                        02905100
+029052         ORGANIZATION   IS SEQUENTIAL                             02905200
+029053          ACCESS MODE   IS SEQUENTIAL                             02905300
+029054          FILE STATUS   IS MTX-FILE-STATUS.                       02905400
 001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
 001800 FD  GAME-DATA.                                                   00180000
 001900 01  WS-ROUND-REC.                                                00190000
+092001     05 RND-TABLE-ID     PIC X(05).                               09200100
+092002     05 FILLER           PIC X(01).                               09200200
 002000     05 ROUND               PIC X(03).                            00200000
+
+090011*----------------------------------------------------------------*09001100
+090012* ROUND-BY-ROUND AUDIT TRAIL - ONE RECORD PER ROUND SO A         *09001200
+090013* MATCH CAN BE REPLAYED AND CHECKED AGAINST THE SCORE            *09001300
+090014*----------------------------------------------------------------*09001400
+090015 FD  AUDIT-TRL.                                                   09001500
+090016 01  AUDIT-REC.                                                   09001600
+090017     05 AUD-ROUND        PIC X(03).                               09001700
+090018     05 FILLER           PIC X(01)   VALUE SPACES.                09001800
+090019     05 AUD-ROUND-PTS    PIC 9(02).                               09001900
+090020     05 AUD-RUN-TOTAL    PIC 9(10).                               09002000
+090021     05 FILLER           PIC X(49).                               09002100
+
+093011*----------------------------------------------------------------*09301100
+093012* CUMULATIVE LEADERBOARD - ONE RECORD APPENDED PER TABLE         *09301200
+093013* PER RUN SO STANDINGS SURVIVE ACROSS A WHOLE BATCH OF           *09301300
+093014* STRATEGY-GUIDE FILES, NOT JUST THE CURRENT ONE                 *09301400
+093015*----------------------------------------------------------------*09301500
+093016 FD  LEADER-RPT.                                                  09301600
+093017 01  LEADER-REC.                                                  09301700
+093018     05 LDR-RUN-DATE     PIC 9(06).                               09301800
+093019     05 FILLER           PIC X(01).                               09301900
+093020     05 LDR-TABLE-ID     PIC X(05).                               09302000
+093021     05 FILLER           PIC X(01).                               09302100
+093022     05 LDR-TOTAL        PIC 9(10).                               09302200
+093023     05 FILLER           PIC X(01).                               09302300
+093024     05 LDR-WIN          PIC 9(05).                               09302400
+093025     05 LDR-LOSE         PIC 9(05).                               09302500
+093026     05 LDR-DRAW         PIC 9(05).                               09302600
+093027     05 FILLER           PIC X(41).                               09302700
+
+094011*----------------------------------------------------------------*09401100
+094012* ROUND-BY-ROUND SCORE TREND - A SNAPSHOT WRITTEN EVERY          *09401200
+094013* N ROUNDS SO A LONG MATCH CAN BE REPLAYED TO SEE WHERE          *09401300
+094014* THE SCORE SURGED OR COLLAPSED                                  *09401400
+094015*----------------------------------------------------------------*09401500
+094016 FD  TREND-RPT.                                                   09401600
+094017 01  TRND-REC.                                                    09401700
+094018     05 TRND-ROUND-CNT   PIC 9(06).                               09401800
+094019     05 FILLER           PIC X(02).                               09401900
+094020     05 TRND-RUN-TOTAL   PIC 9(10).                               09402000
+094021     05 FILLER           PIC X(62).                               09402100
+
+029061*----------------------------------------------------------------*02906100
+029062* THE ROCK-PAPER-SCISSORS SCORING MATRIX - NINE ROUND-CODE/      *02906200
+029063* SCORE/OUTCOME COMBINATIONS READ FROM AOCD2MT2 AT OPEN TIME     *02906300
+029064* SO A STRATEGY-GUIDE RULE CHANGE IS A DATA CHANGE, NOT A        *02906400
+029065* RECOMPILE                                                      *02906500
+029066*----------------------------------------------------------------*02906600
+029067 FD  SCORE-TABLE.                                                 02906700
+029068 01  MTX-TABLE-REC.                                               02906800
+029069     05 MTX-ROUND-KEY    PIC X(03).                               02906900
+029070     05 MTX-ROUND-VALUE  PIC 9(02).                               02907000
+029071     05 MTX-OUTCOME      PIC X(01).                               02907100
+
 002100                                                                  00210000
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
 002200 WORKING-STORAGE SECTION.                                         00220000
 002300 01  WS-WORK-FIELDS.                                              00230000
 002400     05 TOTAL-SCORE         PIC 9(10)   VALUE ZEROES.             00240000
+024005     05 WS-TBL-IDX          PIC 9(02)   VALUE ZEROES.             02400500
+024006     05 WS-FOUND-SW         PIC X(01)   VALUE 'N'.                02400600
+024007        88 WS-ROUND-FOUND   VALUE 'Y'.                            02400700
+024008     05 WS-WIN-CNT          PIC 9(05)   VALUE ZEROES.             02400800
+024009     05 WS-LOSE-CNT         PIC 9(05)   VALUE ZEROES.             02400900
+024010     05 WS-DRAW-CNT         PIC 9(05)   VALUE ZEROES.             02401000
+091001     05 WS-INVALID-CNT      PIC 9(05)   VALUE ZEROES.             09100100
+091002     05 WS-TOL-LIMIT        PIC 9(05)   VALUE ZEROES.             09100200
+092011     05 WS-CUR-TABLE-ID     PIC X(05).                            09201100
+092012     05 WS-PLYR-IDX         PIC 9(02)   VALUE ZEROES.             09201200
+092013     05 WS-PLYR-FOUND-SW    PIC X(01)   VALUE 'N'.                09201300
+092014        88 WS-PLYR-FOUND     VALUE 'Y'.                           09201400
+
+092015*----------------------------------------------------------------*09201500
+092016* PER-TABLE SCORE ACCUMULATORS - ONE ENTRY PER DISTINCT          *09201600
+092017* TABLE/PLAYER ID SO ONE RUN CAN SCORE SEVERAL MATCHES           *09201700
+092018*----------------------------------------------------------------*09201800
+092019 01  WS-TABLE-SCORES.                                             09201900
+092020     05 WS-TABLE-CNT        PIC 9(02)   VALUE ZEROES.             09202000
+092021     05 WS-TABLE-ENTRY  OCCURS 50 TIMES.                          09202100
+092022        10 WS-TABLE-ID      PIC X(05).                            09202200
+092023        10 WS-TABLE-TOTAL   PIC 9(10)   VALUE ZEROES.             09202300
+092024        10 WS-TABLE-WIN     PIC 9(05)   VALUE ZEROES.             09202400
+092025        10 WS-TABLE-LOSE    PIC 9(05)   VALUE ZEROES.             09202500
+092026        10 WS-TABLE-DRAW    PIC 9(05)   VALUE ZEROES.             09202600
 002500                                                                  00250000
+025001*----------------------------------------------------------------*02500100
+025002* ROCK-PAPER-SCISSORS SCORING MATRIX - ONE ENTRY PER ROUND       *02500200
+025003* CODE SO THE SCORING RULES LIVE IN DATA, NOT IN LITERAL         *02500300
+025004* WHEN CLAUSES THAT HAVE TO BE HAND-KEPT IN SYNC                 *02500400
+025005*----------------------------------------------------------------*02500500
+025006 01  WS-SCORE-MATRIX.                                             02500600
+025007     05 WS-SCORE-ENTRY  OCCURS 9 TIMES.                           02500700
+025008        10 WS-SCORE-KEY      PIC X(03).                           02500800
+025009        10 WS-SCORE-VALUE    PIC 9(02).                           02500900
+025010        10 WS-SCORE-OUTCOME  PIC X(01).                           02501000
+025011                                                                  02501100
 002600 01  WS-FILE-STATUS.                                              00260000
 002700     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00270000
 002800        88 SUCCESS          VALUE '00'.                           00280000
 002900        88 EOF              VALUE '10'.                           00290000
+090031     05 AUDIT-STATUS       PIC X(02)   VALUE SPACES.              09003100
+090032        88 AUDIT-OK         VALUE '00'.                           09003200
+093031     05 LEADER-STATUS      PIC X(02)   VALUE SPACES.              09303100
+093032        88 LEADER-OK        VALUE '00'.                           09303200
+094031     05 TREND-STATUS       PIC X(02)   VALUE SPACES.              09403100
+094032        88 TREND-OK         VALUE '00'.                           09403200
+094033     05 WS-ROUND-CNT       PIC 9(06)   VALUE ZEROES.              09403300
+094034     05 WS-TRND-N-LIMIT    PIC 9(05)   VALUE ZEROES.              09403400
+094035     05 WS-TRND-DUE-SW     PIC X(01)   VALUE 'N'.                 09403500
+094036        88 WS-TRND-DUE      VALUE 'Y'.                            09403600
+093033     05 WS-RUN-DATE        PIC 9(06)   VALUE ZEROES.              09303300
+029081     05 MTX-FILE-STATUS    PIC X(02)   VALUE SPACES.              02908100
+029082        88 MTX-SUCCESS      VALUE '00'.                           02908200
+029083        88 MTX-EOF          VALUE '10'.                           02908300
+029084     05 WS-LOAD-IDX        PIC 9(02)   VALUE ZEROES.              02908400
 003000                                                                  00300000
-003100 PROCEDURE DIVISION.                                              00310000
+091011*----------------------------------------------------------------*09101100
+091012* INVALID-RECORD TOLERANCE IS PASSED IN AS A RUN-TIME            *09101200
+091013* PARAMETER SO A BAD STRATEGY GUIDE CANNOT RUN FOREVER           *09101300
+091014*----------------------------------------------------------------*09101400
+091018*----------------------------------------------------------------*09101800
+091018*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 09101800
+091018*----------------------------------------------------------------*09101800
+091018 01  WS-HIST-FIELDS.                                              09101800
+091018     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               09101800
+091018     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               09101800
+091018     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               09101800
+091018     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               09101800
+091018        88 HIST-SUCCESS VALUE '00'.                               09101800
+091015 LINKAGE SECTION.                                                 09101500
+091016 01  LS-PARM-DATA.                                                09101600
+091017     05 LS-TOL-PARM    PIC X(02)   VALUE SPACES.                  09101700
+094041     05 LS-TRND-N-PARM  PIC X(02)   VALUE SPACES.                 09404100
+091018 PROCEDURE DIVISION USING LS-PARM-DATA.                           09101800
 003200                                                                  00320000
+091021     PERFORM 0400-INIT-PARM        THRU 0400-EXIT.                09102100
+032005     PERFORM 0500-INIT-SCORE-MATRIX  THRU 0500-EXIT.              03200500
 003300     OPEN INPUT GAME-DATA.                                        00330000
+090041     OPEN OUTPUT AUDIT-TRL.                                       09004100
+093041     OPEN EXTEND LEADER-RPT.                                      09304100
+094051     OPEN OUTPUT TREND-RPT.                                       09405100
+093042     ACCEPT WS-RUN-DATE      FROM DATE.                           09304200
 003400     IF SUCCESS                                                   00340000
 003500        PERFORM UNTIL EOF                                         00350000
 003600           READ GAME-DATA                                         00360000
@@ -42,42 +210,216 @@
 004200        END-PERFORM                                               00420000
 004300                                                                  00430000
 004400        CLOSE GAME-DATA                                           00440000
+090051        CLOSE AUDIT-TRL                                           09005100
+093051        CLOSE LEADER-RPT                                          09305100
+094061        CLOSE TREND-RPT                                           09406100
 004500        DISPLAY 'Total Score: ' TOTAL-SCORE                       00450002
+004501        DISPLAY 'Wins: ' WS-WIN-CNT ' Losses: ' WS-LOSE-CNT       00450100
+004502                       ' Draws: ' WS-DRAW-CNT                     00450200
+092081         PERFORM 4000-DISP-TABLES  THRU 4000-EXIT                 09208100
+004591     ELSE                                                         00459100
+004592        DISPLAY 'ERROR - UNABLE TO OPEN GAME-DATA, FILE STATUS: ' 00459200
+004593                FILE-STATUS                                       00459300
+004594        MOVE 16             TO RETURN-CODE                        00459400
+090052        CLOSE AUDIT-TRL                                           09005200
+093052        CLOSE LEADER-RPT                                          09305200
+094062        CLOSE TREND-RPT                                           09406200
 004600     END-IF.                                                      00460000
 004700                                                                  00470000
-004800     STOP RUN.                                                    00480000
+004800                                                                  00480000
+004800     STRING 'WINS: ' DELIMITED BY SIZE                            00480000
+004800        WS-WIN-CNT DELIMITED BY SIZE                              00480000
+004800        INTO WS-HIST-MSG.                                         00480000
+004800     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00480000
+004800     GOBACK.                                                      00480000
 004900                                                                  00490000
+091041 0400-INIT-PARM.                                                  09104100
+091042*----------------------------------------------------------------*09104200
+091043* DEFAULT TO A TOLERANCE OF 5 BAD RECORDS WHEN NO VALID          *09104300
+091044* TOLERANCE PARM IS PASSED IN                                    *09104400
+091045*----------------------------------------------------------------*09104500
+091046     IF LS-TOL-PARM IS NUMERIC AND LS-TOL-PARM > ZEROES           09104600
+091047        MOVE LS-TOL-PARM          TO WS-TOL-LIMIT                 09104700
+091048     ELSE                                                         09104800
+091049        MOVE 5                    TO WS-TOL-LIMIT                 09104900
+091050     END-IF.                                                      09105000
+094071     IF LS-TRND-N-PARM IS NUMERIC AND LS-TRND-N-PARM > ZEROES     09407100
+094072        MOVE LS-TRND-N-PARM       TO WS-TRND-N-LIMIT              09407200
+094073     ELSE                                                         09407300
+094074        MOVE 10                   TO WS-TRND-N-LIMIT              09407400
+094075     END-IF.                                                      09407500
+091051 0400-EXIT.                                                       09105100
+091052     EXIT.                                                        09105200
+
 005000 1000-CALC-SCORE.                                                 00500000
-005100     EVALUATE ROUND                                               00510000
-005200        WHEN 'A X'                                                00520000
-005300           ADD 3      TO TOTAL-SCORE                              00530000
-005400                                                                  00540000
-005500        WHEN 'B X'                                                00550000
-005600           ADD 1      TO TOTAL-SCORE                              00560000
-005700                                                                  00570000
-005800        WHEN 'C X'                                                00580000
-005900           ADD 2      TO TOTAL-SCORE                              00590000
-006000                                                                  00600000
-006100        WHEN 'A Y'                                                00610000
-006200           ADD 4      TO TOTAL-SCORE                              00620000
-006300                                                                  00630000
-006400        WHEN 'B Y'                                                00640000
-006500           ADD 5      TO TOTAL-SCORE                              00650000
-006600                                                                  00660000
-006700        WHEN 'C Y'                                                00670000
-006800           ADD 6      TO TOTAL-SCORE                              00680000
-006900                                                                  00690000
-007000        WHEN 'A Z'                                                00700000
-007100           ADD 8      TO TOTAL-SCORE                              00710000
-007200                                                                  00720000
-007300        WHEN 'B Z'                                                00730000
-007400           ADD 9      TO TOTAL-SCORE                              00740000
-007500                                                                  00750000
-007600        WHEN 'C Z'                                                00760000
-007700           ADD 7      TO TOTAL-SCORE                              00770000
-007800                                                                  00780000
-007900        WHEN OTHER                                                00790000
-008000           DISPLAY 'Invalid round: ' ROUND                        00800000
-008100     END-EVALUATE.                                                00810000
+050001*----------------------------------------------------------------*05000100
+050002* LOOK UP THE ROUND CODE IN THE SCORE MATRIX AND ADD ITS         *05000200
+050003* POINT VALUE. WHEN CLAUSES ARE GONE - THE RULES LIVE IN         *05000300
+050004* WS-SCORE-MATRIX, LOADED BY 0500-INIT-SCORE-MATRIX              *05000400
+050005*----------------------------------------------------------------*05000500
+094081     ADD 1                    TO WS-ROUND-CNT.                    09408100
+094082     MOVE 'N'                 TO WS-TRND-DUE-SW.                  09408200
+094083     IF FUNCTION MOD(WS-ROUND-CNT, WS-TRND-N-LIMIT) = 0           09408300
+094084        SET WS-TRND-DUE           TO TRUE                         09408400
+094085     END-IF.                                                      09408500
+050006     MOVE 'N'               TO WS-FOUND-SW.                       05000600
+050007     PERFORM VARYING WS-TBL-IDX FROM 1 BY 1                       05000700
+050008               UNTIL WS-TBL-IDX > 9                               05000800
+050009        IF WS-SCORE-KEY(WS-TBL-IDX) = ROUND                       05000900
+050010           ADD WS-SCORE-VALUE(WS-TBL-IDX)  TO TOTAL-SCORE         05001000
+090061            MOVE ROUND                  TO AUD-ROUND              09006100
+090062            MOVE WS-SCORE-VALUE(WS-TBL-IDX)  TO AUD-ROUND-PTS     09006200
+090063            MOVE TOTAL-SCORE             TO AUD-RUN-TOTAL         09006300
+090064            WRITE AUDIT-REC                                       09006400
+050011           EVALUATE WS-SCORE-OUTCOME(WS-TBL-IDX)                  05001100
+050012              WHEN 'W'                                            05001200
+050013                 ADD 1  TO WS-WIN-CNT                             05001300
+050014              WHEN 'L'                                            05001400
+050015                 ADD 1  TO WS-LOSE-CNT                            05001500
+050016              WHEN 'D'                                            05001600
+050017                 ADD 1  TO WS-DRAW-CNT                            05001700
+050018           END-EVALUATE                                           05001800
+092031           PERFORM 1100-ACCUM-BY-TABLE THRU 1100-EXIT             09203100
+050011           SET WS-ROUND-FOUND             TO TRUE                 05001100
+050012           MOVE 10                        TO WS-TBL-IDX           05001200
+050013        END-IF                                                    05001300
+050014     END-PERFORM.                                                 05001400
+050015     IF NOT WS-ROUND-FOUND                                        05001500
+050016        DISPLAY 'Invalid round: ' ROUND                           05001600
+091031        ADD 1                        TO WS-INVALID-CNT            09103100
+091032        IF WS-INVALID-CNT > WS-TOL-LIMIT                          09103200
+091033           DISPLAY 'INVALID RECORD TOLERANCE EXCEEDED'            09103300
+091034           MOVE 16                TO RETURN-CODE                  09103400
+091035           CLOSE GAME-DATA                                        09103500
+091036           CLOSE AUDIT-TRL                                        09103600
+091036           CLOSE LEADER-RPT                                       09103610
+091036           CLOSE TREND-RPT                                        09103620
+091038           MOVE 'TOLERANCE EXCEEDED'   TO WS-HIST-MSG              09103800
+091039           PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT           09103900
+091037           GOBACK                                                 09103700
+091038        END-IF                                                    09103800
+050017     END-IF.                                                      05001700
+094087     IF WS-TRND-DUE                                               09408700
+094088        MOVE WS-ROUND-CNT         TO TRND-ROUND-CNT               09408800
+094089        MOVE TOTAL-SCORE           TO TRND-RUN-TOTAL              09408900
+094090        WRITE TRND-REC                                            09409000
+094091     END-IF.                                                      09409100
+092041 1100-ACCUM-BY-TABLE.                                             09204100
+092042*----------------------------------------------------------------*09204200
+092043* FOLD THIS ROUND'S POINTS INTO ITS TABLE/PLAYER ID,             *09204300
+092044* DEFAULTING BLANK IDS SO OLDER SINGLE-TABLE GUIDES              *09204400
+092045* STILL SCORE THE WAY THEY ALWAYS DID                            *09204500
+092046*----------------------------------------------------------------*09204600
+092047     IF RND-TABLE-ID = SPACES                                     09204700
+092048        MOVE 'DFLT '            TO WS-CUR-TABLE-ID                09204800
+092049     ELSE                                                         09204900
+092050        MOVE RND-TABLE-ID       TO WS-CUR-TABLE-ID                09205000
+092051     END-IF.                                                      09205100
+092052     MOVE 'N'                   TO WS-PLYR-FOUND-SW.              09205200
+092053     PERFORM VARYING WS-PLYR-IDX FROM 1 BY 1                      09205300
+092054               UNTIL WS-PLYR-IDX > WS-TABLE-CNT                   09205400
+092055        IF WS-TABLE-ID(WS-PLYR-IDX) = WS-CUR-TABLE-ID             09205500
+092056           SET WS-PLYR-FOUND       TO TRUE                        09205600
+092057           MOVE WS-TABLE-CNT        TO WS-PLYR-IDX                09205700
+092058        END-IF                                                    09205800
+092059     END-PERFORM.                                                 09205900
+092060     IF NOT WS-PLYR-FOUND                                         09206000
+092060        AND WS-TABLE-CNT < 50                                     09206050
+092061        ADD 1                    TO WS-TABLE-CNT                  09206100
+092062        MOVE WS-CUR-TABLE-ID      TO WS-TABLE-ID(WS-TABLE-CNT)    09206200
+092063        MOVE WS-TABLE-CNT         TO WS-PLYR-IDX                  09206300
+092064     END-IF.                                                      09206400
+092064     IF NOT WS-PLYR-FOUND AND WS-TABLE-CNT NOT < 50               09206450
+092064        DISPLAY 'TABLE ID CAPACITY (50) EXCEEDED - NOT TALLIED: ' 09206460
+092064                WS-CUR-TABLE-ID                                   09206470
+092065     ELSE                                                         09206480
+092065        ADD WS-SCORE-VALUE(WS-TBL-IDX)                            09206500
+092651          TO WS-TABLE-TOTAL(WS-PLYR-IDX)                          09265100
+092066        EVALUATE WS-SCORE-OUTCOME(WS-TBL-IDX)                     09206600
+092067           WHEN 'W'                                               09206700
+092068              ADD 1  TO WS-TABLE-WIN(WS-PLYR-IDX)                 09206800
+092069           WHEN 'L'                                               09206900
+092070              ADD 1  TO WS-TABLE-LOSE(WS-PLYR-IDX)                09207000
+092071           WHEN 'D'                                               09207100
+092072              ADD 1  TO WS-TABLE-DRAW(WS-PLYR-IDX)                09207200
+092073        END-EVALUATE                                              09207300
+092073        END-IF.                                                   09207350
+092074 1100-EXIT.                                                       09207400
+092075     EXIT.                                                        09207500
+
 008200 1000-EXIT.                                                       00820000
 008300     EXIT.                                                        00830000
+083005                                                                  08300500
+092091 4000-DISP-TABLES.                                                09209100
+092092*----------------------------------------------------------------*09209200
+092093* PRINT THE STANDINGS FOR EVERY TABLE/PLAYER ID SEEN             *09209300
+092094* IN THIS RUN, NOT JUST THE OVERALL GRAND TOTAL                  *09209400
+092095*----------------------------------------------------------------*09209500
+092096     PERFORM VARYING WS-PLYR-IDX FROM 1 BY 1                      09209600
+092097               UNTIL WS-PLYR-IDX > WS-TABLE-CNT                   09209700
+092098        DISPLAY 'Table ' WS-TABLE-ID(WS-PLYR-IDX)                 09209800
+092099                ' Score: ' WS-TABLE-TOTAL(WS-PLYR-IDX)            09209900
+092100                ' W:' WS-TABLE-WIN(WS-PLYR-IDX)                   09210000
+092101                ' L:' WS-TABLE-LOSE(WS-PLYR-IDX)                  09210100
+092102                ' D:' WS-TABLE-DRAW(WS-PLYR-IDX)                  09210200
+093061        MOVE WS-RUN-DATE            TO LDR-RUN-DATE               09306100
+093062        MOVE WS-TABLE-ID(WS-PLYR-IDX)  TO LDR-TABLE-ID            09306200
+093063        MOVE WS-TABLE-TOTAL(WS-PLYR-IDX) TO LDR-TOTAL             09306300
+093064        MOVE WS-TABLE-WIN(WS-PLYR-IDX)  TO LDR-WIN                09306400
+093065        MOVE WS-TABLE-LOSE(WS-PLYR-IDX) TO LDR-LOSE               09306500
+093066        MOVE WS-TABLE-DRAW(WS-PLYR-IDX) TO LDR-DRAW               09306600
+093067        WRITE LEADER-REC                                          09306700
+092103     END-PERFORM.                                                 09210300
+092104 4000-EXIT.                                                       09210400
+092105     EXIT.                                                        09210500
+
+072606 0500-INIT-SCORE-MATRIX.                                          07260600
+726061*----------------------------------------------------------------*07260610
+726062* LOAD THE NINE ROUND-CODE/SCORE/OUTCOME COMBINATIONS FROM       *07260620
+726063* AOCD2MT2 AT OPEN TIME, IN FILE ORDER, SO A STRATEGY-GUIDE      *07260630
+726064* RULE CHANGE IS A DATA CHANGE, NOT A RECOMPILE                  *07260640
+726065*----------------------------------------------------------------*07260650
+726066     OPEN INPUT SCORE-TABLE.                                      07260660
+726067     IF MTX-SUCCESS                                               07260670
+726068        PERFORM UNTIL MTX-EOF                                     07260680
+726069           READ SCORE-TABLE                                       07260690
+726070                AT END                                            07260700
+726071                   SET MTX-EOF TO TRUE                            07260710
+726072                NOT AT END                                        07260720
+726073                   ADD 1 TO WS-LOAD-IDX                           07260730
+726074                   MOVE MTX-ROUND-KEY                             07260740
+726075                     TO WS-SCORE-KEY(WS-LOAD-IDX)                 07260750
+726076                   MOVE MTX-ROUND-VALUE                           07260760
+726077                     TO WS-SCORE-VALUE(WS-LOAD-IDX)               07260770
+726078                   MOVE MTX-OUTCOME                               07260780
+726079                     TO WS-SCORE-OUTCOME(WS-LOAD-IDX)             07260790
+726080           END-READ                                               07260800
+726081        END-PERFORM                                               07260810
+726082        CLOSE SCORE-TABLE                                         07260820
+726083     ELSE                                                         07260830
+726084        DISPLAY 'ERROR - UNABLE TO OPEN SCORE-TABLE, FILE STATUS:'07260840
+726085                MTX-FILE-STATUS                                   07260850
+726086        MOVE 16             TO RETURN-CODE                        07260860
+726089        MOVE 'UNABLE TO OPEN SCORE-TABLE'  TO WS-HIST-MSG          07260890
+726090        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT              07260900
+726087        GOBACK                                                    07260870
+726088     END-IF.                                                      07260880
+072607 0500-EXIT.                                                       07260700
+072608     EXIT.                                                        07260800
+830193                                                                  83019300
+830193*----------------------------------------------------------------*83019300
+830193*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 83019300
+830193*----------------------------------------------------------------*83019300
+830193 9800-WRITE-AUDIT-HIST.                                           83019300
+830193     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      83019300
+830193     ACCEPT WS-HIST-TIME FROM TIME.                               83019300
+830193     OPEN EXTEND AUD-HIST.                                        83019300
+830193     INITIALIZE AUD-HIST-REC.                                     83019300
+830193     MOVE WS-HIST-DATE          TO HIST-DATE.                     83019300
+830193     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     83019300
+830193     MOVE 'AOCD2PG2'        TO HIST-PGM.                          83019300
+830193     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   83019300
+830193     WRITE AUD-HIST-REC.                                          83019300
+830193     CLOSE AUD-HIST.                                              83019300
+830193 9800-EXIT.                                                       83019300
+830193     EXIT.                                                        83019300
