@@ -12,36 +12,119 @@
 001200         ORGANIZATION    IS SEQUENTIAL                            00120000
 001300          ACCESS MODE    IS SEQUENTIAL                            00130000
 001400          FILE STATUS    IS FILE-STATUS.                          00140000
+001150                                                                  00115000
+001160     SELECT PAIR-DTL    ASSIGN TO AOCD4DTL                        00116000
+001170         ORGANIZATION    IS SEQUENTIAL                            00117000
+001180          ACCESS MODE    IS SEQUENTIAL                            00118000
+001190          FILE STATUS    IS DTL-FILE-STATUS.                      00119000
+001195                                                                  00119500
+001196     SELECT PAIR-REJ    ASSIGN TO AOCD4REJ                        00119600
+001197         ORGANIZATION    IS SEQUENTIAL                            00119700
+001198          ACCESS MODE    IS SEQUENTIAL                            00119800
+001199          FILE STATUS    IS REJ-FILE-STATUS.                      00119900
 001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
 001800 FD  PAIR-RANGE.                                                  00180000
 001900 01  WS-RANGE.                                                    00190000
-002000     05 RANGE-REC              PIC X(11).                         00200000
+002000     05 RANGE-REC              PIC X(19).                         00200000
+002050                                                                  00205000
+002051*----------------------------------------------------------------*00205100
+020511* OVERLAP DETAIL REPORT - ONE RECORD PER PAIR THAT               *02051100
+020512* OVERLAPS, NAMING THE PAIR NUMBER AND BOTH RANGES               *02051200
+002052*----------------------------------------------------------------*00205200
+002053 FD  PAIR-DTL.                                                    00205300
+002054 01  DTL-REC.                                                     00205400
+002055     05 DTL-PAIR-NO        PIC 9(05).                             00205500
+002056     05 FILLER              PIC X(02)   VALUE SPACES.             00205600
+002057     05 DTL-RANGE-TEXT     PIC X(19).                             00205700
+002058                                                                  00205800
+002059*----------------------------------------------------------------*00205900
+020591* REJECT REPORT - A RANGE-REC THAT DOES NOT CARRY                *02059100
+020592* EXACTLY TWO DASHES AND ONE COMMA IS LOGGED HERE                *02059200
+020593* AND IS NOT UNSTRUNG OR COUNTED AS A PAIR                       *02059300
+020594*----------------------------------------------------------------*02059400
+020595 FD  PAIR-REJ.                                                    02059500
+020596 01  REJ-REC.                                                     02059600
+020597     05 REJ-PAIR-NO        PIC 9(05).                             02059700
+020598     05 FILLER              PIC X(02)   VALUE SPACES.             02059800
+020599     05 REJ-RAW-TEXT       PIC X(19).                             02059900
 002100                                                                  00210000
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
 002200 WORKING-STORAGE SECTION.                                         00220000
 002300 01  WS-WORK-FIELDS.                                              00230000
 002400     05 TOTAL-PAIRS            PIC 9(05)   VALUE ZEROES.          00240000
+002410     05 TOTAL-CONTAINED        PIC 9(05)   VALUE ZEROES.          00241000
 002600     05 WS-CNT                 PIC 9(02)   VALUE ZEROES.          00260000
+002605     05 WS-PAIR-SEQ           PIC 9(05)   VALUE ZEROES.           00260500
+002606     05 WS-REJECT-CNT         PIC 9(05)   VALUE ZEROES.           00260600
+002607     05 WS-DASH-CNT           PIC 9(02)   VALUE ZEROES.           00260700
+002608     05 WS-COMMA-CNT          PIC 9(02)   VALUE ZEROES.           00260800
+002609     05 WS-VALID-SW           PIC X(01)   VALUE 'Y'.              00260900
+026091        88 WS-REC-VALID       VALUE 'Y'.                          02609100
+026092        88 WS-REC-INVALID     VALUE 'N'.                          02609200
 002610     05 WS-H-RANGE-DATA.                                          00261000
-002700        10 WS-H-RANGE-REC      PIC X(11)   VALUE SPACES.          00270000
-002800        10 WS-FST-RANGE-ST     PIC X(02)   VALUE SPACES.          00280000
-002900        10 WS-FST-RANGE-ED     PIC X(02)   VALUE SPACES.          00290000
-002910        10 WS-NXT-RANGE-ST     PIC X(02)   VALUE SPACES.          00291000
-002920        10 WS-NXT-RANGE-ED     PIC X(02)   VALUE SPACES.          00292000
-002930        10 WS-FST-RANGE-ST-N   PIC 9(02)   VALUE ZEROES.          00293000
-002940        10 WS-FST-RANGE-ED-N   PIC 9(02)   VALUE ZEROES.          00294000
-002950        10 WS-NXT-RANGE-ST-N   PIC 9(02)   VALUE ZEROES.          00295000
-002960        10 WS-NXT-RANGE-ED-N   PIC 9(02)   VALUE ZEROES.          00296000
+002700        10 WS-H-RANGE-REC      PIC X(19)   VALUE SPACES.          00270000
+002800        10 WS-FST-RANGE-ST     PIC X(04)   VALUE SPACES.          00280000
+002900        10 WS-FST-RANGE-ED     PIC X(04)   VALUE SPACES.          00290000
+002910        10 WS-NXT-RANGE-ST     PIC X(04)   VALUE SPACES.          00291000
+002920        10 WS-NXT-RANGE-ED     PIC X(04)   VALUE SPACES.          00292000
+002930        10 WS-FST-RANGE-ST-N   PIC 9(04)   VALUE ZEROES.          00293000
+002940        10 WS-FST-RANGE-ED-N   PIC 9(04)   VALUE ZEROES.          00294000
+002950        10 WS-NXT-RANGE-ST-N   PIC 9(04)   VALUE ZEROES.          00295000
+002960        10 WS-NXT-RANGE-ED-N   PIC 9(04)   VALUE ZEROES.          00296000
 003000                                                                  00300000
 006200 01  WS-SWITCHES.                                                 00620000
 006300     05 FILE-STATUS            PIC X(02)   VALUE SPACES.          00630000
 006400        88 SUCCESS             VALUE '00'.                        00640000
 006500        88 EOF                 VALUE '10'.                        00650000
+006510                                                                  00651000
+006520     05 DTL-FILE-STATUS       PIC X(02)   VALUE SPACES.           00652000
+006530        88 DTL-SUCCESS        VALUE '00'.                         00653000
+006540                                                                  00654000
+006550     05 REJ-FILE-STATUS       PIC X(02)   VALUE SPACES.           00655000
+006560        88 REJ-SUCCESS        VALUE '00'.                         00656000
+006570                                                                  00657000
+006580     05 WS-EXP-ROSTER         PIC 9(05)   VALUE ZEROES.           00658000
 006900                                                                  00690000
-007000 PROCEDURE DIVISION.                                              00700000
+007009*----------------------------------------------------------------*00700900
+007009*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00700900
+007009*----------------------------------------------------------------*00700900
+007009 01  WS-HIST-FIELDS.                                              00700900
+007009     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00700900
+007009     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00700900
+007009     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00700900
+007009     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00700900
+007009        88 HIST-SUCCESS VALUE '00'.                               00700900
+007000 LINKAGE SECTION.                                                 00700000
+007006 01  LS-PARM-DATA.                                                00700600
+007007     05 LS-EXP-PARM         PIC X(05)   VALUE SPACES.             00700700
+007009 PROCEDURE DIVISION USING LS-PARM-DATA.                           00700900
 007100                                                                  00710000
+007105     PERFORM 0400-INIT-PARM  THRU 0400-EXIT.                      00710500
 007200     OPEN INPUT PAIR-RANGE.                                       00720000
+007210     OPEN OUTPUT PAIR-DTL.                                        00721000
+007211     OPEN OUTPUT PAIR-REJ.                                        00721100
 007300     IF SUCCESS                                                   00730000
 007400        PERFORM UNTIL EOF                                         00740000
 007500           READ PAIR-RANGE                                        00750000
@@ -49,18 +132,59 @@
 007700                   CONTINUE                                       00770000
 007800                NOT AT END                                        00780000
 007901                   INITIALIZE               WS-H-RANGE-DATA       00790100
+007902                    ADD 1 TO WS-PAIR-SEQ                          00790200
 007910                   MOVE RANGE-REC           TO WS-H-RANGE-REC     00791000
-008000                   PERFORM 2000-GET-RANGE   THRU 2000-EXIT        00800000
-008010                   PERFORM 3000-COUNT-PAIRS THRU 3000-EXIT        00801000
+007911                    PERFORM 1500-VALIDATE-RANGE THRU 1500-EXIT    00791100
+007920                    IF WS-REC-VALID                               00792000
+008000                       PERFORM 2000-GET-RANGE   THRU 2000-EXIT    00800000
+008011                       PERFORM 3000-COUNT-PAIRS THRU 3000-EXIT    00801100
+008020                    END-IF                                        00802000
 008100           END-READ                                               00810000
 008200        END-PERFORM                                               00820000
 008300                                                                  00830000
 008400        CLOSE PAIR-RANGE                                          00840000
+008410        CLOSE PAIR-DTL                                            00841000
+008411        CLOSE PAIR-REJ                                            00841100
 008500        DISPLAY 'Total Pairs: ' TOTAL-PAIRS                       00850001
+008510        DISPLAY 'Total Contained: ' TOTAL-CONTAINED               00851000
+008511        DISPLAY 'Records Rejected: ' WS-REJECT-CNT                00851100
+008515                                                                  00851500
+008516        IF WS-EXP-ROSTER > ZEROES AND                             00851600
+008517           WS-PAIR-SEQ NOT = WS-EXP-ROSTER                        00851700
+008518           DISPLAY 'Roster Mismatch - Expected: ' WS-EXP-ROSTER   00851800
+008519              ' Processed: ' WS-PAIR-SEQ                          00851900
+008520        END-IF                                                    00852000
+008530     ELSE                                                         00853000
+008540        DISPLAY 'ERROR - UNABLE TO OPEN PAIR-RANGE, STATUS: '     00854000
+008550                FILE-STATUS                                       00855000
+008560        MOVE 16             TO RETURN-CODE                        00856000
+008412        CLOSE PAIR-DTL                                            00841200
+008413        CLOSE PAIR-REJ                                            00841300
 008600     END-IF.                                                      00860000
 008700                                                                  00870000
-008800     STOP RUN.                                                    00880000
+008800                                                                  00880000
+008800     STRING 'TOTAL CONTAINED: ' DELIMITED BY SIZE                 00880000
+008800        TOTAL-CONTAINED DELIMITED BY SIZE                         00880000
+008800        INTO WS-HIST-MSG.                                         00880000
+008800     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00880000
+008800     GOBACK.                                                      00880000
 008900                                                                  00890000
+008950 1500-VALIDATE-RANGE.                                             00895000
+008951     MOVE ZEROES             TO WS-DASH-CNT  WS-COMMA-CNT         00895100
+008952     MOVE 'Y'                TO WS-VALID-SW                       00895200
+008953     INSPECT WS-H-RANGE-REC  TALLYING WS-DASH-CNT  FOR ALL '-'    00895300
+008954     INSPECT WS-H-RANGE-REC  TALLYING WS-COMMA-CNT FOR ALL ','    00895400
+008955     IF WS-DASH-CNT NOT = 2 OR WS-COMMA-CNT NOT = 1               00895500
+008956        MOVE 'N'             TO WS-VALID-SW                       00895600
+008957        ADD 1                TO WS-REJECT-CNT                     00895700
+008958        DISPLAY 'Invalid Range Record: ' WS-H-RANGE-REC           00895800
+008959        MOVE WS-PAIR-SEQ     TO REJ-PAIR-NO                       00895900
+008960        MOVE WS-H-RANGE-REC  TO REJ-RAW-TEXT                      00896000
+008961        WRITE REJ-REC                                             00896100
+008962     END-IF.                                                      00896200
+008970 1500-EXIT.                                                       00897000
+008980     EXIT.                                                        00898000
+008990                                                                  00899000
 009000 2000-GET-RANGE.                                                  00900000
 009010     UNSTRING WS-H-RANGE-REC  DELIMITED BY '-' OR ','             00901000
 009020         INTO WS-FST-RANGE-ST                                     00902000
@@ -81,13 +205,54 @@
 009530        ( WS-FST-RANGE-ED-N  >= WS-NXT-RANGE-ST-N OR              00953002
 009540          WS-FST-RANGE-ED-N  >= WS-NXT-RANGE-ST-N )               00954002
 009542        ADD 1 TO TOTAL-PAIRS                                      00954200
-009550     ELSE                                                         00955000
-009551        IF ( WS-FST-RANGE-ST-N  >= WS-NXT-RANGE-ST-N OR           00955102
-009552             WS-FST-RANGE-ST-N  >= WS-NXT-RANGE-ED-N ) AND        00955202
-009553           ( WS-FST-RANGE-ED-N  <= WS-NXT-RANGE-ST-N OR           00955302
-009554             WS-FST-RANGE-ED-N  <= WS-NXT-RANGE-ST-N )            00955402
-009555           ADD 1 TO TOTAL-PAIRS                                   00955502
-009600        END-IF                                                    00960000
+095421                                                                  09542100
+095422        MOVE WS-PAIR-SEQ       TO DTL-PAIR-NO                     09542200
+095423        MOVE WS-H-RANGE-REC    TO DTL-RANGE-TEXT                  09542300
+095424        WRITE DTL-REC                                             09542400
+009543                                                                  00954300
+009544*----------------------------------------------------------------*00954400
+095441* FULL CONTAINMENT IS THE STRICTER CASE WHERE ONE RANGE          *09544100
+095442* SITS ENTIRELY INSIDE THE OTHER - COUNTED SEPARATELY            *09544200
+095443* FROM (BUT ALONGSIDE) THE ANY-OVERLAP COUNT ABOVE               *09544300
+009545*----------------------------------------------------------------*00954500
+095460        IF ( WS-FST-RANGE-ST-N <= WS-NXT-RANGE-ST-N AND           00954600
+095470             WS-FST-RANGE-ED-N >= WS-NXT-RANGE-ED-N ) OR          00954700
+095480           ( WS-NXT-RANGE-ST-N <= WS-FST-RANGE-ST-N AND           00954800
+095490             WS-NXT-RANGE-ED-N >= WS-FST-RANGE-ED-N )             00954900
+095500           ADD 1 TO TOTAL-CONTAINED                               00955000
+095510        END-IF                                                    00955100
 009610     END-IF.                                                      00961000
 009700 3000-EXIT.                                                       00970000
 009800     EXIT.                                                        00980000
+009810                                                                  00981000
+009811*----------------------------------------------------------------*00981100
+098111* LS-EXP-PARM CARRIES THE EXPECTED NUMBER OF PAIRS ON            *09811100
+098112* THE ROSTER SO THE RUN CAN FLAG A SHORT OR LONG FILE            *09811200
+009812*----------------------------------------------------------------*00981200
+009813 0400-INIT-PARM.                                                  00981300
+009814     IF LS-EXP-PARM IS NUMERIC AND LS-EXP-PARM > ZEROES           00981400
+009815        MOVE LS-EXP-PARM        TO WS-EXP-ROSTER                  00981500
+009816     END-IF.                                                      00981600
+009817 0400-EXIT.                                                       00981700
+009818     EXIT.                                                        00981800
+
+
+
+
+009918                                                                  00991800
+009918*----------------------------------------------------------------*00991800
+009918*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00991800
+009918*----------------------------------------------------------------*00991800
+009918 9800-WRITE-AUDIT-HIST.                                           00991800
+009918     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00991800
+009918     ACCEPT WS-HIST-TIME FROM TIME.                               00991800
+009918     OPEN EXTEND AUD-HIST.                                        00991800
+009918     INITIALIZE AUD-HIST-REC.                                     00991800
+009918     MOVE WS-HIST-DATE          TO HIST-DATE.                     00991800
+009918     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00991800
+009918     MOVE 'AOCD4PG2'        TO HIST-PGM.                          00991800
+009918     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00991800
+009918     WRITE AUD-HIST-REC.                                          00991800
+009918     CLOSE AUD-HIST.                                              00991800
+009918 9800-EXIT.                                                       00991800
+009918     EXIT.                                                        00991800
