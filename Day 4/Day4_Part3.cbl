@@ -0,0 +1,211 @@
+000100*----------------------------------------------------------------*00010000
+000200*          ADVENT OF CODE - DAY 4 PROGRAM 3                      *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCD4PG3.                                            00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700                                                                  00070000
+000800 ENVIRONMENT DIVISION.                                            00080000
+000900 INPUT-OUTPUT SECTION.                                            00090000
+001000 FILE-CONTROL.                                                    00100000
+001100     SELECT PAIR-RANGE   ASSIGN TO AOCDAY4                        00110000
+001200         ORGANIZATION    IS SEQUENTIAL                            00120000
+001300          ACCESS MODE    IS SEQUENTIAL                            00130000
+001400          FILE STATUS    IS FILE-STATUS.                          00140000
+001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
+001600 DATA DIVISION.                                                   00160000
+001700 FILE SECTION.                                                    00170000
+001800 FD  PAIR-RANGE.                                                  00180000
+001900 01  WS-RANGE.                                                    00190000
+002000     05 RANGE-REC              PIC X(99).                         00200000
+002100                                                                  00210000
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
+002200 WORKING-STORAGE SECTION.                                         00220000
+002300 01  WS-WORK-FIELDS.                                              00230000
+002400     05 TOTAL-PAIRS            PIC 9(05)   VALUE ZEROES.          00240000
+002410     05 TOTAL-CONTAINED        PIC 9(05)   VALUE ZEROES.          00241000
+002420     05 WS-PAIR-SEQ            PIC 9(05)   VALUE ZEROES.          00242000
+002430     05 WS-I                   PIC 9(02)   VALUE ZEROES.          00243000
+002440     05 WS-J                   PIC 9(02)   VALUE ZEROES.          00244000
+002450     05 WS-NUM-CNT             PIC 9(02)   VALUE ZEROES.          00245000
+002460     05 WS-GROUP-SIZE          PIC 9(02)   VALUE 2.               00246000
+002470     05 WS-OVERLAP-SW          PIC X(01)   VALUE 'N'.             00247000
+002471        88 WS-GROUP-OVERLAPS   VALUE 'Y'.                         00247100
+002480     05 WS-CONTAIN-SW          PIC X(01)   VALUE 'N'.             00248000
+002481        88 WS-GROUP-CONTAINED  VALUE 'Y'.                         00248100
+002500                                                                  00250000
+002510*----------------------------------------------------------------*00251000
+025101* WS-GROUP-SIZE DEFAULTS TO TWO RANGES PER RECORD BUT IS         *02510100
+025102* OVERRIDABLE BY LS-GRP-PARM SO THE SAME OVERLAP AND             *02510200
+025103* CONTAINMENT CHECKS IN 2000-CHECK-GROUP CAN BE RUN              *02510300
+025104* PAIRWISE ACROSS ANY NUMBER OF RANGES IN THE GROUP,             *02510400
+025105* NOT JUST THE ORIGINAL TWO-ELF PAIR                             *02510500
+002520*----------------------------------------------------------------*00252000
+002530 01  WS-H-RANGE-DATA.                                             00253000
+002540     05 WS-H-RANGE-REC         PIC X(99)   VALUE SPACES.          00254000
+002550     05 WS-RANGE-TABLE OCCURS 10 TIMES INDEXED BY IXR.            00255000
+002560        10 WS-RANGE-ST        PIC X(04)   VALUE SPACES.           00256000
+002570        10 WS-RANGE-ED        PIC X(04)   VALUE SPACES.           00257000
+002580        10 WS-RANGE-ST-N      PIC 9(04)   VALUE ZEROES.           00258000
+002590        10 WS-RANGE-ED-N      PIC 9(04)   VALUE ZEROES.           00259000
+003000                                                                  00300000
+006200 01  WS-SWITCHES.                                                 00620000
+006300     05 FILE-STATUS            PIC X(02)   VALUE SPACES.          00630000
+006400        88 SUCCESS             VALUE '00'.                        00640000
+006500        88 EOF                 VALUE '10'.                        00650000
+006900                                                                  00690000
+006950*----------------------------------------------------------------*00695000
+069501* LS-GRP-PARM CARRIES THE GROUP SIZE, SAME PARM-DRIVEN           *06950100
+069502* CONVENTION AS AOCD3PG2'S BADGE-GROUP SIZING                    *06950200
+006960*----------------------------------------------------------------*00696000
+007010*----------------------------------------------------------------*00701000
+007010*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00701000
+007010*----------------------------------------------------------------*00701000
+007010 01  WS-HIST-FIELDS.                                              00701000
+007010     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00701000
+007010     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00701000
+007010     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00701000
+007010     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00701000
+007010        88 HIST-SUCCESS VALUE '00'.                               00701000
+006970 LINKAGE SECTION.                                                 00697000
+006980 01  LS-PARM-DATA.                                                00698000
+006990     05 LS-GRP-PARM          PIC X(02)   VALUE SPACES.            00699000
+007010 PROCEDURE DIVISION USING LS-PARM-DATA.                           00701000
+007100                                                                  00710000
+007150     PERFORM 0400-INIT-PARM  THRU 0400-EXIT.                      00715000
+007200     OPEN INPUT PAIR-RANGE.                                       00720000
+007300     IF SUCCESS                                                   00730000
+007400        PERFORM UNTIL EOF                                         00740000
+007500           READ PAIR-RANGE                                        00750000
+007600                AT END                                            00760000
+007700                   CONTINUE                                       00770000
+007800                NOT AT END                                        00780000
+007900                   ADD 1 TO WS-PAIR-SEQ                           00790000
+007910                   INITIALIZE WS-H-RANGE-DATA                     00791000
+007920                   MOVE 'N' TO WS-OVERLAP-SW                      00792000
+007930                   MOVE 'N' TO WS-CONTAIN-SW                      00793000
+007940                   MOVE RANGE-REC          TO WS-H-RANGE-REC      00794000
+007950                   PERFORM 1000-LOAD-RANGES  THRU 1000-EXIT       00795000
+007960                   PERFORM 2000-CHECK-GROUP  THRU 2000-EXIT       00796000
+008100           END-READ                                               00810000
+008200        END-PERFORM                                               00820000
+008300                                                                  00830000
+008400        CLOSE PAIR-RANGE                                          00840000
+008500        DISPLAY 'Total Pairs: ' TOTAL-PAIRS                       00850000
+008510        DISPLAY 'Total Contained: ' TOTAL-CONTAINED               00851000
+008550     ELSE                                                         00855000
+008560        DISPLAY 'ERROR - UNABLE TO OPEN PAIR-RANGE, FILE STATUS: '00856000
+008570                FILE-STATUS                                       00857000
+008580        MOVE 16             TO RETURN-CODE                        00858000
+008600     END-IF.                                                      00860000
+008700                                                                  00870000
+008800                                                                  00880000
+008800     STRING 'TOTAL CONTAINED: ' DELIMITED BY SIZE                 00880000
+008800        TOTAL-CONTAINED DELIMITED BY SIZE                         00880000
+008800        INTO WS-HIST-MSG.                                         00880000
+008800     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00880000
+008800     STOP RUN.                                                    00880000
+008900                                                                  00890000
+009000 1000-LOAD-RANGES.                                                00900000
+009010     UNSTRING WS-H-RANGE-REC  DELIMITED BY '-' OR ','             00901000
+009020         INTO WS-RANGE-ST(01)  WS-RANGE-ED(01)                    00902000
+009030              WS-RANGE-ST(02)  WS-RANGE-ED(02)                    00903000
+009040              WS-RANGE-ST(03)  WS-RANGE-ED(03)                    00904000
+009050              WS-RANGE-ST(04)  WS-RANGE-ED(04)                    00905000
+009060              WS-RANGE-ST(05)  WS-RANGE-ED(05)                    00906000
+009070              WS-RANGE-ST(06)  WS-RANGE-ED(06)                    00907000
+009080              WS-RANGE-ST(07)  WS-RANGE-ED(07)                    00908000
+009090              WS-RANGE-ST(08)  WS-RANGE-ED(08)                    00909000
+009100              WS-RANGE-ST(09)  WS-RANGE-ED(09)                    00910000
+009110              WS-RANGE-ST(10)  WS-RANGE-ED(10)                    00911000
+009120         TALLYING WS-NUM-CNT                                      00912000
+009130                                                                  00913000
+009140     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-GROUP-SIZE  00914000
+009150        IF WS-RANGE-ST(WS-I) NOT = SPACES                         00915000
+009160           MOVE FUNCTION TRIM(WS-RANGE-ST(WS-I))                  00916000
+009170                                       TO WS-RANGE-ST-N(WS-I)     00917000
+009180           MOVE FUNCTION TRIM(WS-RANGE-ED(WS-I))                  00918000
+009190                                       TO WS-RANGE-ED-N(WS-I)     00919000
+009200        END-IF                                                    00920000
+009210     END-PERFORM.                                                 00921000
+009300 1000-EXIT.                                                       00930000
+009310     EXIT.                                                        00931000
+009400                                                                  00940000
+009500 2000-CHECK-GROUP.                                                00950000
+009510     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-GROUP-SIZE  00951000
+009520       PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-GROUP-SIZE00952000
+009530         IF WS-I NOT = WS-J                                       00953000
+009540           IF ( WS-RANGE-ST-N(WS-I) <= WS-RANGE-ST-N(WS-J) OR     00954000
+009550                WS-RANGE-ST-N(WS-I) <= WS-RANGE-ED-N(WS-J) ) AND  00955000
+009560              ( WS-RANGE-ED-N(WS-I) >= WS-RANGE-ST-N(WS-J) OR     00956000
+009570                WS-RANGE-ED-N(WS-I) >= WS-RANGE-ED-N(WS-J) )      00957000
+009580              MOVE 'Y' TO WS-OVERLAP-SW                           00958000
+009590           END-IF                                                 00959000
+009600           IF WS-RANGE-ST-N(WS-I) <= WS-RANGE-ST-N(WS-J) AND      00960000
+009610              WS-RANGE-ED-N(WS-I) >= WS-RANGE-ED-N(WS-J)          00961000
+009620              MOVE 'Y' TO WS-CONTAIN-SW                           00962000
+009630           END-IF                                                 00963000
+009640         END-IF                                                   00964000
+009650        END-PERFORM                                               00965000
+009660     END-PERFORM                                                  00966000
+009670                                                                  00967000
+009680     IF WS-GROUP-OVERLAPS                                         00968000
+009690        ADD 1 TO TOTAL-PAIRS                                      00969000
+009700     END-IF                                                       00970000
+009710     IF WS-GROUP-CONTAINED                                        00971000
+009720        ADD 1 TO TOTAL-CONTAINED                                  00972000
+009730     END-IF.                                                      00973000
+009800 2000-EXIT.                                                       00980000
+009810     EXIT.                                                        00981000
+009900                                                                  00990000
+010010*----------------------------------------------------------------*01001000
+100101* LS-GRP-PARM CARRIES THE GROUP SIZE ON OVERRIDE; THE            *10010100
+100102* DEFAULT OF TWO MATCHES THE ORIGINAL PAIR-ONLY LOGIC            *10010200
+100103* IN AOCD4PG2 WHEN THE PARM IS LEFT BLANK                        *10010300
+010020*----------------------------------------------------------------*01002000
+010030 0400-INIT-PARM.                                                  01003000
+010040     IF LS-GRP-PARM IS NUMERIC AND LS-GRP-PARM > ZEROES           01004000
+010045                       AND LS-GRP-PARM NOT > 10                   01004500
+010050        MOVE LS-GRP-PARM        TO WS-GROUP-SIZE                  01005000
+010055     ELSE                                                         01005500
+010058        MOVE 2                  TO WS-GROUP-SIZE                  01005800
+010060     END-IF.                                                      01006000
+010070 0400-EXIT.                                                       01007000
+010080     EXIT.                                                        01008000
+010180                                                                  01018000
+010180*----------------------------------------------------------------*01018000
+010180*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 01018000
+010180*----------------------------------------------------------------*01018000
+010180 9800-WRITE-AUDIT-HIST.                                           01018000
+010180     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      01018000
+010180     ACCEPT WS-HIST-TIME FROM TIME.                               01018000
+010180     OPEN EXTEND AUD-HIST.                                        01018000
+010180     INITIALIZE AUD-HIST-REC.                                     01018000
+010180     MOVE WS-HIST-DATE          TO HIST-DATE.                     01018000
+010180     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     01018000
+010180     MOVE 'AOCD4PG3'        TO HIST-PGM.                          01018000
+010180     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   01018000
+010180     WRITE AUD-HIST-REC.                                          01018000
+010180     CLOSE AUD-HIST.                                              01018000
+010180 9800-EXIT.                                                       01018000
+010180     EXIT.                                                        01018000
