@@ -15,7 +15,36 @@
 001200     ORGANIZATION IS SEQUENTIAL                                   00120000
 001300     ACCESS MODE IS SEQUENTIAL                                    00130000
 001400     FILE STATUS IS FILE-STATUS.                                  00140000
+001450                                                                  00145000
+001460     SELECT REJECT-RPT  ASSIGN TO AOCD1REJ                        00146000
+001470     ORGANIZATION IS SEQUENTIAL                                   00147000
+001480     ACCESS MODE IS SEQUENTIAL                                    00148000
+001490     FILE STATUS IS REJECT-FILE-STATUS.                           00149000
+001495                                                                  00149500
+001496     SELECT CAL-RPT     ASSIGN TO AOCD1RPT                        00149600
+001497     ORGANIZATION IS SEQUENTIAL                                   00149700
+001498     ACCESS MODE IS SEQUENTIAL                                    00149800
+001499     FILE STATUS IS RPT-FILE-STATUS.                              00149900
+014995                                                                  01499500
+014996     SELECT TREND-RPT  ASSIGN TO AOCD1TRD                         01499600
+014997     ORGANIZATION IS SEQUENTIAL                                   01499700
+014998     ACCESS MODE IS SEQUENTIAL                                    01499800
+014999     FILE STATUS IS TREND-FILE-STATUS.                            01499900
+149995                                                                  14999500
+149996     SELECT ELF-LOOKUP  ASSIGN TO AOCD1IDX                        14999600
+149997     ORGANIZATION IS INDEXED                                      14999700
+149998     ACCESS MODE IS DYNAMIC                                       14999800
+149999     RECORD KEY IS ELF-LOOKUP-KEY                                 14999900
+150099     FILE STATUS IS ELF-LOOKUP-STATUS.                            15009900
 001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
 001710*----------------------------------------------------------------*00171015
@@ -24,7 +53,65 @@
 001800 FD  CAL-DATA.                                                    00180000
 001900 01  WS-CAL-REC.                                                  00190000
 002000     05 CALORIES            PIC X(10).                            00200000
+002005     05 WS-ELF-NAME         PIC X(10).                            00200500
 002100                                                                  00210000
+002110*----------------------------------------------------------------*00211000
+002120* REJECT LISTING FOR CALORIE LINES THAT FAIL THE NUMERIC EDIT    *00212000
+002130*----------------------------------------------------------------*00213000
+002140 FD  REJECT-RPT.                                                  00214000
+002150 01  REJECT-REC.                                                  00215000
+002160     05 RJ-LINE-NO      PIC 9(06).                                00216000
+002170     05 FILLER          PIC X(02)   VALUE SPACES.                 00217000
+002180     05 RJ-RAW-TEXT     PIC X(10).                                00218000
+002190                                                                  00219000
+002191*----------------------------------------------------------------*00219100
+002192* PERMANENT ARCHIVE COPY OF THE FINAL FIGURES AND PER-ELF        *00219200
+002193* BREAKDOWN SO A RUN CAN BE DIFFED AGAINST PRIOR DAYS            *00219300
+002194*----------------------------------------------------------------*00219400
+002195 FD  CAL-RPT.                                                     00219500
+002196 01  CAL-RPT-REC.                                                 00219600
+002197     05 RPT-TEXT        PIC X(40).                                00219700
+002198     05 RPT-DATE        PIC 9(06).                                00219800
+002199     05 RPT-SEQ         PIC 9(05).                                00219900
+021991     05 RPT-AMOUNT      PIC 9(10)V99.                             02199100
+219915     05 RPT-ELF-NAME    PIC X(10).                                21991500
+021992     05 FILLER          PIC X(07).                                02199200
+021993                                                                  02199300
+021994*----------------------------------------------------------------*02199400
+021995* CUMULATIVE TREND FILE - ONE RECORD APPENDED PER RUN SO WE      *02199500
+021996* CAN TRACK WHETHER PACKING TOTALS CLIMB OR FALL OVER TIME       *02199600
+021997*----------------------------------------------------------------*02199700
+021998 FD  TREND-RPT.                                                   02199800
+021999 01  TREND-REC.                                                   02199900
+220001     05 TRND-RUN-DATE   PIC 9(06).                                22000100
+220002     05 FILLER          PIC X(02)   VALUE SPACES.                 22000200
+220003     05 TRND-HIGHEST    PIC 9(10).                                22000300
+220004     05 FILLER          PIC X(62).                                22000400
+220005                                                                  22000500
+220006*----------------------------------------------------------------*22000600
+220007* INDEXED ELF LOOKUP FILE - REBUILT EACH RUN SO A SINGLE         *22000700
+220008* ELF'S TOTAL CAN BE PULLED UP BY KEY WITHOUT A FULL SCAN        *22000800
+220009*----------------------------------------------------------------*22000900
+220010 FD  ELF-LOOKUP.                                                  22001000
+220011 01  ELF-LOOKUP-REC.                                              22001100
+220012     05 ELF-LOOKUP-KEY   PIC X(10).                               22001200
+220013     05 ELF-LOOKUP-NAME  PIC X(10).                               22001300
+220014     05 ELF-LOOKUP-TOTAL PIC 9(10).                               22001400
+220015     05 FILLER           PIC X(10).                               22001500
+220016                                                                  22001600
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
 002200 WORKING-STORAGE SECTION.                                         00220000
 002300*----------------------------------------------------------------*00230015
 002400* FIELDS TO TRACK THE TOTAL CALORIES OF EACH ELF AND THE HIGHEST *00240015
@@ -33,9 +120,37 @@
 002500 01  WS-WORK-FIELDS.                                              00250000
 002600     05 TOTAL-CALORIES      PIC 9(10)   VALUE ZEROES.             00260000
 002700     05 CALORIES-NUM        PIC 9(10).                            00270000
-002801     05 HIGHEST-CAL1        PIC 9(10)   VALUE ZEROES.             00280100
-002810     05 HIGHEST-CAL2        PIC 9(10)   VALUE ZEROES.             00281000
-002820     05 HIGHEST-CAL3        PIC 9(10)   VALUE ZEROES.             00282000
+002750     05 WS-LINE-NO        PIC 9(06)   VALUE ZEROES.               00275000
+002801     05 WS-TOP-N          PIC 9(02)   VALUE 3.                    00280100
+002805     05 WS-MAX-TOP-N      PIC 9(02)   VALUE 10.                   00280500
+002810     05 WS-INS-POS        PIC 9(02)   VALUE ZEROES.               00281000
+002815     05 WS-CNT            PIC 9(02)   VALUE ZEROES.               00281500
+002820     05 WS-ELF-SEQ        PIC 9(05)   VALUE ZEROES.               00282000
+002822     05 WS-MAX-ELVES      PIC 9(03)   VALUE 500.                  00282200
+002821     05 WS-RANK-LIMIT     PIC 9(05)   VALUE ZEROES.               00282150
+002823     05 WS-SUPPLY-CAP     PIC 9(10)   VALUE ZEROES.               00282300
+002824     05 WS-I              PIC 9(03)   VALUE ZEROES.               00282400
+002826     05 WS-J              PIC 9(03)   VALUE ZEROES.               00282600
+002828     05 WS-SWAP-HOLD      PIC 9(10)   VALUE ZEROES.               00282800
+002829     05 WS-GRAND-TOTAL    PIC 9(10)   VALUE ZEROES.               00282900
+028295     05 WS-OVERFLOW-CHK   PIC 9(11)   VALUE ZEROES.               02829500
+002830     05 WS-AVERAGE-CAL    PIC 9(10)V99 VALUE ZEROES.              00283000
+028305     05 WS-CURRENT-ELF-NAME PIC X(10) VALUE SPACES.               02830500
+028306     05 WS-NAME-SWAP-HOLD   PIC X(10) VALUE SPACES.               02830600
+028307 01  WS-SYNTH-KEY.                                                02830700
+028308     05 WS-SYNTH-KEY-LIT  PIC X(03)   VALUE 'ELF'.                02830800
+028309     05 WS-SYNTH-KEY-SEQ  PIC 9(05)   VALUE ZEROES.               02830900
+283095     05 FILLER            PIC X(02)   VALUE SPACES.               28309500
+002840 01  WS-HIGHEST-CALS.                                             00284000
+002850     05 WS-HIGHEST-CAL   PIC 9(10)  OCCURS 10 TIMES               00285000
+002855                         VALUE ZEROES.                            00285500
+002860                                                                  00286000
+002870 01  WS-ELF-TOTALS.                                               00287000
+002880     05 WS-ELF-TOTAL     PIC 9(10)   OCCURS 500 TIMES             00288000
+002890                         VALUE ZEROES.                            00289000
+028901 01  WS-ELF-NAMES.                                                02890100
+028902     05 WS-ELF-NAME-TBL  PIC X(10)   OCCURS 500 TIMES             02890200
+028903                         VALUE SPACES.                            02890300
 002900                                                                  00290000
 002910*----------------------------------------------------------------*00291015
 002920* FIELDS TO TRACK THE STATUS OF THE CALORIES FILE AFTER OPEN     *00292015
@@ -44,26 +159,101 @@
 003100     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00310000
 003200        88 SUCCESS          VALUE '00'.                           00320000
 003300        88 EOF              VALUE '10'.                           00330000
+003310     05 REJECT-FILE-STATUS PIC X(02)  VALUE SPACES.               00331000
+003320        88 REJECT-SUCCESS  VALUE '00'.                            00332000
+003330     05 RPT-FILE-STATUS PIC X(02)     VALUE SPACES.               00333000
+003340        88 RPT-SUCCESS  VALUE '00'.                               00334000
+003345     05 TREND-FILE-STATUS PIC X(02)   VALUE SPACES.               00334500
+003346        88 TREND-SUCCESS  VALUE '00'.                             00334600
+033465     05 ELF-LOOKUP-STATUS PIC X(02)   VALUE SPACES.               03346500
+033466        88 ELF-LOOKUP-SUCCESS VALUE '00'.                         03346600
+003350     05 WS-RUN-DATE     PIC 9(06)     VALUE ZEROES.               00335000
 003400                                                                  00340000
-003500 PROCEDURE DIVISION.                                              00350000
+003500*----------------------------------------------------------------*00350000
+003500*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00350000
+003500*----------------------------------------------------------------*00350000
+003500 01  WS-HIST-FIELDS.                                              00350000
+003500     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00350000
+003500     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00350000
+003500     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00350000
+003500     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00350000
+003500        88 HIST-SUCCESS VALUE '00'.                               00350000
+003410 LINKAGE SECTION.                                                 00341000
+003411*----------------------------------------------------------------*00341100
+003412* TOP-N IS PASSED IN AS A RUN-TIME PARAMETER SO THE NUMBER       *00341200
+003413* OF ELVES RANKED DOES NOT HAVE TO BE RECOMPILED IN              *00341300
+003414*----------------------------------------------------------------*00341400
+003420 01  LS-PARM-DATA.                                                00342000
+003430     05 LS-TOP-N-PARM    PIC X(02)   VALUE SPACES.                00343000
+003435     05 LS-CAP-PARM      PIC X(10)   VALUE SPACES.                00343500
+003500 PROCEDURE DIVISION USING LS-PARM-DATA.                           00350000
 003600                                                                  00360000
-003700     PERFORM 1000-OPEN-FILE                 THRU 1000-EXIT.       00370015
-003710     PERFORM 4000-DISP-CALORIES-CLOSE       THRU 4000-EXIT.       00371015
+003650     PERFORM 0500-INIT-PARM                 THRU 0500-EXIT.       00365000
+003700     PERFORM 1000-OPEN-FILE                 THRU 1000-EXIT.       00370000
+003710     PERFORM 4000-DISP-CALORIES-CLOSE       THRU 4000-EXIT.       00371000
 003900                                                                  00390000
-004000     STOP RUN.                                                    00400000
+004000                                                                  00400000
+004000     STRING 'TOP N CALORIES: ' DELIMITED BY SIZE                  00400000
+004000        TOTAL-CALORIES DELIMITED BY SIZE                          00400000
+004000        INTO WS-HIST-MSG.                                         00400000
+004000     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00400000
+004000     GOBACK.                                                      00400000
 004100                                                                  00410000
+003910 0500-INIT-PARM.                                                  00391000
+003911*----------------------------------------------------------------*00391100
+003912* DEFAULT TO THE TOP 3 ELVES WHEN NO VALID TOP-N PARM IS         *00391200
+003913* PASSED IN, AND CAP AN OVERSIZED REQUEST AT TABLE CAPACITY      *00391300
+003914*----------------------------------------------------------------*00391400
+003920     IF LS-TOP-N-PARM IS NUMERIC AND LS-TOP-N-PARM > ZEROES       00392000
+003930        MOVE LS-TOP-N-PARM        TO WS-TOP-N                     00393000
+003940     ELSE                                                         00394000
+003950        MOVE 3                    TO WS-TOP-N                     00395000
+003960     END-IF.                                                      00396000
+003970     IF WS-TOP-N > WS-MAX-TOP-N                                   00397000
+003980        MOVE WS-MAX-TOP-N         TO WS-TOP-N                     00398000
+003990     END-IF.                                                      00399000
+003991     IF LS-CAP-PARM IS NUMERIC AND LS-CAP-PARM > ZEROES           00399100
+003992        MOVE LS-CAP-PARM         TO WS-SUPPLY-CAP                 00399200
+003993     ELSE                                                         00399300
+003994        MOVE ZEROES              TO WS-SUPPLY-CAP                 00399400
+003995     END-IF.                                                      00399500
+003996 0500-EXIT.                                                       00399500
+003997     EXIT.                                                        00399600
+004000                                                                  00400000
 004200 1000-OPEN-FILE.                                                  00420000
 004210*----------------------------------------------------------------*00421015
 004220* OPEN THE CALORIES FILE IN INPUT MODE AND READ THE DATA UNTIL   *00422015
 004230* END OF FILE                                                    *00423015
 004240*----------------------------------------------------------------*00424015
 004300     OPEN INPUT CAL-DATA.                                         00430000
+004305     OPEN OUTPUT REJECT-RPT.                                      00430500
+004306     OPEN OUTPUT CAL-RPT.                                         00430600
+043065     OPEN EXTEND TREND-RPT.                                       04306500
+043066     OPEN OUTPUT ELF-LOOKUP.                                      04306600
+004307     ACCEPT WS-RUN-DATE      FROM DATE.                           00430700
+004308     PERFORM 1050-WRITE-RPT-HEADER  THRU 1050-EXIT.               00430800
 004400     IF SUCCESS                                                   00440000
 004500        PERFORM 2000-READ-CALORIES          THRU 2000-EXIT        00450015
 004600          UNTIL EOF                                               00460000
+004610     ELSE                                                         00461000
+004620        DISPLAY 'ERROR - UNABLE TO OPEN CAL-DATA, FILE STATUS: '  00462000
+004630                FILE-STATUS                                       00463000
+004640        MOVE 16             TO RETURN-CODE                        00464000
 004700     END-IF.                                                      00470000
 004800 1000-EXIT.                                                       00480000
 004900     EXIT.                                                        00490000
+004910                                                                  00491000
+004920 1050-WRITE-RPT-HEADER.                                           00492000
+004921*----------------------------------------------------------------*00492100
+004922* WRITE A DATED HEADER LINE TO THE ARCHIVE REPORT SO EACH        *00492200
+004923* RUN CAN BE IDENTIFIED WHEN DIFFED AGAINST PRIOR DAYS           *00492300
+004924*----------------------------------------------------------------*00492400
+004930     INITIALIZE               CAL-RPT-REC.                        00493000
+004940     MOVE 'CALORIE REPORT - RUN DATE' TO RPT-TEXT.                00494000
+004950     MOVE WS-RUN-DATE        TO RPT-DATE.                         00495000
+004960     WRITE CAL-RPT-REC.                                           00496000
+004970 1050-EXIT.                                                       00497000
+004980     EXIT.                                                        00498000
 005000                                                                  00500000
 005100 2000-READ-CALORIES.                                              00510000
 005110*----------------------------------------------------------------*00511015
@@ -71,10 +261,11 @@
 005130*----------------------------------------------------------------*00513015
 005200     READ CAL-DATA                                                00520015
 005300          AT END                                                  00530000
-005401             INITIALIZE CALORIES                                  00540115
-005410             PERFORM 3500-FIND-HIGHEST-CAL  THRU 3500-EXIT        00541015
+005401             INITIALIZE CALORIES                                  00540100
+005410             PERFORM 3500-FIND-HIGHEST-CAL  THRU 3500-EXIT        00541000
 005500          NOT AT END                                              00550000
-005600             PERFORM 3000-CALC-CALORIES     THRU 3000-EXIT        00560015
+005510             ADD 1                 TO WS-LINE-NO                  00551000
+005600             PERFORM 3000-CALC-CALORIES     THRU 3000-EXIT        00560000
 005700     END-READ.                                                    00570000
 005800 2000-EXIT.                                                       00580000
 005900     EXIT.                                                        00590000
@@ -88,56 +279,208 @@
 006160* CALORIES, COMPARE WITH PREVIOUS ONES TO TRACK THE HIGHEST 3    *00616015
 006161* ELFS CALORIES TO GET THE DESIRED CALORIES NUMBER               *00616115
 006170*----------------------------------------------------------------*00617015
-006200     IF CALORIES NOT EQUAL SPACES                                 00620015
-006300        INITIALIZE               CALORIES-NUM                     00630000
-006400        MOVE FUNCTION TRIM(CALORIES)                              00640015
-006500                                 TO CALORIES-NUM                  00650000
-006600        ADD CALORIES-NUM         TO TOTAL-CALORIES                00660000
+061705     IF WS-ELF-NAME NOT = SPACES                                  06170500
+061706        MOVE WS-ELF-NAME   TO WS-CURRENT-ELF-NAME                 06170600
+061707     END-IF.                                                      06170700
+006200     IF CALORIES NOT EQUAL SPACES                                 00620000
+006205        IF FUNCTION TRIM(CALORIES) IS NUMERIC                     00620500
+006300           INITIALIZE               CALORIES-NUM                  00630000
+006400           MOVE FUNCTION TRIM(CALORIES)                           00640000
+006500                                     TO CALORIES-NUM              00650000
+006550           COMPUTE WS-OVERFLOW-CHK = TOTAL-CALORIES               00655000
+006560                                   + CALORIES-NUM                 00656000
+006570           IF WS-OVERFLOW-CHK > 9999999999                        00657000
+006580              PERFORM 3150-WRITE-OVERFLOW  THRU 3150-EXIT         00658000
+006590           ELSE                                                   00659000
+006600              ADD CALORIES-NUM      TO TOTAL-CALORIES             00660000
+006595           END-IF                                                 00659500
+006605        ELSE                                                      00660500
+006610           PERFORM 3100-WRITE-REJECT  THRU 3100-EXIT              00661000
+006615        END-IF                                                    00661500
 006700     ELSE                                                         00670000
-006701        PERFORM 3500-FIND-HIGHEST-CAL    THRU 3500-EXIT           00670110
+006701        ADD 1                    TO WS-ELF-SEQ                    00670100
+006702        DISPLAY 'ELF ' WS-ELF-SEQ ' TOTAL CALORIES: '             00670200
+006703                                TOTAL-CALORIES                    00670300
+006704        PERFORM 3500-FIND-HIGHEST-CAL    THRU 3500-EXIT           00670400
+006705        IF WS-ELF-SEQ NOT > WS-MAX-ELVES                          00670500
+006706           MOVE TOTAL-CALORIES TO WS-ELF-TOTAL(WS-ELF-SEQ)        00670600
+067065           MOVE WS-CURRENT-ELF-NAME TO WS-ELF-NAME-TBL(WS-ELF-SEQ)06706500
+006707        END-IF                                                    00670700
+006708        INITIALIZE               CAL-RPT-REC                      00670800
+006709        MOVE 'ELF TOTAL CALORIES'  TO RPT-TEXT                    00670900
+067091        MOVE WS-ELF-SEQ            TO RPT-SEQ                     06709100
+067092        MOVE TOTAL-CALORIES        TO RPT-AMOUNT                  06709200
+670925        MOVE WS-CURRENT-ELF-NAME   TO RPT-ELF-NAME                67092500
+067093        WRITE CAL-RPT-REC                                         06709300
+670935        IF WS-CURRENT-ELF-NAME NOT = SPACES                       67093500
+670936           MOVE WS-CURRENT-ELF-NAME  TO ELF-LOOKUP-KEY            67093600
+670937        ELSE                                                      67093700
+670938           MOVE WS-ELF-SEQ            TO WS-SYNTH-KEY-SEQ         67093800
+670939           MOVE WS-SYNTH-KEY           TO ELF-LOOKUP-KEY          67093900
+670940        END-IF                                                    67094000
+670941        MOVE WS-CURRENT-ELF-NAME       TO ELF-LOOKUP-NAME         67094100
+670942        MOVE TOTAL-CALORIES            TO ELF-LOOKUP-TOTAL        67094200
+670943        WRITE ELF-LOOKUP-REC                                      67094300
+670944           INVALID KEY                                            67094400
+670945              DISPLAY 'DUPLICATE ELF LOOKUP KEY: ' WS-ELF-SEQ     67094500
+670946        END-WRITE                                                 67094600
 007100        INITIALIZE               TOTAL-CALORIES                   00710000
+071005        INITIALIZE               WS-CURRENT-ELF-NAME              07100500
 007200     END-IF.                                                      00720000
 007300 3000-EXIT.                                                       00730000
 007400     EXIT.                                                        00740000
-007410                                                                  00741010
-007420 3500-FIND-HIGHEST-CAL.                                           00742010
-007421*----------------------------------------------------------------*00742115
-007422* ONCE FIND THE NEXT ELF, COMPARING THE CALORIES OF AN ELF WITH  *00742215
-007423* TRACKED 3 HIGHEST CALORIES TO GET ONLY THE HIGHEST CALORIES    *00742315
-007424*----------------------------------------------------------------*00742415
-007430                                                                  00743010
-007435     IF TOTAL-CALORIES > HIGHEST-CAL1 OR HIGHEST-CAL2 OR          00743510
-007436                         HIGHEST-CAL3                             00743610
-007437        IF TOTAL-CALORIES > HIGHEST-CAL3                          00743710
-007438           IF TOTAL-CALORIES > HIGHEST-CAL2                       00743810
-007439              IF TOTAL-CALORIES > HIGHEST-CAL1                    00743910
-007440                 MOVE HIGHEST-CAL1   TO HIGHEST-CAL2              00744010
-007441                 MOVE HIGHEST-CAL2   TO HIGHEST-CAL3              00744110
-007442                 MOVE TOTAL-CALORIES TO HIGHEST-CAL1              00744210
-007443              ELSE                                                00744310
-007444                 MOVE HIGHEST-CAL2   TO HIGHEST-CAL3              00744410
-007445                 MOVE TOTAL-CALORIES TO HIGHEST-CAL2              00744510
-007446              END-IF                                              00744610
-007447           ELSE                                                   00744710
-007448              MOVE TOTAL-CALORIES TO HIGHEST-CAL3                 00744810
-007449           END-IF                                                 00744910
-007450        END-IF                                                    00745010
-007451                                                                  00745110
-007452     END-IF.                                                      00745210
-007453 3500-EXIT.                                                       00745310
-007460     EXIT.                                                        00746010
+007405                                                                  00740500
+007406 3100-WRITE-REJECT.                                               00740600
+007407*----------------------------------------------------------------*00740700
+007408* A CALORIE LINE THAT IS NOT NUMERIC IS LOGGED WITH ITS LINE     *00740800
+007409* NUMBER AND RAW TEXT INSTEAD OF CORRUPTING THE RUNNING TOTAL    *00740900
+007410*----------------------------------------------------------------*00741000
+007411     MOVE WS-LINE-NO             TO RJ-LINE-NO                    00741100
+007412     MOVE CALORIES               TO RJ-RAW-TEXT                   00741200
+007413     WRITE REJECT-REC.                                            00741300
+007414     DISPLAY 'INVALID CALORIES ENTRY AT LINE ' WS-LINE-NO         00741400
+007415             ': ' CALORIES.                                       00741500
+007416 3100-EXIT.                                                       00741600
+007417     EXIT.                                                        00741700
+007418                                                                  00741800
+074182 3150-WRITE-OVERFLOW.                                             07418200
+074183*----------------------------------------------------------------*07418300
+074184* A CALORIE ENTRY THAT WOULD PUSH TOTAL-CALORIES PAST 10         *07418400
+074185* DIGITS IS LOGGED RATHER THAN SILENTLY TRUNCATED ON THE ADD     *07418500
+074186*----------------------------------------------------------------*07418600
+074187     MOVE WS-LINE-NO             TO RJ-LINE-NO                    07418700
+074188     MOVE CALORIES               TO RJ-RAW-TEXT                   07418800
+074189     WRITE REJECT-REC.                                            07418900
+074190     DISPLAY 'CALORIES OVERFLOW AT LINE ' WS-LINE-NO              07419000
+074191             ' - ACCUMULATOR NOT UPDATED: ' CALORIES.             07419100
+074192 3150-EXIT.                                                       07419200
+074193     EXIT.                                                        07419300
+074194                                                                  07419400
+007420 3500-FIND-HIGHEST-CAL.                                           00742000
+007421*----------------------------------------------------------------*00742100
+007422* ONCE WE FIND THE NEXT ELF, INSERT THIS ELF'S CALORIES INTO     *00742200
+007423* THE SORTED TOP-N TABLE IF IT OUTRANKS THE CURRENT LOWEST       *00742300
+007424* ENTRY, SHIFTING THE LOWER ENTRIES DOWN ONE SLOT, AND FLAG      *00742400
+074245* THE ELF IF THE TOTAL EXCEEDS THE CONFIGURABLE SUPPLY CAP       *07424500
+007425*----------------------------------------------------------------*00742500
+007426     IF WS-SUPPLY-CAP > ZEROES                                    00742600
+007427                      AND TOTAL-CALORIES > WS-SUPPLY-CAP          00742700
+007428        DISPLAY 'ELF ' WS-ELF-SEQ ' EXCEEDS SUPPLY CAP OF '       00742800
+007429                WS-SUPPLY-CAP ': ' TOTAL-CALORIES                 00742900
+074291        INITIALIZE               CAL-RPT-REC                      07429100
+074292        MOVE 'SUPPLY CAP EXCEEDED'  TO RPT-TEXT                   07429200
+074293        MOVE WS-ELF-SEQ            TO RPT-SEQ                     07429300
+074294        MOVE TOTAL-CALORIES        TO RPT-AMOUNT                  07429400
+074295        WRITE CAL-RPT-REC                                         07429500
+007430     END-IF.                                                      00743000
+007435     IF TOTAL-CALORIES > WS-HIGHEST-CAL(WS-TOP-N)                 00743500
+007436        MOVE WS-TOP-N              TO WS-INS-POS                  00743600
+007437        PERFORM VARYING WS-CNT FROM WS-TOP-N BY -1                00743700
+007438                  UNTIL WS-CNT < 2                                00743800
+007439                     OR TOTAL-CALORIES NOT >                      00743900
+007440                        WS-HIGHEST-CAL(WS-CNT - 1)                00744000
+007441           MOVE WS-HIGHEST-CAL(WS-CNT - 1)                        00744100
+007442                                  TO WS-HIGHEST-CAL(WS-CNT)       00744200
+007443           SUBTRACT 1               FROM WS-INS-POS               00744300
+007444        END-PERFORM                                               00744400
+007445        MOVE TOTAL-CALORIES        TO WS-HIGHEST-CAL(WS-INS-POS)  00744500
+007450     END-IF.                                                      00745000
+007453 3500-EXIT.                                                       00745300
+007460     EXIT.                                                        00746000
 007500                                                                  00750000
-007600 4000-DISP-CALORIES-CLOSE.                                        00760015
-007601*----------------------------------------------------------------*00760115
-007602* CLOSE THE INPUT CALORIES FILE AT THE END, COMPUTE THE TOTAL    *00760215
-007603* CALORIES BY THE HIGHEST 3 ELFS AND DISPLAY THE TOTAL CALORIES  *00760315
-007604*----------------------------------------------------------------*00760415
-007605     CLOSE CAL-DATA.                                              00760515
-007606     INITIALIZE TOTAL-CALORIES.                                   00760600
-007610     COMPUTE TOTAL-CALORIES = HIGHEST-CAL1 +                      00761000
-007620                              HIGHEST-CAL2 +                      00762000
-007630                              HIGHEST-CAL3                        00763000
+007600 4000-DISP-CALORIES-CLOSE.                                        00760000
+007601*----------------------------------------------------------------*00760100
+007602* CLOSE THE INPUT CALORIES FILE AND SUM THE TOP WS-TOP-N         *00760200
+007603* ELVES' CALORIES TO GET THE DESIRED CALORIES NUMBER             *00760300
+007604*----------------------------------------------------------------*00760400
+007605     CLOSE CAL-DATA.                                              00760500
+007606     CLOSE REJECT-RPT.                                            00760600
+076065     CLOSE ELF-LOOKUP.                                            07606500
+007607     INITIALIZE TOTAL-CALORIES.                                   00760700
+007610     PERFORM VARYING WS-CNT FROM 1 BY 1                           00761000
+007615               UNTIL WS-CNT > WS-TOP-N                            00761500
+007620        ADD WS-HIGHEST-CAL(WS-CNT)  TO TOTAL-CALORIES             00762000
+007630     END-PERFORM.                                                 00763000
 007640                                                                  00764000
-007700     DISPLAY 'HIGHEST CALORIES: ' TOTAL-CALORIES.                 00770000
+007700     DISPLAY 'TOP ' WS-TOP-N ' CALORIES: ' TOTAL-CALORIES.        00770000
+007701     INITIALIZE               CAL-RPT-REC.                        00770100
+007702     MOVE 'TOP-N CALORIES'        TO RPT-TEXT.                    00770200
+007703     MOVE WS-TOP-N                TO RPT-SEQ.                     00770300
+007704     MOVE TOTAL-CALORIES          TO RPT-AMOUNT.                  00770400
+077041     WRITE CAL-RPT-REC.                                           07704100
+007705     PERFORM 4100-RANK-AND-AVERAGE  THRU 4100-EXIT.               00770500
 007800 4000-EXIT.                                                       00780000
 007900     EXIT.                                                        00790000
+007910                                                                  00791000
+007920 4100-RANK-AND-AVERAGE.                                           00792000
+007921*----------------------------------------------------------------*00792100
+007922* SORT THE ELF TOTALS DESCENDING AND DISPLAY A FULL RANKED       *00792200
+007923* LISTING PLUS THE AVERAGE CALORIES CARRIED ACROSS ALL ELVES     *00792300
+007924*----------------------------------------------------------------*00792400
+007925     IF WS-ELF-SEQ > WS-MAX-ELVES                                 00792500
+007926        MOVE WS-MAX-ELVES        TO WS-RANK-LIMIT                 00792600
+007927     ELSE                                                         00792700
+007928        MOVE WS-ELF-SEQ          TO WS-RANK-LIMIT                 00792800
+007929     END-IF.                                                      00792900
+007930     PERFORM VARYING WS-I FROM 1 BY 1                             00793000
+007940               UNTIL WS-I >= WS-RANK-LIMIT                        00794000
+007950        PERFORM VARYING WS-J FROM WS-I BY 1                       00795000
+007960                  UNTIL WS-J > WS-RANK-LIMIT                      00796000
+007970           IF WS-ELF-TOTAL(WS-J) > WS-ELF-TOTAL(WS-I)             00797000
+007980              MOVE WS-ELF-TOTAL(WS-I)  TO WS-SWAP-HOLD            00798000
+007990              MOVE WS-ELF-TOTAL(WS-J)  TO WS-ELF-TOTAL(WS-I)      00799000
+008000              MOVE WS-SWAP-HOLD        TO WS-ELF-TOTAL(WS-J)      00800000
+080005              MOVE WS-ELF-NAME-TBL(WS-I) TO WS-NAME-SWAP-HOLD     08000500
+080006              MOVE WS-ELF-NAME-TBL(WS-J) TO WS-ELF-NAME-TBL(WS-I) 08000600
+080007              MOVE WS-NAME-SWAP-HOLD     TO WS-ELF-NAME-TBL(WS-J) 08000700
+008010           END-IF                                                 00801000
+008020        END-PERFORM                                               00802000
+008030     END-PERFORM.                                                 00803000
+008040                                                                  00804000
+008050     PERFORM VARYING WS-I FROM 1 BY 1                             00805000
+008060               UNTIL WS-I > WS-RANK-LIMIT                         00806000
+008070        ADD WS-ELF-TOTAL(WS-I)   TO WS-GRAND-TOTAL                00807000
+008080        DISPLAY 'RANK ' WS-I ' CALORIES: '                        00808000
+008090                            WS-ELF-TOTAL(WS-I)                    00809000
+008095        INITIALIZE               CAL-RPT-REC                      00809500
+008096        MOVE 'RANK'               TO RPT-TEXT                     00809600
+008097        MOVE WS-I                 TO RPT-SEQ                      00809700
+008098        MOVE WS-ELF-TOTAL(WS-I)   TO RPT-AMOUNT                   00809800
+080985        MOVE WS-ELF-NAME-TBL(WS-I) TO RPT-ELF-NAME                08098500
+008099        WRITE CAL-RPT-REC                                         00809900
+008100     END-PERFORM.                                                 00810000
+008110                                                                  00811000
+008120     IF WS-RANK-LIMIT > ZEROES                                    00812000
+008130        DIVIDE WS-GRAND-TOTAL BY WS-RANK-LIMIT                    00813000
+008140                            GIVING WS-AVERAGE-CAL ROUNDED         00814000
+008150     END-IF.                                                      00815000
+008160     DISPLAY 'AVERAGE CALORIES PER ELF: ' WS-AVERAGE-CAL.         00816000
+008161     INITIALIZE               CAL-RPT-REC.                        00816100
+008162     MOVE 'AVERAGE CALORIES PER ELF'  TO RPT-TEXT.                00816200
+008163     MOVE WS-AVERAGE-CAL        TO RPT-AMOUNT.                    00816300
+008164     WRITE CAL-RPT-REC.                                           00816400
+008165     CLOSE CAL-RPT.                                               00816500
+081655     INITIALIZE               TREND-REC.                          08165500
+081656     MOVE WS-RUN-DATE        TO TRND-RUN-DATE.                    08165600
+081657     MOVE TOTAL-CALORIES     TO TRND-HIGHEST.                     08165700
+081658     WRITE TREND-REC.                                             08165800
+081659     CLOSE TREND-RPT.                                             08165900
+008170 4100-EXIT.                                                       00817000
+008180     EXIT.                                                        00818000
+008280                                                                  00828000
+008280*----------------------------------------------------------------*00828000
+008280*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00828000
+008280*----------------------------------------------------------------*00828000
+008280 9800-WRITE-AUDIT-HIST.                                           00828000
+008280     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00828000
+008280     ACCEPT WS-HIST-TIME FROM TIME.                               00828000
+008280     OPEN EXTEND AUD-HIST.                                        00828000
+008280     INITIALIZE AUD-HIST-REC.                                     00828000
+008280     MOVE WS-HIST-DATE          TO HIST-DATE.                     00828000
+008280     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00828000
+008280     MOVE 'AOCD1PG2'        TO HIST-PGM.                          00828000
+008280     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00828000
+008280     WRITE AUD-HIST-REC.                                          00828000
+008280     CLOSE AUD-HIST.                                              00828000
+008280 9800-EXIT.                                                       00828000
+008280     EXIT.                                                        00828000
