@@ -15,6 +15,37 @@
 000750        ORGANIZATION    IS SEQUENTIAL                             00075016
 000760         ACCESS MODE    IS SEQUENTIAL                             00076016
 000770         FILE STATUS    IS FILE-STATUS.                           00077016
+000775                                                                  00077500
+000776     SELECT REJECT-RPT  ASSIGN TO AOCD1REJ                        00077600
+000777        ORGANIZATION    IS SEQUENTIAL                             00077700
+000778         ACCESS MODE    IS SEQUENTIAL                             00077800
+000779         FILE STATUS    IS REJECT-FILE-STATUS.                    00077900
+007795                                                                  00779500
+007796     SELECT CAL-RPT     ASSIGN TO AOCD1RPT                        00779600
+007797        ORGANIZATION    IS SEQUENTIAL                             00779700
+007798         ACCESS MODE    IS SEQUENTIAL                             00779800
+007799         FILE STATUS    IS RPT-FILE-STATUS.                       00779900
+007801                                                                  00780100
+007802     SELECT TREND-RPT  ASSIGN TO AOCD1TRD                         00780200
+007803        ORGANIZATION    IS SEQUENTIAL                             00780300
+007804         ACCESS MODE    IS SEQUENTIAL                             00780400
+007805         FILE STATUS    IS TREND-FILE-STATUS.                     00780500
+078051                                                                  07805100
+078052     SELECT ELF-LOOKUP  ASSIGN TO AOCD1IDX                        07805200
+078053        ORGANIZATION    IS INDEXED                                07805300
+078054         ACCESS MODE    IS DYNAMIC                                07805400
+078055         RECORD KEY     IS ELF-LOOKUP-KEY                         07805500
+078056         FILE STATUS    IS ELF-LOOKUP-STATUS.                     07805600
+078060                                                                  07806000
+078061*----------------------------------------------------------------*07806100
+078062*  THE SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE           *07806200
+078063*  PER PROGRAM RUN, APPENDED TO ACROSS RUNS SO PAST              *07806300
+078064*  RESULTS CAN BE LOOKED UP WITHOUT OLD JOB LOGS                 *07806400
+078065*----------------------------------------------------------------*07806500
+078066     SELECT AUD-HIST    ASSIGN TO AOCDHST                         07806600
+078067        ORGANIZATION    IS SEQUENTIAL                             07806700
+078068         ACCESS MODE    IS SEQUENTIAL                             07806800
+078069         FILE STATUS    IS HIST-FILE-STATUS.                      07806900
 000780                                                                  00078001
 000800 DATA DIVISION.                                                   00080001
 000810 FILE SECTION.                                                    00081001
@@ -24,7 +55,66 @@
 000820 FD  CAL-DATA.                                                    00082001
 000830 01  WS-CAL-REC.                                                  00083001
 000840     05 CALORIES            PIC X(10).                            00084011
+000841     05 WS-ELF-NAME         PIC X(10).                            00084100
 000850                                                                  00085001
+000851*----------------------------------------------------------------*00085100
+000852* REJECT LISTING FOR CALORIE LINES THAT FAIL THE NUMERIC EDIT    *00085200
+000853*----------------------------------------------------------------*00085300
+000860 FD  REJECT-RPT.                                                  00086000
+000861 01  REJECT-REC.                                                  00086100
+000862     05 RJ-LINE-NO      PIC 9(06).                                00086200
+000863     05 FILLER          PIC X(02)   VALUE SPACES.                 00086300
+000864     05 RJ-RAW-TEXT     PIC X(10).                                00086400
+000865                                                                  00086500
+000866*----------------------------------------------------------------*00086600
+000867* PERMANENT ARCHIVE COPY OF THE FINAL FIGURES AND PER-ELF        *00086700
+000868* BREAKDOWN SO A RUN CAN BE DIFFED AGAINST PRIOR DAYS            *00086800
+000869*----------------------------------------------------------------*00086900
+000870 FD  CAL-RPT.                                                     00087000
+000871 01  CAL-RPT-REC.                                                 00087100
+000872     05 RPT-TEXT        PIC X(40).                                00087200
+000873     05 RPT-DATE        PIC 9(06).                                00087300
+000874     05 RPT-SEQ         PIC 9(05).                                00087400
+000875     05 RPT-AMOUNT      PIC 9(10)V99.                             00087500
+008755     05 RPT-ELF-NAME    PIC X(10).                                00875500
+000876     05 FILLER          PIC X(07).                                00087600
+000877                                                                  00087700
+000878*----------------------------------------------------------------*00087800
+000879* CUMULATIVE TREND FILE - ONE RECORD APPENDED PER RUN SO WE      *00087900
+000880* CAN TRACK WHETHER PACKING TOTALS CLIMB OR FALL OVER TIME       *00088000
+000881*----------------------------------------------------------------*00088100
+000882 FD  TREND-RPT.                                                   00088200
+000883 01  TREND-REC.                                                   00088300
+000884     05 TRND-RUN-DATE   PIC 9(06).                                00088400
+000885     05 FILLER          PIC X(02)   VALUE SPACES.                 00088500
+000886     05 TRND-HIGHEST    PIC 9(10).                                00088600
+000887     05 FILLER          PIC X(62).                                00088700
+000888                                                                  00088800
+008881*----------------------------------------------------------------*00888100
+008882* INDEXED ELF LOOKUP FILE - REBUILT EACH RUN SO A SINGLE         *00888200
+008883* ELF'S TOTAL CAN BE PULLED UP BY KEY WITHOUT A FULL SCAN        *00888300
+008884*----------------------------------------------------------------*00888400
+008885 FD  ELF-LOOKUP.                                                  00888500
+008886 01  ELF-LOOKUP-REC.                                              00888600
+008887     05 ELF-LOOKUP-KEY   PIC X(10).                               00888700
+008888     05 ELF-LOOKUP-NAME  PIC X(10).                               00888800
+008889     05 ELF-LOOKUP-TOTAL PIC 9(10).                               00888900
+008890     05 FILLER           PIC X(10).                               00889000
+008892                                                                  00889200
+008893*----------------------------------------------------------------*00889300
+008894*  ONE AUDIT RECORD PER RUN - THE RUN DATE/TIME, THE             *00889400
+008895*  PROGRAM-ID, AND ITS KEY SUMMARY OUTPUT LINE                   *00889500
+008896*----------------------------------------------------------------*00889600
+008897 FD  AUD-HIST                                                     00889700
+008898     DATA RECORD IS AUD-HIST-REC.                                 00889800
+008899 01  AUD-HIST-REC.                                                00889900
+008900     05 HIST-DATE            PIC 9(08).                           00890000
+008901     05 FILLER               PIC X(02).                           00890100
+008902     05 HIST-TIME            PIC 9(06).                           00890200
+008903     05 FILLER               PIC X(02).                           00890300
+008904     05 HIST-PGM             PIC X(08).                           00890400
+008905     05 FILLER               PIC X(02).                           00890600
+008906     05 HIST-OUTPUT          PIC X(40).                           00890600
 000900 WORKING-STORAGE SECTION.                                         00090001
 000901*----------------------------------------------------------------*00090117
 000902* FIELDS TO TRACK THE TOTAL CALORIES OF EACH ELF AND THE HIGHEST *00090217
@@ -33,7 +123,31 @@
 000930     05 TOTAL-CALORIES      PIC 9(10)   VALUE ZEROES.             00093001
 000931     05 CALORIES-NUM        PIC 9(10).                            00093108
 000940     05 HIGHEST-CALORIES    PIC 9(10)   VALUE ZEROES.             00094001
+000945     05 WS-ELF-SEQ          PIC 9(05)   VALUE ZEROES.             00094500
+000946     05 WS-LINE-NO          PIC 9(06)   VALUE ZEROES.             00094600
+000947     05 WS-MAX-ELVES        PIC 9(03)   VALUE 500.                00094700
+009471     05 WS-OVERFLOW-CHK     PIC 9(11)   VALUE ZEROES.             00947100
+009472     05 WS-RANK-LIMIT       PIC 9(05)   VALUE ZEROES.             00947200
+000948     05 WS-I                PIC 9(03)   VALUE ZEROES.             00094800
+000949     05 WS-J                PIC 9(03)   VALUE ZEROES.             00094900
 000950                                                                  00095001
+000951     05 WS-SWAP-HOLD        PIC 9(10)   VALUE ZEROES.             00095100
+009511     05 WS-NAME-SWAP-HOLD   PIC X(10)   VALUE SPACES.             00951100
+000952     05 WS-GRAND-TOTAL      PIC 9(10)   VALUE ZEROES.             00095200
+000953     05 WS-AVERAGE-CAL      PIC 9(10)V99 VALUE ZEROES.            00095300
+009535     05 WS-CURRENT-ELF-NAME PIC X(10)   VALUE SPACES.             00953500
+009536 01  WS-SYNTH-KEY.                                                00953600
+009537     05 WS-SYNTH-KEY-LIT  PIC X(03)   VALUE 'ELF'.                00953700
+009538     05 WS-SYNTH-KEY-SEQ  PIC 9(05)   VALUE ZEROES.               00953800
+009539     05 FILLER            PIC X(02)   VALUE SPACES.               00953900
+000954                                                                  00095400
+000955 01  WS-ELF-TOTALS.                                               00095500
+000956     05 WS-ELF-TOTAL       PIC 9(10)   OCCURS 500 TIMES           00095600
+000957                           VALUE ZEROES.                          00095700
+009571 01  WS-ELF-NAMES.                                                00957100
+009572     05 WS-ELF-NAME-TBL    PIC X(10)   OCCURS 500 TIMES           00957200
+009573                           VALUE SPACES.                          00957300
+000958                                                                  00095800
 000951*----------------------------------------------------------------*00095117
 000952* FIELDS TO TRACK THE STATUS OF THE CALORIES FILE AFTER OPEN     *00095217
 000953*----------------------------------------------------------------*00095317
@@ -41,13 +155,38 @@
 000970     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00097001
 000980        88 SUCCESS          VALUE '00'.                           00098001
 001000        88 EOF              VALUE '10'.                           00100001
+001010     05 REJECT-FILE-STATUS PIC X(02)  VALUE SPACES.               00101000
+001020        88 REJECT-SUCCESS  VALUE '00'.                            00102000
+001030     05 RPT-FILE-STATUS PIC X(02)     VALUE SPACES.               00103000
+001040        88 RPT-SUCCESS  VALUE '00'.                               00104000
+001045     05 TREND-FILE-STATUS PIC X(02)   VALUE SPACES.               00104500
+001046        88 TREND-SUCCESS  VALUE '00'.                             00104600
+010465     05 ELF-LOOKUP-STATUS PIC X(02)   VALUE SPACES.               01046500
+010466        88 ELF-LOOKUP-SUCCESS VALUE '00'.                         01046600
+010467     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               01046700
+010468        88 HIST-SUCCESS  VALUE '00'.                              01046800
+001050     05 WS-RUN-DATE     PIC 9(06)     VALUE ZEROES.               00105000
+001051                                                                  00105100
+001052*----------------------------------------------------------------*00105217
+001053* FIELDS USED TO STAMP AND WRITE ONE ROW TO THE SHARED           *00105317
+001054* AOCDHST AUDIT-HISTORY FILE AT THE END OF THE RUN               *00105417
+001055*----------------------------------------------------------------*00105517
+001056 01  WS-HIST-FIELDS.                                              00105617
+001057     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00105717
+001058     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00105817
+001059     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00105917
 001100                                                                  00110001
 001200 PROCEDURE DIVISION.                                              00120001
 001300                                                                  00130001
 001400     PERFORM 1000-OPEN-FILE            THRU 1000-EXIT.            00140016
 001410     PERFORM 4000-DISP-CALORIES-CLOSE  THRU 4000-EXIT.            00141016
 001500                                                                  00150001
-001600     STOP RUN.                                                    00160001
+001600                                                                  00160000
+001600     STRING 'HIGHEST CALORIES: ' DELIMITED BY SIZE                00160000
+001600        HIGHEST-CALORIES DELIMITED BY SIZE                        00160000
+001600        INTO WS-HIST-MSG.                                         00160000
+001600     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00160000
+001600     GOBACK.                                                      00160001
 001700                                                                  00170001
 001800 1000-OPEN-FILE.                                                  00180001
 001810*----------------------------------------------------------------*00181017
@@ -55,13 +194,35 @@
 001830* END OF FILE                                                    *00183017
 001840*----------------------------------------------------------------*00184017
 001900     OPEN INPUT CAL-DATA.                                         00190001
+001905     OPEN OUTPUT REJECT-RPT.                                      00190500
+001906     OPEN OUTPUT CAL-RPT.                                         00190600
+001907     ACCEPT WS-RUN-DATE      FROM DATE.                           00190700
+001908     PERFORM 1050-WRITE-RPT-HEADER  THRU 1050-EXIT.               00190800
+001909     OPEN EXTEND TREND-RPT.                                       00190900
+019095     OPEN OUTPUT ELF-LOOKUP.                                      01909500
 002000     IF SUCCESS                                                   00200002
 002300        PERFORM 2000-READ-CALORIES     THRU 2000-EXIT             00230001
 002400          UNTIL EOF                                               00240001
+002410     ELSE                                                         00241000
+002420        DISPLAY 'ERROR - UNABLE TO OPEN CAL-DATA, FILE STATUS: '  00242000
+002430                FILE-STATUS                                       00243000
+002440        MOVE 16             TO RETURN-CODE                        00244000
 002500     END-IF.                                                      00250003
 002600 1000-EXIT.                                                       00260001
 002700     EXIT.                                                        00270001
-002800                                                                  00280001
+002750                                                                  00275000
+002760 1050-WRITE-RPT-HEADER.                                           00276000
+002761*----------------------------------------------------------------*00276100
+002762* WRITE A DATED HEADER LINE TO THE ARCHIVE REPORT SO EACH        *00276200
+002763* RUN CAN BE IDENTIFIED WHEN DIFFED AGAINST PRIOR DAYS           *00276300
+002764*----------------------------------------------------------------*00276400
+002770     INITIALIZE               CAL-RPT-REC.                        00277000
+002780     MOVE 'CALORIE REPORT - RUN DATE' TO RPT-TEXT.                00278000
+002790     MOVE WS-RUN-DATE        TO RPT-DATE.                         00279000
+002800     WRITE CAL-RPT-REC.                                           00280000
+002810 1050-EXIT.                                                       00281000
+002820     EXIT.                                                        00282000
+002830                                                                  00283000
 002900 2000-READ-CALORIES.                                              00290001
 002910*----------------------------------------------------------------*00291017
 002920* READ THE DATA AND PERFORM THE CALCULATE PARA TO FIIND THE SUM  *00292017
@@ -70,8 +231,9 @@
 003100          AT END                                                  00310001
 003200             INITIALIZE CALORIES                                  00320016
 003210             PERFORM 3000-CALC-CALORIES  THRU 3000-EXIT           00321016
-003300          NOT AT END                                              00330001
-003400             PERFORM 3000-CALC-CALORIES  THRU 3000-EXIT           00340001
+003300          NOT AT END                                              00330000
+003310             ADD 1                 TO WS-LINE-NO                  00331000
+003400             PERFORM 3000-CALC-CALORIES  THRU 3000-EXIT           00340000
 003500     END-READ.                                                    00350003
 003600 2000-EXIT.                                                       00360001
 003700     EXIT.                                                        00370001
@@ -84,26 +246,171 @@
 003932* CALORIES UNTIL WE FIND THE NEXT ELF. ONCE WE FIND THE NEXT ELFS*00393217
 003933* CALORIES, COMPARE WITH PREVIOUS ONE TRACK THE HIGHEST CALORIES *00393317
 003940*----------------------------------------------------------------*00394017
-004000     IF CALORIES NOT EQUAL SPACES                                 00400016
-004100        INITIALIZE               CALORIES-NUM                     00410002
-004110        MOVE FUNCTION TRIM(CALORIES)                              00411016
-004120                                 TO CALORIES-NUM                  00412015
-004200        ADD CALORIES-NUM         TO TOTAL-CALORIES                00420002
-004300     ELSE                                                         00430001
+039405     IF WS-ELF-NAME NOT = SPACES                                  03940500
+039406        MOVE WS-ELF-NAME   TO WS-CURRENT-ELF-NAME                 03940600
+039407     END-IF.                                                      03940700
+004000     IF CALORIES NOT EQUAL SPACES                                 00400000
+004005        IF FUNCTION TRIM(CALORIES) IS NUMERIC                     00400500
+004100           INITIALIZE               CALORIES-NUM                  00410000
+004110           MOVE FUNCTION TRIM(CALORIES)                           00411000
+004120                                     TO CALORIES-NUM              00412000
+004130           COMPUTE WS-OVERFLOW-CHK = TOTAL-CALORIES               00413000
+004140                                   + CALORIES-NUM                 00414000
+004150           IF WS-OVERFLOW-CHK > 9999999999                        00415000
+004160              PERFORM 3150-WRITE-OVERFLOW  THRU 3150-EXIT         00416000
+004170           ELSE                                                   00417000
+004200              ADD CALORIES-NUM      TO TOTAL-CALORIES             00420000
+004180           END-IF                                                 00418000
+004205        ELSE                                                      00420500
+004210           PERFORM 3100-WRITE-REJECT  THRU 3100-EXIT              00421000
+004215        END-IF                                                    00421500
+004300     ELSE                                                         00430000
 004400        IF TOTAL-CALORIES > HIGHEST-CALORIES                      00440001
 004500           MOVE TOTAL-CALORIES   TO HIGHEST-CALORIES              00450001
 004600        END-IF                                                    00460001
+004601        ADD 1                    TO WS-ELF-SEQ                    00460100
+004602        DISPLAY 'ELF ' WS-ELF-SEQ ' TOTAL CALORIES: '             00460200
+004603                                TOTAL-CALORIES                    00460300
+004604        IF WS-ELF-SEQ NOT > WS-MAX-ELVES                          00460400
+004605           MOVE TOTAL-CALORIES TO WS-ELF-TOTAL(WS-ELF-SEQ)        00460500
+046055           MOVE WS-CURRENT-ELF-NAME TO WS-ELF-NAME-TBL(WS-ELF-SEQ)04605500
+004606        END-IF                                                    00460600
+004607        INITIALIZE               CAL-RPT-REC                      00460700
+004608        MOVE 'ELF TOTAL CALORIES'  TO RPT-TEXT                    00460800
+004609        MOVE WS-ELF-SEQ            TO RPT-SEQ                     00460900
+046091        MOVE TOTAL-CALORIES        TO RPT-AMOUNT                  04609100
+046093        MOVE WS-CURRENT-ELF-NAME   TO RPT-ELF-NAME                04609300
+046092        WRITE CAL-RPT-REC                                         04609200
+460925        IF WS-CURRENT-ELF-NAME NOT = SPACES                       46092500
+460926           MOVE WS-CURRENT-ELF-NAME  TO ELF-LOOKUP-KEY            46092600
+460927        ELSE                                                      46092700
+460928           MOVE WS-ELF-SEQ            TO WS-SYNTH-KEY-SEQ         46092800
+460929           MOVE WS-SYNTH-KEY           TO ELF-LOOKUP-KEY          46092900
+460930        END-IF                                                    46093000
+460931        MOVE WS-CURRENT-ELF-NAME       TO ELF-LOOKUP-NAME         46093100
+460932        MOVE TOTAL-CALORIES            TO ELF-LOOKUP-TOTAL        46093200
+460933        WRITE ELF-LOOKUP-REC                                      46093300
+460934           INVALID KEY                                            46093400
+460935              DISPLAY 'DUPLICATE ELF LOOKUP KEY: ' WS-ELF-SEQ     46093500
+460936        END-WRITE                                                 46093600
 004610        INITIALIZE               TOTAL-CALORIES                   00461002
+046105        INITIALIZE               WS-CURRENT-ELF-NAME              04610500
 004700     END-IF.                                                      00470001
 004800 3000-EXIT.                                                       00480001
 004900     EXIT.                                                        00490001
 005000                                                                  00500001
+004910 3100-WRITE-REJECT.                                               00491000
+004911*----------------------------------------------------------------*00491100
+004912* A CALORIE LINE THAT IS NOT NUMERIC IS LOGGED WITH ITS LINE     *00491200
+004913* NUMBER AND RAW TEXT INSTEAD OF CORRUPTING THE RUNNING TOTAL    *00491300
+004914*----------------------------------------------------------------*00491400
+004920     MOVE WS-LINE-NO             TO RJ-LINE-NO                    00492000
+004930     MOVE CALORIES               TO RJ-RAW-TEXT                   00493000
+004940     WRITE REJECT-REC.                                            00494000
+004950     DISPLAY 'INVALID CALORIES ENTRY AT LINE ' WS-LINE-NO         00495000
+004955             ': ' CALORIES.                                       00495500
+004960 3100-EXIT.                                                       00496000
+004970     EXIT.                                                        00497000
+004980                                                                  00498000
+004982 3150-WRITE-OVERFLOW.                                             00498200
+004983*----------------------------------------------------------------*00498300
+004984* A CALORIE ENTRY THAT WOULD PUSH TOTAL-CALORIES PAST 10         *00498400
+004985* DIGITS IS LOGGED RATHER THAN SILENTLY TRUNCATED ON THE ADD     *00498500
+004986*----------------------------------------------------------------*00498600
+004987     MOVE WS-LINE-NO             TO RJ-LINE-NO                    00498700
+004988     MOVE CALORIES               TO RJ-RAW-TEXT                   00498800
+004989     WRITE REJECT-REC.                                            00498900
+004990     DISPLAY 'CALORIES OVERFLOW AT LINE ' WS-LINE-NO              00499000
+004991             ' - ACCUMULATOR NOT UPDATED: ' CALORIES.             00499100
+004992 3150-EXIT.                                                       00499200
+004993     EXIT.                                                        00499300
+004994                                                                  00499400
 005100 4000-DISP-CALORIES-CLOSE.                                        00510016
-005101*----------------------------------------------------------------*00510117
-005102* CLOSE THE INPUT CALORIES FILE AT THE END AND DISPLAY HIGHEST   *00510217
-005103* CALORIES BY AN ELF                                             *00510317
-005104*----------------------------------------------------------------*00510417
+005101*----------------------------------------------------------------*00510100
+005102* CLOSE THE INPUT CALORIES FILE AT THE END AND DISPLAY HIGHEST   *00510200
+005103* CALORIES BY AN ELF                                             *00510300
+005104*----------------------------------------------------------------*00510400
 005110     CLOSE CAL-DATA.                                              00511016
+005115     CLOSE REJECT-RPT.                                            00511500
+051155     CLOSE ELF-LOOKUP.                                            05115500
 005200     DISPLAY 'HIGHEST CALORIES: ' HIGHEST-CALORIES.               00520001
+005201     INITIALIZE               CAL-RPT-REC.                        00520100
+005202     MOVE 'HIGHEST CALORIES'      TO RPT-TEXT.                    00520200
+005203     MOVE HIGHEST-CALORIES        TO RPT-AMOUNT.                  00520300
+005204     WRITE CAL-RPT-REC.                                           00520400
+005205     PERFORM 4100-RANK-AND-AVERAGE  THRU 4100-EXIT.               00520500
 005300 4000-EXIT.                                                       00530001
 005400     EXIT.                                                        00540001
+005410                                                                  00541000
+005420 4100-RANK-AND-AVERAGE.                                           00542000
+005421*----------------------------------------------------------------*00542100
+005422* SORT THE ELF TOTALS DESCENDING AND DISPLAY A FULL RANKED       *00542200
+005423* LISTING PLUS THE AVERAGE CALORIES CARRIED ACROSS ALL ELVES     *00542300
+005424*----------------------------------------------------------------*00542400
+005425     IF WS-ELF-SEQ > WS-MAX-ELVES                                 00542500
+005426        MOVE WS-MAX-ELVES        TO WS-RANK-LIMIT                 00542600
+005427     ELSE                                                         00542700
+005428        MOVE WS-ELF-SEQ          TO WS-RANK-LIMIT                 00542800
+005429     END-IF.                                                      00542900
+005430     PERFORM VARYING WS-I FROM 1 BY 1                             00543000
+005440               UNTIL WS-I >= WS-RANK-LIMIT                        00544000
+005450        PERFORM VARYING WS-J FROM WS-I BY 1                       00545000
+005460                  UNTIL WS-J > WS-RANK-LIMIT                      00546000
+005470           IF WS-ELF-TOTAL(WS-J) > WS-ELF-TOTAL(WS-I)             00547000
+005480              MOVE WS-ELF-TOTAL(WS-I)  TO WS-SWAP-HOLD            00548000
+005490              MOVE WS-ELF-TOTAL(WS-J)  TO WS-ELF-TOTAL(WS-I)      00549000
+005500              MOVE WS-SWAP-HOLD        TO WS-ELF-TOTAL(WS-J)      00550000
+055005              MOVE WS-ELF-NAME-TBL(WS-I) TO WS-NAME-SWAP-HOLD     05500500
+055006              MOVE WS-ELF-NAME-TBL(WS-J) TO WS-ELF-NAME-TBL(WS-I) 05500600
+055007              MOVE WS-NAME-SWAP-HOLD     TO WS-ELF-NAME-TBL(WS-J) 05500700
+005510           END-IF                                                 00551000
+005520        END-PERFORM                                               00552000
+005530     END-PERFORM.                                                 00553000
+005540                                                                  00554000
+005550     PERFORM VARYING WS-I FROM 1 BY 1                             00555000
+005560               UNTIL WS-I > WS-RANK-LIMIT                         00556000
+005570        ADD WS-ELF-TOTAL(WS-I)   TO WS-GRAND-TOTAL                00557000
+005580        DISPLAY 'RANK ' WS-I ' CALORIES: '                        00558000
+005590                            WS-ELF-TOTAL(WS-I)                    00559000
+005595        INITIALIZE               CAL-RPT-REC                      00559500
+005596        MOVE 'RANK'               TO RPT-TEXT                     00559600
+005597        MOVE WS-I                 TO RPT-SEQ                      00559700
+005598        MOVE WS-ELF-TOTAL(WS-I)   TO RPT-AMOUNT                   00559800
+055985        MOVE WS-ELF-NAME-TBL(WS-I) TO RPT-ELF-NAME                05598500
+005599        WRITE CAL-RPT-REC                                         00559900
+005600     END-PERFORM.                                                 00560000
+005610                                                                  00561000
+005620     IF WS-RANK-LIMIT > ZEROES                                    00562000
+005630        DIVIDE WS-GRAND-TOTAL BY WS-RANK-LIMIT                    00563000
+005640                            GIVING WS-AVERAGE-CAL ROUNDED         00564000
+005650     END-IF.                                                      00565000
+005660     DISPLAY 'AVERAGE CALORIES PER ELF: ' WS-AVERAGE-CAL.         00566000
+005661     INITIALIZE               CAL-RPT-REC.                        00566100
+005662     MOVE 'AVERAGE CALORIES PER ELF'  TO RPT-TEXT.                00566200
+005663     MOVE WS-AVERAGE-CAL        TO RPT-AMOUNT.                    00566300
+005664     WRITE CAL-RPT-REC.                                           00566400
+005665     CLOSE CAL-RPT.                                               00566500
+005666     INITIALIZE               TREND-REC.                          00566600
+005667     MOVE WS-RUN-DATE        TO TRND-RUN-DATE.                    00566700
+005668     MOVE HIGHEST-CALORIES   TO TRND-HIGHEST.                     00566800
+005669     WRITE TREND-REC.                                             00566900
+056691     CLOSE TREND-RPT.                                             05669100
+005670 4100-EXIT.                                                       00567000
+005680     EXIT.                                                        00568000
+005780                                                                  00578000
+005780*----------------------------------------------------------------*00578000
+005780*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00578000
+005780*----------------------------------------------------------------*00578000
+005780 9800-WRITE-AUDIT-HIST.                                           00578000
+005780     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00578000
+005780     ACCEPT WS-HIST-TIME FROM TIME.                               00578000
+005780     OPEN EXTEND AUD-HIST.                                        00578000
+005780     INITIALIZE AUD-HIST-REC.                                     00578000
+005780     MOVE WS-HIST-DATE          TO HIST-DATE.                     00578000
+005780     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00578000
+005780     MOVE 'AOCD1PG1'        TO HIST-PGM.                          00578000
+005780     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00578000
+005780     WRITE AUD-HIST-REC.                                          00578000
+005780     CLOSE AUD-HIST.                                              00578000
+005780 9800-EXIT.                                                       00578000
+005780     EXIT.                                                        00578000
