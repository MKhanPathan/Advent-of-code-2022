@@ -0,0 +1,579 @@
+000100*----------------------------------------------------------------*00010000
+000200*          ADVENT OF CODE - DAY 5 PROGRAM 3                      *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCD5PG3.                                            00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700                                                                  00070000
+000800 ENVIRONMENT DIVISION.                                            00080000
+000900 INPUT-OUTPUT SECTION.                                            00090000
+001000 FILE-CONTROL.                                                    00100000
+001100     SELECT STACKS-DATA  ASSIGN TO AOCDAY51                       00110000
+001200         ORGANIZATION    IS SEQUENTIAL                            00120000
+001300          ACCESS MODE    IS SEQUENTIAL                            00130000
+001400          FILE STATUS    IS STACK-FILE-STATUS.                    00140000
+001500                                                                  00150000
+001600     SELECT PROCESS-DATA  ASSIGN TO AOCDAY52                      00160000
+001700         ORGANIZATION    IS SEQUENTIAL                            00170000
+001800          ACCESS MODE    IS SEQUENTIAL                            00180000
+001900          FILE STATUS    IS PROCESS-FILE-STATUS.                  00190000
+001910                                                                  00191000
+001920     SELECT CRANE-AUD     ASSIGN TO AOCD5AUD                      00192000
+001930         ORGANIZATION    IS SEQUENTIAL                            00193000
+001940          ACCESS MODE    IS SEQUENTIAL                            00194000
+001950          FILE STATUS    IS AUDIT-FILE-STATUS.                    00195000
+001960                                                                  00196000
+001970     SELECT MOVE-REJ      ASSIGN TO AOCD5REJ                      00197000
+001980         ORGANIZATION    IS SEQUENTIAL                            00198000
+001990          ACCESS MODE    IS SEQUENTIAL                            00199000
+001995          FILE STATUS    IS REJ-FILE-STATUS.                      00199500
+001996                                                                  00199600
+001997     SELECT CKPT-FILE     ASSIGN TO AOCD5CKP                      00199700
+001998         ORGANIZATION    IS SEQUENTIAL                            00199800
+001999          ACCESS MODE    IS SEQUENTIAL                            00199900
+002000          FILE STATUS    IS CKPT-FILE-STATUS.                     00200000
+002001     SELECT STACK-RPT    ASSIGN TO AOCD5STK                       00200100
+002002         ORGANIZATION    IS SEQUENTIAL                            00200200
+002003          ACCESS MODE    IS SEQUENTIAL                            00200300
+002004          FILE STATUS    IS STK-RPT-FILE-STATUS.                  00200400
+002005     SELECT INV-RPT      ASSIGN TO AOCD5INV                       00200500
+002006         ORGANIZATION    IS SEQUENTIAL                            00200600
+002007          ACCESS MODE    IS SEQUENTIAL                            00200700
+002008          FILE STATUS    IS INV-FILE-STATUS.                      00200800
+002100                                                                  00210000
+002100*----------------------------------------------------------------*00210000
+002100*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00210000
+002100*----------------------------------------------------------------*00210000
+002100     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00210000
+002100    ORGANIZATION    IS SEQUENTIAL                                 00210000
+002100     ACCESS MODE    IS SEQUENTIAL                                 00210000
+002100     FILE STATUS    IS HIST-FILE-STATUS.                          00210000
+002100 DATA DIVISION.                                                   00210000
+002200 FILE SECTION.                                                    00220000
+002300 FD  STACKS-DATA                                                  00230000
+002400     DATA RECORD IS STACK-DATA-REC.                               00240000
+002500 01  STACK-DATA-REC.                                              00250000
+002600     05 STACK-REC              PIC X(10).                         00260000
+002700                                                                  00270000
+002800 FD  PROCESS-DATA                                                 00280000
+002900     DATA RECORD IS PROCESS-DATA-REC.                             00290000
+003000 01  PROCESS-DATA-REC.                                            00300000
+003100     05 PROCESS-REC            PIC X(30).                         00310000
+003110                                                                  00311000
+003120 FD  CRANE-AUD                                                    00312000
+003130     DATA RECORD IS AUDIT-REC.                                    00313000
+003140 01  AUDIT-REC.                                                   00314000
+003150     05 AUD-MOVE-SEQ           PIC 9(05).                         00315000
+003160     05 FILLER                 PIC X(02).                         00316000
+003170     05 AUD-CRATES             PIC 9(03).                         00317000
+003180     05 FILLER                 PIC X(02).                         00318000
+003190     05 AUD-FROM-STACK         PIC 9(02).                         00319000
+003195     05 FILLER                 PIC X(02).                         00319500
+003196     05 AUD-TO-STACK           PIC 9(02).                         00319600
+003197                                                                  00319700
+003198 FD  MOVE-REJ                                                     00319800
+003199     DATA RECORD IS MOVE-REJ-REC.                                 00319900
+003201 01  MOVE-REJ-REC.                                                00320100
+003202     05 REJ-MOVE-SEQ           PIC 9(05).                         00320200
+003203     05 FILLER                 PIC X(02).                         00320300
+003204     05 REJ-CRATES             PIC 9(03).                         00320400
+003205     05 FILLER                 PIC X(02).                         00320500
+003206     05 REJ-AVAIL              PIC 9(03).                         00320600
+003207     05 FILLER                 PIC X(02).                         00320700
+003208     05 REJ-FROM-STACK         PIC 9(02).                         00320800
+003209     05 FILLER                 PIC X(02).                         00320900
+003210     05 REJ-TO-STACK           PIC 9(02).                         00321000
+003211                                                                  00321100
+003212 FD  CKPT-FILE                                                    00321200
+003213     DATA RECORD IS CKPT-REC.                                     00321300
+003214 01  CKPT-REC.                                                    00321400
+003215     05 CKPT-LAST-SEQ          PIC 9(05).                         00321500
+003216     05 FILLER                 PIC X(02).                         00321600
+003217     05 CKPT-STACKS            PIC X(6000).                       00321700
+003218                                                                  00321800
+003219 FD  STACK-RPT                                                    00321900
+003220     DATA RECORD IS STACK-RPT-REC.                                00322000
+003221 01  STACK-RPT-REC.                                               00322100
+003222     05 RPT-STACK-NUM      PIC 9(02).                             00322200
+003223     05 FILLER             PIC X(02).                             00322300
+003224     05 RPT-STACK-CONTENTS PIC X(300).                            00322400
+003225                                                                  00322500
+003227 FD  INV-RPT                                                      00322700
+003228     DATA RECORD IS INV-REC.                                      00322800
+003229 01  INV-REC.                                                     00322900
+003230     05 INV-TYPE             PIC X(01).                           00323000
+003231     05 FILLER               PIC X(02).                           00323100
+003232     05 INV-COUNT            PIC 9(05).                           00323200
+003300*----------------------------------------------------------------*00330000
+003300*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00330000
+003300*----------------------------------------------------------------*00330000
+003300 FD  AUD-HIST                                                     00330000
+003300     DATA RECORD IS AUD-HIST-REC.                                 00330000
+003300 01  AUD-HIST-REC.                                                00330000
+003300     05 HIST-DATE            PIC 9(08).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-TIME            PIC 9(06).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-PGM             PIC X(08).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-OUTPUT          PIC X(40).                           00330000
+003300 WORKING-STORAGE SECTION.                                         00330000
+003400 01  WS-STACKS-ARRAY.                                             00340000
+003500     05 STACK                  PIC X(300)  OCCURS 20 TIMES.       00350000
+003600                                                                  00360000
+003700 01  WS-WORK-FIELDS.                                              00370000
+003800     05 WS-HOLD-STACK          PIC X(300).                        00380000
+003900     05 WS-TOP-STACK           PIC X(020).                        00390000
+004000     05 WS-CNT                 PIC 9(02)   VALUE ZEROES.          00400000
+004005     05 WS-NUM-STACKS         PIC 9(02)   VALUE 9.                00400500
+004006     05 WS-CRANE-MODE-SW      PIC X(01)   VALUE '1'.              00400600
+004007        88 WS-CRANE-MODE-ONE-AT-A-TIME  VALUE '1'.                00400700
+004008        88 WS-CRANE-MODE-BY-BLOCK       VALUE '2'.                00400800
+004100     05 WS-UNSTRING.                                              00410000
+004200        10 WS-MOVE             PIC X(04).                         00420000
+004300        10 WS-CRATES           PIC X(03).                         00430000
+004400        10 WS-FROM             PIC X(04).                         00440000
+004500        10 WS-FROM-STACK       PIC X(03).                         00450000
+004600        10 WS-TO               PIC X(02).                         00460000
+004700        10 WS-TO-STACK         PIC X(03).                         00470000
+004800        10 CRATES              PIC 9(03).                         00480000
+004900        10 FROM-STACK          PIC 9(02).                         00490000
+005000        10 TO-STACK            PIC 9(02).                         00500000
+005100     05 WS-CALC-FIELDS.                                           00510000
+005200        10 WS-ACT-LEN          PIC 9(03).                         00520000
+005300        10 WS-SPACES           PIC 9(03).                         00530000
+005400        10 WS-REM              PIC 9(03).                         00540000
+005410        10 WS-AVAIL-CNT        PIC 9(03).                         00541000
+005420     05 WS-MOVE-VALID-SW       PIC X(01)   VALUE 'Y'.              00542000
+005430        88 WS-MOVE-VALID       VALUE 'Y'.                          00543000
+005440        88 WS-MOVE-INVALID     VALUE 'N'.                          00544000
+005450     05 WS-RESUME-SEQ          PIC 9(05)   VALUE ZEROES.          00545000
+005460     05 WS-START-SEQ           PIC 9(05)   VALUE 1.               00546000
+005470     05 WS-SKIP-IDX            PIC 9(05)   VALUE ZEROES.          00547000
+005480     05 WS-CKPT-INTERVAL       PIC 9(05)   VALUE 50.              00548000
+005481     05 WS-CHR-IDX             PIC 9(05)   VALUE ZEROES.          00548100
+005482     05 WS-ALPHABET            PIC X(26)                          00548200
+005483                               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.00548300
+005500                                                                  00550000
+005520*----------------------------------------------------------------*00552000
+005521* ONE TALLY ENTRY PER CRATE-TYPE LETTER, A THROUGH Z,            *00552100
+005522* LOADED BY 0550-LOAD-TYPE-TABLE AND TOTALED ACROSS              *00552200
+005523* EVERY STACK BY 3100-TALLY-CRATE-TYPES                          *00552300
+005524*----------------------------------------------------------------*00552400
+005530 01  WS-TYPE-TABLE.                                               00553000
+005540     05 WS-TYPE-ENTRY      OCCURS 26 TIMES                        00554000
+005550                           INDEXED BY INDXT.                      00555000
+005560        10 WS-TYPE-LETTER  PIC X(01).                             00556000
+005570        10 WS-TYPE-COUNT   PIC 9(05)   VALUE ZEROES.              00557000
+005580                                                                  00558000
+005600 01  WS-SWITCHES.                                                 00560000
+005700     05 STACK-FILE-STATUS      PIC X(02)   VALUE SPACES.          00570000
+005800        88 STACK-SUCCESS       VALUE '00'.                        00580000
+005900        88 STACK-EOF           VALUE '10'.                        00590000
+006000                                                                  00600000
+006100     05 PROCESS-FILE-STATUS    PIC X(02)   VALUE SPACES.          00610000
+006200        88 PROCESS-SUCCESS     VALUE '00'.                        00620000
+006300        88 PROCESS-EOF         VALUE '10'.                        00630000
+006400                                                                  00640000
+006410     05 AUDIT-FILE-STATUS      PIC X(02)   VALUE SPACES.          00641000
+006420        88 AUDIT-SUCCESS       VALUE '00'.                        00642000
+006430                                                                  00643000
+006440     05 REJ-FILE-STATUS        PIC X(02)   VALUE SPACES.          00644000
+006445        88 REJ-SUCCESS         VALUE '00'.                        00644500
+006446     05 CKPT-FILE-STATUS       PIC X(02)   VALUE SPACES.          00644600
+006447        88 CKPT-SUCCESS        VALUE '00'.                        00644700
+006448     05 STK-RPT-FILE-STATUS   PIC X(02)   VALUE SPACES.           00644800
+006449        88 STK-RPT-SUCCESS     VALUE '00'.                        00644900
+006451     05 INV-FILE-STATUS        PIC X(02)   VALUE SPACES.          00645100
+006452        88 INV-SUCCESS         VALUE '00'.                        00645200
+006453                                                                  00645300
+006454*----------------------------------------------------------------*00645400
+064471* LS-MODE-PARM SELECTS THE CRATEMOVER BEHAVIOR AT RUN TIME SO    *06447100
+064472* THIS ONE PROGRAM CAN REPRODUCE EITHER AOCD5PG1'S ONE-AT-A-     *06447200
+064473* TIME/REVERSING CRANE OR AOCD5PG2'S MOVE-AS-A-BLOCK/ORDER-      *06447300
+064474* PRESERVING CRANE AGAINST THE SAME INPUT, WITHOUT KEEPING TWO  *06447400
+064475* PROGRAMS IN LOCKSTEP. '1' (THE DEFAULT) IS CRATEMOVER 9000;    *06447500
+064476* '2' IS CRATEMOVER 9001                                         *06447600
+006480*----------------------------------------------------------------*00648000
+006500*----------------------------------------------------------------*00650000
+006500*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00650000
+006500*----------------------------------------------------------------*00650000
+006500 01  WS-HIST-FIELDS.                                              00650000
+006500     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00650000
+006500     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00650000
+006500     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00650000
+006500     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00650000
+006500        88 HIST-SUCCESS VALUE '00'.                               00650000
+006450 LINKAGE SECTION.                                                 00645000
+006461 01  LS-PARM-DATA.                                                00646100
+006462     05 LS-STACK-PARM        PIC X(02)   VALUE SPACES.            00646200
+006463     05 LS-MODE-PARM         PIC X(01)   VALUE SPACES.            00646300
+006464     05 LS-CKPT-PARM         PIC X(05)   VALUE SPACES.            00646400
+006500 PROCEDURE DIVISION USING LS-PARM-DATA.                           00650000
+006600                                                                  00660000
+006700     PERFORM 0400-INIT-PARM  THRU 0400-EXIT.                      00670000
+006705     PERFORM 0550-LOAD-TYPE-TABLE   THRU 0550-EXIT.               00670500
+006701     INITIALIZE WS-STACKS-ARRAY.                                  00670100
+006800     PERFORM 1000-READ-STACKS-DATA       THRU 1000-EXIT.          00680000
+006850     PERFORM 1050-RESTORE-CHECKPOINT     THRU 1050-EXIT.          00685000
+006900     PERFORM 2000-READ-PROCESS-DATA      THRU 2000-EXIT.          00690000
+007000     PERFORM 3000-DISPLAY-TOP-CRATES     THRU 3000-EXIT.          00700000
+007050     PERFORM 3100-TALLY-CRATE-TYPES      THRU 3100-EXIT.          00705000
+007100                                                                  00710000
+007200                                                                  00720000
+007200     STRING 'TOP CRATES: ' DELIMITED BY SIZE                      00720000
+007200        WS-TOP-STACK DELIMITED BY SIZE                            00720000
+007200        INTO WS-HIST-MSG.                                         00720000
+007200     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00720000
+007200     STOP RUN.                                                    00720000
+007300                                                                  00730000
+007400 1000-READ-STACKS-DATA.                                           00740000
+007500     OPEN INPUT STACKS-DATA.                                      00750000
+007600     IF STACK-SUCCESS                                             00760000
+007700         PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL STACK-EOF       00770000
+007800           READ STACKS-DATA                                       00780000
+007900             AT END                                               00790000
+008000                CLOSE STACKS-DATA                                 00800000
+008100                SET STACK-EOF       TO TRUE                       00810000
+008200             NOT AT END                                           00820000
+008300                MOVE STACK-REC      TO STACK(WS-CNT)              00830000
+008400           END-READ                                               00840000
+008500        END-PERFORM                                               00850000
+008550     ELSE                                                         00855000
+008560        DISPLAY 'ERROR - UNABLE TO OPEN STACKS-DATA, FILE STATUS:'00856000
+008570                STACK-FILE-STATUS                                 00857000
+008580        MOVE 16             TO RETURN-CODE                        00858000
+008581        MOVE 'UNABLE TO OPEN STACKS-DATA'    TO WS-HIST-MSG       00858100
+008582        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             00858200
+008590        STOP RUN                                                  00859000
+008600     END-IF.                                                      00860000
+008700 1000-EXIT.                                                       00870000
+008800     EXIT.                                                        00880000
+008900                                                                  00890000
+008910*----------------------------------------------------------------*00891000
+008911* 1050-RESTORE-CHECKPOINT PICKS UP A PRIOR RUN'S LAST            *00891100
+008912* MOVE FROM AOCD5CKP, IF ONE EXISTS, SO A LONG MOVE              *00891200
+008913* LIST CAN BE RESTARTED WITHOUT REPLAYING EVERY MOVE             *00891300
+008914* FROM STACK ONE. NO CHECKPOINT FILE MEANS A FRESH               *00891400
+008915*----------------------------------------------------------------*00891500
+008920 1050-RESTORE-CHECKPOINT.                                         00892000
+008930     OPEN INPUT CKPT-FILE.                                        00893000
+008940     IF CKPT-SUCCESS                                              00894000
+008950        READ CKPT-FILE                                            00895000
+008960           AT END                                                 00896000
+008970              CONTINUE                                            00897000
+008980           NOT AT END                                             00898000
+008990              MOVE CKPT-LAST-SEQ  TO WS-RESUME-SEQ                00899000
+009000              MOVE CKPT-STACKS    TO WS-STACKS-ARRAY              00900000
+009001        END-READ                                                  00900100
+009002        CLOSE CKPT-FILE                                           00900200
+009003     END-IF.                                                      00900300
+009004     ADD 1 TO WS-RESUME-SEQ GIVING WS-START-SEQ.                  00900400
+009005 1050-EXIT.                                                       00900500
+009006     EXIT.                                                        00900600
+009007                                                                  00900700
+009010 2000-READ-PROCESS-DATA.                                          00901000
+009100     OPEN INPUT PROCESS-DATA.                                     00910000
+009110     OPEN OUTPUT CRANE-AUD.                                       00911000
+009120     OPEN OUTPUT MOVE-REJ.                                        00912000
+009130     PERFORM 2050-SKIP-APPLIED          THRU 2050-EXIT.           00913000
+009200     IF PROCESS-SUCCESS                                           00920000
+009300        PERFORM VARYING WS-CNT FROM WS-START-SEQ BY 1             00930000
+009301           UNTIL PROCESS-EOF                                      00930100
+009400           READ PROCESS-DATA                                      00940000
+009500             AT END                                               00950000
+009600                CLOSE PROCESS-DATA                                00960000
+009610                CLOSE CRANE-AUD                                   00961000
+009620                CLOSE MOVE-REJ                                    00962000
+009630                OPEN OUTPUT CKPT-FILE                             00963000
+009640                CLOSE CKPT-FILE                                   00964000
+009700                SET PROCESS-EOF     TO TRUE                       00970000
+009800             NOT AT END                                           00980000
+009900                PERFORM 2100-GET-PROCESS   THRU 2100-EXIT         00990000
+009910                PERFORM 2150-VALIDATE-MOVE  THRU 2150-EXIT        00991000
+009920                IF WS-MOVE-VALID                                  00992000
+010000                   PERFORM 2200-MOVE-CRATES   THRU 2200-EXIT      01000000
+010010                   PERFORM 2300-WRITE-AUDIT   THRU 2300-EXIT      01001000
+010015                   IF FUNCTION MOD(WS-CNT WS-CKPT-INTERVAL) = 0   01001500
+010016                      PERFORM 2350-WRITE-CHECKPOINT               01001600
+010017                                           THRU 2350-EXIT         01001700
+010018                   END-IF                                         01001800
+010019                ELSE                                              01001900
+010020                   PERFORM 2175-ROLLBACK-TO-CHECKPOINT            01002000
+010021                         THRU 2175-EXIT                           01002100
+010022                END-IF                                            01002200
+010100           END-READ                                               01010000
+010200        END-PERFORM                                               01020000
+010250     ELSE                                                         01025000
+010260        DISPLAY 'ERROR - UNABLE TO OPEN PROCESS-DATA, FILE STATUS'01026000
+010270                PROCESS-FILE-STATUS                               01027000
+010280        MOVE 16             TO RETURN-CODE                        01028000
+010281        MOVE 'UNABLE TO OPEN PROCESS-DATA'   TO WS-HIST-MSG       01028100
+010282        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             01028200
+010290        STOP RUN                                                  01029000
+010300     END-IF.                                                      01030000
+010400 2000-EXIT.                                                       01040000
+010500     EXIT.                                                        01050000
+010600                                                                  01060000
+010610*----------------------------------------------------------------*01061000
+010611* 2050-SKIP-APPLIED RE-READS, WITHOUT RE-APPLYING                *01061100
+010612* ANY MOVES ALREADY COVERED BY A RESTORED CHECKPOINT             *01061200
+010613* SO A RESTARTED RUN PICKS UP RIGHT WHERE IT LEFT OFF            *01061300
+010614*----------------------------------------------------------------*01061400
+010620 2050-SKIP-APPLIED.                                               01062000
+010630     IF PROCESS-SUCCESS AND WS-RESUME-SEQ > ZEROES                01063000
+010640        PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1                   01064000
+010650           UNTIL WS-SKIP-IDX > WS-RESUME-SEQ                      01065000
+010660           READ PROCESS-DATA                                      01066000
+010670             AT END                                               01067000
+010680                CONTINUE                                          01068000
+010690             NOT AT END                                           01069000
+010700                CONTINUE                                          01070000
+010710           END-READ                                               01071000
+010720        END-PERFORM                                               01072000
+010730     END-IF.                                                      01073000
+010740 2050-EXIT.                                                       01074000
+010750     EXIT.                                                        01075000
+010760                                                                  01076000
+010770 2100-GET-PROCESS.                                                01077000
+010800     INITIALIZE WS-UNSTRING.                                      01080000
+010900     UNSTRING PROCESS-REC DELIMITED BY SPACE                      01090000
+011000                          INTO WS-MOVE                            01100000
+011100                               WS-CRATES                          01110000
+011200                               WS-FROM                            01120000
+011300                               WS-FROM-STACK                      01130000
+011400                               WS-TO                              01140000
+011500                               WS-TO-STACK.                       01150000
+011600     MOVE FUNCTION TRIM(WS-CRATES)         TO CRATES.             01160000
+011700     MOVE FUNCTION TRIM(WS-FROM-STACK)     TO FROM-STACK.         01170000
+011800     MOVE FUNCTION TRIM(WS-TO-STACK)       TO TO-STACK.           01180000
+011900 2100-EXIT.                                                       01190000
+012000     EXIT.                                                        01200000
+012100                                                                  01210000
+012110 2150-VALIDATE-MOVE.                                               01211000
+012120     MOVE 'Y'           TO WS-MOVE-VALID-SW.                      01212000
+012130     MOVE ZEROES        TO WS-SPACES WS-AVAIL-CNT.                 01213000
+012140     INSPECT FUNCTION REVERSE(STACK(FROM-STACK))                   01214000
+012150             TALLYING WS-SPACES FOR LEADING SPACES.                01215000
+012160     COMPUTE WS-AVAIL-CNT = LENGTH OF STACK(FROM-STACK) -          01216000
+012170                            WS-SPACES.                             01217000
+012180     IF CRATES > WS-AVAIL-CNT                                      01218000
+012190        MOVE 'N'          TO WS-MOVE-VALID-SW                      01219000
+012200        MOVE WS-CNT        TO REJ-MOVE-SEQ                         01220000
+012210        MOVE CRATES         TO REJ-CRATES                         01221000
+012220        MOVE WS-AVAIL-CNT    TO REJ-AVAIL                          01222000
+012230        MOVE FROM-STACK       TO REJ-FROM-STACK                    01223000
+012240        MOVE TO-STACK          TO REJ-TO-STACK                     01224000
+012250        WRITE MOVE-REJ-REC                                         01225000
+012260     END-IF.                                                       01226000
+012270 2150-EXIT.                                                        01227000
+012280     EXIT.                                                         01228000
+012290                                                                  01229000
+012291*----------------------------------------------------------------*01229100
+012292* 2175-ROLLBACK-TO-CHECKPOINT DISCARDS MOVES SINCE THE           *01229200
+012293* LAST CHECKPOINT AND RESTORES WS-STACKS-ARRAY FROM              *01229300
+012294* AOCD5CKP WHEN A MOVE FAILS VALIDATION, SO THE RUN              *01229400
+012295* STOPS ON A KNOWN-GOOD LAYOUT. NO CHECKPOINT YET                *01229500
+012296* TAKEN MEANS THE CURRENT LAYOUT IS LEFT AS IS.                  *01229600
+012297*----------------------------------------------------------------*01229700
+012298 2175-ROLLBACK-TO-CHECKPOINT.                                     01229800
+012300     OPEN INPUT CKPT-FILE.                                        01230000
+012310     IF CKPT-SUCCESS                                              01231000
+012320        READ CKPT-FILE                                            01232000
+012330           AT END                                                 01233000
+012340              CONTINUE                                            01234000
+012350           NOT AT END                                             01235000
+012360              MOVE CKPT-STACKS   TO WS-STACKS-ARRAY               01236000
+012370        END-READ                                                  01237000
+012380        CLOSE CKPT-FILE                                           01238000
+012390     END-IF.                                                      01239000
+012400     DISPLAY 'INVALID MOVE - STACKS ROLLED BACK TO CHECKPOINT'.   01240000
+012410     CLOSE PROCESS-DATA.                                          01241000
+012420     CLOSE CRANE-AUD.                                             01242000
+012430     CLOSE MOVE-REJ.                                              01243000
+012440     SET PROCESS-EOF        TO TRUE.                              01244000
+012450 2175-EXIT.                                                       01245000
+012460     EXIT.                                                        01246000
+012470                                                                  01247000
+012200 2200-MOVE-CRATES.                                                01220000
+012300     MOVE ZEROES        TO WS-ACT-LEN                             01230000
+012400                           WS-SPACES.                             01240000
+012500     INSPECT FUNCTION REVERSE(STACK(TO-STACK))                    01250000
+012600             TALLYING WS-SPACES FOR LEADING SPACES.               01260000
+012700                                                                  01270000
+012800     COMPUTE WS-ACT-LEN = LENGTH OF STACK(TO-STACK) -             01280000
+012900                          WS-SPACES + 1.                          01290000
+013000     MOVE SPACES        TO WS-HOLD-STACK.                         01300000
+013100     MOVE FUNCTION REVERSE(FUNCTION TRIM(STACK(FROM-STACK)))      01310000
+013200                        TO WS-HOLD-STACK.                         01320000
+013210     IF WS-CRANE-MODE-ONE-AT-A-TIME                               01321000
+013220        MOVE WS-HOLD-STACK(1:CRATES)                              01322000
+013230                       TO STACK(TO-STACK)(WS-ACT-LEN:CRATES)       01323000
+013240     ELSE                                                         01324000
+013250        MOVE FUNCTION REVERSE(WS-HOLD-STACK(1:CRATES))            01325000
+013260                       TO STACK(TO-STACK)(WS-ACT-LEN:CRATES)       01326000
+013270     END-IF.                                                      01327000
+013500     MOVE ZEROES        TO WS-ACT-LEN                             01350000
+013600                           WS-SPACES                              01360000
+013700                           WS-REM.                                01370000
+013800     INSPECT FUNCTION REVERSE(STACK(FROM-STACK))                  01380000
+013900             TALLYING WS-SPACES FOR LEADING SPACES.               01390000
+014000     COMPUTE WS-ACT-LEN = LENGTH OF STACK(FROM-STACK) - WS-SPACES.01400000
+014100     COMPUTE WS-REM = WS-ACT-LEN - CRATES + 1.                    01410000
+014200     MOVE SPACES        TO STACK(FROM-STACK)(WS-REM:).            01420000
+014300 2200-EXIT.                                                       01430000
+014400     EXIT.                                                        01440000
+014500                                                                  01450000
+014510 2300-WRITE-AUDIT.                                                01451000
+014520     MOVE WS-CNT           TO AUD-MOVE-SEQ.                       01452000
+014530     MOVE CRATES            TO AUD-CRATES.                        01453000
+014540     MOVE FROM-STACK         TO AUD-FROM-STACK.                   01454000
+014550     MOVE TO-STACK            TO AUD-TO-STACK.                    01455000
+014560     WRITE AUDIT-REC.                                             01456000
+014570 2300-EXIT.                                                       01457000
+014580     EXIT.                                                        01458000
+014590                                                                  01459000
+014591*----------------------------------------------------------------*01459100
+014592* 2350-WRITE-CHECKPOINT SNAPSHOTS THE CURRENT STACK              *01459200
+014593* LAYOUT AND LAST APPLIED MOVE NUMBER TO AOCD5CKP SO             *01459300
+014594* 1050-RESTORE-CHECKPOINT CAN RESUME FROM HERE. EACH             *01459400
+014595* CHECKPOINT REPLACES THE PRIOR ONE.                             *01459500
+014596*----------------------------------------------------------------*01459600
+014597 2350-WRITE-CHECKPOINT.                                           01459700
+014598     MOVE WS-CNT           TO CKPT-LAST-SEQ.                      01459800
+014599     MOVE WS-STACKS-ARRAY  TO CKPT-STACKS.                        01459900
+014601     OPEN OUTPUT CKPT-FILE.                                       01460100
+014602     WRITE CKPT-REC.                                              01460200
+014603     CLOSE CKPT-FILE.                                             01460300
+014604 2350-EXIT.                                                       01460400
+014605     EXIT.                                                        01460500
+014606                                                                  01460600
+014600 3000-DISPLAY-TOP-CRATES.                                         01460000
+014700     PERFORM VARYING WS-CNT FROM 1 BY 1                           01470000
+014710        UNTIL WS-CNT > WS-NUM-STACKS                              01471000
+014800        IF FUNCTION LENGTH (FUNCTION TRIM (STACK(WS-CNT))) > 0    01480000
+014900        MOVE FUNCTION REVERSE (FUNCTION TRIM(STACK(WS-CNT)))(1:1) 01490000
+015000                        TO WS-TOP-STACK(WS-CNT:1)                 01500000
+015100        END-IF                                                    01510000
+015150        PERFORM 3050-WRITE-STACK-RPT    THRU 3050-EXIT            01515000
+015200     END-PERFORM                                                  01520000
+015300     DISPLAY 'Top Crates from Stacks: 'WS-TOP-STACK.              01530000
+015400 3000-EXIT.                                                       01540000
+015500     EXIT.                                                        01550000
+015501                                                                  01550100
+015502*----------------------------------------------------------------*01550200
+015503* 3050-WRITE-STACK-RPT DUMPS THE FULL CONTENTS OF ONE            *01550300
+015504* STACK, BOTTOM TO TOP, TO AOCD5STK SO A COMPLETE                *01550400
+015505* WAREHOUSE SNAPSHOT CAN BE VERIFIED AFTER A BIG MOVE            *01550500
+015506* BATCH, NOT JUST THE SINGLE TOP CRATE PER STACK.                *01550600
+015507*----------------------------------------------------------------*01550700
+015508 3050-WRITE-STACK-RPT.                                            01550800
+015509     IF WS-CNT = 1                                                01550900
+015511        OPEN OUTPUT STACK-RPT                                     01551100
+015512     END-IF.                                                      01551200
+015513     MOVE WS-CNT               TO RPT-STACK-NUM.                  01551300
+015514     MOVE FUNCTION TRIM(STACK(WS-CNT)) TO RPT-STACK-CONTENTS.     01551400
+015515     WRITE STACK-RPT-REC.                                         01551500
+015516     IF WS-CNT = WS-NUM-STACKS                                    01551600
+015517        CLOSE STACK-RPT                                           01551700
+015518     END-IF.                                                      01551800
+015519 3050-EXIT.                                                       01551900
+015520     EXIT.                                                        01552000
+015521                                                                  01552100
+015522*----------------------------------------------------------------*01552200
+015523* 3100-TALLY-CRATE-TYPES ADDS UP HOW MANY CRATES OF              *01552300
+015524* EACH LABELLED TYPE SIT ACROSS ALL STACKS AFTER THE             *01552400
+015525* MOVES ARE APPLIED AND WRITES ONE COUNT PER LETTER              *01552500
+015526* TO AOCD5INV, A-THROUGH-Z, EVEN WHEN ZERO                       *01552600
+015527*----------------------------------------------------------------*01552700
+015528 3100-TALLY-CRATE-TYPES.                                          01552800
+015529     OPEN OUTPUT INV-RPT.                                         01552900
+015530     PERFORM VARYING WS-CNT FROM 1 BY 1                           01553000
+015531        UNTIL WS-CNT > WS-NUM-STACKS                              01553100
+015532        PERFORM 3150-TALLY-ONE-STACK   THRU 3150-EXIT             01553200
+015533     END-PERFORM.                                                 01553300
+015534     PERFORM VARYING INDXT FROM 1 BY 1 UNTIL INDXT > 26           01553400
+015535        MOVE WS-TYPE-LETTER(INDXT)  TO INV-TYPE                   01553500
+015536        MOVE WS-TYPE-COUNT(INDXT)   TO INV-COUNT                  01553600
+015537        WRITE INV-REC                                             01553700
+015538     END-PERFORM.                                                 01553800
+015539     CLOSE INV-RPT.                                               01553900
+015540 3100-EXIT.                                                       01554000
+015541     EXIT.                                                        01554100
+015542                                                                  01554200
+015543*----------------------------------------------------------------*01554300
+015544* 3150-TALLY-ONE-STACK COUNTS THE NON-SPACE CRATES               *01554400
+015545* IN STACK(WS-CNT) AGAINST WS-TYPE-TABLE, THE SAME               *01554500
+015546* LINEAR-SEARCH-BY-LETTER PATTERN AOCD3PG3 USES                  *01554600
+015547*----------------------------------------------------------------*01554700
+015548 3150-TALLY-ONE-STACK.                                            01554800
+015549     MOVE ZEROES     TO WS-SPACES.                                01554900
+015550     INSPECT FUNCTION REVERSE(STACK(WS-CNT))                      01555000
+015551             TALLYING WS-SPACES FOR LEADING SPACES.               01555100
+015552     COMPUTE WS-AVAIL-CNT = LENGTH OF STACK(WS-CNT) -             01555200
+015553                            WS-SPACES.                            01555300
+015554     PERFORM VARYING WS-CHR-IDX FROM 1 BY 1                       01555400
+015555        UNTIL WS-CHR-IDX > WS-AVAIL-CNT                           01555500
+015556        SET INDXT TO 1                                            01555600
+015557        SEARCH WS-TYPE-ENTRY                                      01555700
+015558           AT END                                                 01555800
+015559              CONTINUE                                            01555900
+015560           WHEN WS-TYPE-LETTER(INDXT) =                           01556000
+015561                        STACK(WS-CNT)(WS-CHR-IDX:1)               01556100
+015562              ADD 1 TO WS-TYPE-COUNT(INDXT)                       01556200
+015563        END-SEARCH                                                01556300
+015564     END-PERFORM.                                                 01556400
+015565 3150-EXIT.                                                       01556500
+015566     EXIT.                                                        01556600
+015567                                                                  01556700
+015600                                                                  01560000
+015610*----------------------------------------------------------------*01561000
+156101* WS-NUM-STACKS DEFAULTS TO NINE BUT IS OVERRIDABLE BY           *15610100
+156102* LS-STACK-PARM SO A WIDER WAREHOUSE LAYOUT CAN BE RUN           *15610200
+156103* WITHOUT CHANGING THE PROGRAM                                   *15610300
+015620*----------------------------------------------------------------*01562000
+015630 0400-INIT-PARM.                                                  01563000
+015640     IF LS-STACK-PARM IS NUMERIC AND LS-STACK-PARM > ZEROES       01564000
+015645                       AND LS-STACK-PARM NOT > 20                  01564500
+015650        MOVE LS-STACK-PARM      TO WS-NUM-STACKS                  01565000
+015655     ELSE                                                         01565500
+015658        MOVE 9                  TO WS-NUM-STACKS                  01565800
+015660     END-IF.                                                      01566000
+015670     IF LS-MODE-PARM = '2'                                        01567000
+015680        MOVE '2'              TO WS-CRANE-MODE-SW                 01568000
+015690     END-IF.                                                      01569000
+015691     IF LS-CKPT-PARM IS NUMERIC AND LS-CKPT-PARM > ZEROES         01569100
+015692        MOVE LS-CKPT-PARM       TO WS-CKPT-INTERVAL               01569200
+015693     END-IF.                                                      01569300
+015700 0400-EXIT.                                                       01570000
+015710     EXIT.                                                        01571000
+015720                                                                  01572000
+015721*----------------------------------------------------------------*01572100
+015722* 0550-LOAD-TYPE-TABLE SEEDS WS-TYPE-TABLE WITH THE              *01572200
+015723* 26 LETTERS A THROUGH Z SO 3100-TALLY-CRATE-TYPES               *01572300
+015724* HAS A SLOT TO COUNT AGAINST FOR EVERY CRATE LABEL              *01572400
+015725*----------------------------------------------------------------*01572500
+015726 0550-LOAD-TYPE-TABLE.                                            01572600
+015727     PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL WS-CNT > 26         01572700
+015728        SET INDXT TO WS-CNT                                       01572800
+015729        MOVE WS-ALPHABET(WS-CNT:1)  TO WS-TYPE-LETTER(INDXT)      01572900
+015730     END-PERFORM.                                                 01573000
+015731 0550-EXIT.                                                       01573100
+015732     EXIT.                                                        01573200
+015832                                                                  01583200
+015832*----------------------------------------------------------------*01583200
+015832*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 01583200
+015832*----------------------------------------------------------------*01583200
+015832 9800-WRITE-AUDIT-HIST.                                           01583200
+015832     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      01583200
+015832     ACCEPT WS-HIST-TIME FROM TIME.                               01583200
+015832     OPEN EXTEND AUD-HIST.                                        01583200
+015832     INITIALIZE AUD-HIST-REC.                                     01583200
+015832     MOVE WS-HIST-DATE          TO HIST-DATE.                     01583200
+015832     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     01583200
+015832     MOVE 'AOCD5PG3'        TO HIST-PGM.                          01583200
+015832     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   01583200
+015832     WRITE AUD-HIST-REC.                                          01583200
+015832     CLOSE AUD-HIST.                                              01583200
+015832 9800-EXIT.                                                       01583200
+015832     EXIT.                                                        01583200
