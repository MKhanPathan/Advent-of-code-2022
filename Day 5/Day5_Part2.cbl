@@ -17,7 +17,25 @@
 001700         ORGANIZATION    IS SEQUENTIAL                            00170000
 001800          ACCESS MODE    IS SEQUENTIAL                            00180000
 001900          FILE STATUS    IS PROCESS-FILE-STATUS.                  00190000
+001910                                                                  00191000
+001920     SELECT CRANE-AUD     ASSIGN TO AOCD5AUD                      00192000
+001930         ORGANIZATION    IS SEQUENTIAL                            00193000
+001940          ACCESS MODE    IS SEQUENTIAL                            00194000
+001950          FILE STATUS    IS AUDIT-FILE-STATUS.                    00195000
+001960                                                                  00196000
+001970     SELECT MOVE-REJ      ASSIGN TO AOCD5REJ                      00197000
+001980         ORGANIZATION    IS SEQUENTIAL                            00198000
+001990          ACCESS MODE    IS SEQUENTIAL                            00199000
+001995          FILE STATUS    IS REJ-FILE-STATUS.                      00199500
 002000                                                                  00200000
+002100                                                                  00210000
+002100*----------------------------------------------------------------*00210000
+002100*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00210000
+002100*----------------------------------------------------------------*00210000
+002100     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00210000
+002100    ORGANIZATION    IS SEQUENTIAL                                 00210000
+002100     ACCESS MODE    IS SEQUENTIAL                                 00210000
+002100     FILE STATUS    IS HIST-FILE-STATUS.                          00210000
 002100 DATA DIVISION.                                                   00210000
 002200 FILE SECTION.                                                    00220000
 002300 FD  STACKS-DATA                                                  00230000
@@ -28,30 +46,72 @@
 002800 FD  PROCESS-DATA                                                 00280000
 002900     DATA RECORD IS PROCESS-DATA-REC.                             00290000
 003000 01  PROCESS-DATA-REC.                                            00300000
-003100     05 PROCESS-REC            PIC X(21).                         00310000
-003200                                                                  00320000
+003100     05 PROCESS-REC            PIC X(30).                         00310000
+003110                                                                  00311000
+003120 FD  CRANE-AUD                                                    00312000
+003130     DATA RECORD IS AUDIT-REC.                                    00313000
+003140 01  AUDIT-REC.                                                   00314000
+003150     05 AUD-MOVE-SEQ           PIC 9(05).                         00315000
+003160     05 FILLER                 PIC X(02).                         00316000
+003170     05 AUD-CRATES             PIC 9(03).                         00317000
+003180     05 FILLER                 PIC X(02).                         00318000
+003190     05 AUD-FROM-STACK         PIC 9(02).                         00319000
+003195     05 FILLER                 PIC X(02).                         00319500
+003196     05 AUD-TO-STACK           PIC 9(02).                         00319600
+003197                                                                  00319700
+003198 FD  MOVE-REJ                                                     00319800
+003199     DATA RECORD IS MOVE-REJ-REC.                                 00319900
+003201 01  MOVE-REJ-REC.                                                00320100
+003202     05 REJ-MOVE-SEQ           PIC 9(05).                         00320200
+003203     05 FILLER                 PIC X(02).                         00320300
+003204     05 REJ-CRATES             PIC 9(03).                         00320400
+003205     05 FILLER                 PIC X(02).                         00320500
+003206     05 REJ-AVAIL              PIC 9(03).                         00320600
+003207     05 FILLER                 PIC X(02).                         00320700
+003208     05 REJ-FROM-STACK         PIC 9(02).                         00320800
+003209     05 FILLER                 PIC X(02).                         00320900
+003210     05 REJ-TO-STACK           PIC 9(02).                         00321000
+003220                                                                  00322000
+003300*----------------------------------------------------------------*00330000
+003300*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00330000
+003300*----------------------------------------------------------------*00330000
+003300 FD  AUD-HIST                                                     00330000
+003300     DATA RECORD IS AUD-HIST-REC.                                 00330000
+003300 01  AUD-HIST-REC.                                                00330000
+003300     05 HIST-DATE            PIC 9(08).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-TIME            PIC 9(06).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-PGM             PIC X(08).                           00330000
+003300     05 FILLER               PIC X(02).                           00330000
+003300     05 HIST-OUTPUT          PIC X(40).                           00330000
 003300 WORKING-STORAGE SECTION.                                         00330000
 003400 01  WS-STACKS-ARRAY.                                             00340000
-003500     05 STACK                  PIC X(100)  OCCURS 9 TIMES.        00350000
+003500     05 STACK                  PIC X(300)  OCCURS 20 TIMES.       00350000
 003600                                                                  00360000
 003700 01  WS-WORK-FIELDS.                                              00370000
-003800     05 WS-HOLD-STACK          PIC X(100).                        00380000
-003900     05 WS-TOP-STACK           PIC X(009).                        00390000
+003800     05 WS-HOLD-STACK          PIC X(300).                        00380000
+003900     05 WS-TOP-STACK           PIC X(020).                        00390000
 004000     05 WS-CNT                 PIC 9(02)   VALUE ZEROES.          00400000
+004005     05 WS-NUM-STACKS         PIC 9(02)   VALUE 9.                00400500
 004100     05 WS-UNSTRING.                                              00410000
 004200        10 WS-MOVE             PIC X(04).                         00420000
-004300        10 WS-CRATES           PIC X(02).                         00430000
+004300        10 WS-CRATES           PIC X(03).                         00430000
 004400        10 WS-FROM             PIC X(04).                         00440000
-004500        10 WS-FROM-STACK       PIC X(02).                         00450000
+004500        10 WS-FROM-STACK       PIC X(03).                         00450000
 004600        10 WS-TO               PIC X(02).                         00460000
-004700        10 WS-TO-STACK         PIC X(02).                         00470000
-004800        10 CRATES              PIC 9(02).                         00480000
+004700        10 WS-TO-STACK         PIC X(03).                         00470000
+004800        10 CRATES              PIC 9(03).                         00480000
 004900        10 FROM-STACK          PIC 9(02).                         00490000
 005000        10 TO-STACK            PIC 9(02).                         00500000
 005100     05 WS-CALC-FIELDS.                                           00510000
-005200        10 WS-ACT-LEN          PIC 9(02).                         00520000
-005300        10 WS-SPACES           PIC 9(02).                         00530000
-005400        10 WS-REM              PIC 9(02).                         00540000
+005200        10 WS-ACT-LEN          PIC 9(03).                         00520000
+005300        10 WS-SPACES           PIC 9(03).                         00530000
+005400        10 WS-REM              PIC 9(03).                         00540000
+005410        10 WS-AVAIL-CNT        PIC 9(03).                         00541000
+005420     05 WS-MOVE-VALID-SW       PIC X(01)   VALUE 'Y'.             00542000
+005430        88 WS-MOVE-VALID       VALUE 'Y'.                         00543000
+005440        88 WS-MOVE-INVALID     VALUE 'N'.                         00544000
 005500                                                                  00550000
 005600 01  WS-SWITCHES.                                                 00560000
 005700     05 STACK-FILE-STATUS      PIC X(02)   VALUE SPACES.          00570000
@@ -62,19 +122,42 @@
 006200        88 PROCESS-SUCCESS     VALUE '00'.                        00620000
 006300        88 PROCESS-EOF         VALUE '10'.                        00630000
 006400                                                                  00640000
-006500 PROCEDURE DIVISION.                                              00650000
+006410     05 AUDIT-FILE-STATUS      PIC X(02)   VALUE SPACES.          00641000
+006420        88 AUDIT-SUCCESS       VALUE '00'.                        00642000
+006430                                                                  00643000
+006440     05 REJ-FILE-STATUS        PIC X(02)   VALUE SPACES.          00644000
+006445        88 REJ-SUCCESS         VALUE '00'.                        00644500
+006500*----------------------------------------------------------------*00650000
+006500*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00650000
+006500*----------------------------------------------------------------*00650000
+006500 01  WS-HIST-FIELDS.                                              00650000
+006500     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00650000
+006500     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00650000
+006500     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00650000
+006500     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00650000
+006500        88 HIST-SUCCESS VALUE '00'.                               00650000
+006450 LINKAGE SECTION.                                                 00645000
+006461 01  LS-PARM-DATA.                                                00646100
+006462     05 LS-STACK-PARM        PIC X(02)   VALUE SPACES.            00646200
+006500 PROCEDURE DIVISION USING LS-PARM-DATA.                           00650000
 006600                                                                  00660000
-006700     INITIALIZE WS-STACKS-ARRAY.                                  00670000
+006700     PERFORM 0400-INIT-PARM  THRU 0400-EXIT.                      00670000
+006701     INITIALIZE WS-STACKS-ARRAY.                                  00670100
 006800     PERFORM 1000-READ-STACKS-DATA       THRU 1000-EXIT.          00680000
 006900     PERFORM 2000-READ-PROCESS-DATA      THRU 2000-EXIT.          00690000
 007000     PERFORM 3000-DISPLAY-TOP-CRATES     THRU 3000-EXIT.          00700000
 007100                                                                  00710000
-007200     STOP RUN.                                                    00720000
+007200                                                                  00720000
+007200     STRING 'TOP CRATES: ' DELIMITED BY SIZE                      00720000
+007200        WS-TOP-STACK DELIMITED BY SIZE                            00720000
+007200        INTO WS-HIST-MSG.                                         00720000
+007200     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00720000
+007200     GOBACK.                                                      00720000
 007300                                                                  00730000
 007400 1000-READ-STACKS-DATA.                                           00740000
 007500     OPEN INPUT STACKS-DATA.                                      00750000
 007600     IF STACK-SUCCESS                                             00760000
-007700        PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL STACK-EOF        00770000
+007700         PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL STACK-EOF       00770000
 007800           READ STACKS-DATA                                       00780000
 007900             AT END                                               00790000
 008000                CLOSE STACKS-DATA                                 00800000
@@ -83,23 +166,45 @@
 008300                MOVE STACK-REC      TO STACK(WS-CNT)              00830000
 008400           END-READ                                               00840000
 008500        END-PERFORM                                               00850000
+008510     ELSE                                                         00851000
+008520        DISPLAY 'ERROR - UNABLE TO OPEN STACKS-DATA, STATUS: '    00852000
+008530                STACK-FILE-STATUS                                 00853000
+008540        MOVE 16             TO RETURN-CODE                        00854000
+008550        MOVE 'UNABLE TO OPEN STACKS-DATA'    TO WS-HIST-MSG       00855000
+008560        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             00856000
+008570        GOBACK                                                    00857000
 008600     END-IF.                                                      00860000
 008700 1000-EXIT.                                                       00870000
 008800     EXIT.                                                        00880000
 008900                                                                  00890000
 009000 2000-READ-PROCESS-DATA.                                          00900000
 009100     OPEN INPUT PROCESS-DATA.                                     00910000
+009110     OPEN OUTPUT CRANE-AUD.                                       00911000
+009120     OPEN OUTPUT MOVE-REJ.                                        00912000
 009200     IF PROCESS-SUCCESS                                           00920000
 009300        PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL PROCESS-EOF      00930000
 009400           READ PROCESS-DATA                                      00940000
 009500             AT END                                               00950000
 009600                CLOSE PROCESS-DATA                                00960000
+009610                CLOSE CRANE-AUD                                   00961000
+009620                CLOSE MOVE-REJ                                    00962000
 009700                SET PROCESS-EOF     TO TRUE                       00970000
 009800             NOT AT END                                           00980000
 009900                PERFORM 2100-GET-PROCESS   THRU 2100-EXIT         00990000
-010000                PERFORM 2200-MOVE-CRATES   THRU 2200-EXIT         01000000
+009910                PERFORM 2150-VALIDATE-MOVE  THRU 2150-EXIT        00991000
+009920                IF WS-MOVE-VALID                                  00992000
+010000                   PERFORM 2200-MOVE-CRATES   THRU 2200-EXIT      01000000
+010010                   PERFORM 2300-WRITE-AUDIT   THRU 2300-EXIT      01001000
+010020                END-IF                                            01002000
 010100           END-READ                                               01010000
 010200        END-PERFORM                                               01020000
+010210     ELSE                                                         01021000
+010220        DISPLAY 'ERROR - UNABLE TO OPEN PROCESS-DATA, STATUS: '   01022000
+010230                PROCESS-FILE-STATUS                               01023000
+010240        MOVE 16             TO RETURN-CODE                        01024000
+010250        MOVE 'UNABLE TO OPEN PROCESS-DATA'   TO WS-HIST-MSG       01025000
+010260        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             01026000
+010270        GOBACK                                                    01027000
 010300     END-IF.                                                      01030000
 010400 2000-EXIT.                                                       01040000
 010500     EXIT.                                                        01050000
@@ -119,6 +224,25 @@
 011900 2100-EXIT.                                                       01190000
 012000     EXIT.                                                        01200000
 012100                                                                  01210000
+012110 2150-VALIDATE-MOVE.                                              01211000
+012120     MOVE 'Y'           TO WS-MOVE-VALID-SW.                      01212000
+012130     MOVE ZEROES        TO WS-SPACES WS-AVAIL-CNT.                01213000
+012140     INSPECT FUNCTION REVERSE(STACK(FROM-STACK))                  01214000
+012150             TALLYING WS-SPACES FOR LEADING SPACES.               01215000
+012160     COMPUTE WS-AVAIL-CNT = LENGTH OF STACK(FROM-STACK) -         01216000
+012170                            WS-SPACES.                            01217000
+012180     IF CRATES > WS-AVAIL-CNT                                     01218000
+012190        MOVE 'N'          TO WS-MOVE-VALID-SW                     01219000
+012200        MOVE WS-CNT        TO REJ-MOVE-SEQ                        01220000
+012210        MOVE CRATES         TO REJ-CRATES                         01221000
+012220        MOVE WS-AVAIL-CNT    TO REJ-AVAIL                         01222000
+012230        MOVE FROM-STACK       TO REJ-FROM-STACK                   01223000
+012240        MOVE TO-STACK          TO REJ-TO-STACK                    01224000
+012250        WRITE MOVE-REJ-REC                                        01225000
+012260     END-IF.                                                      01226000
+012270 2150-EXIT.                                                       01227000
+012280     EXIT.                                                        01228000
+012290                                                                  01229000
 012200 2200-MOVE-CRATES.                                                01220000
 012300     MOVE ZEROES        TO WS-ACT-LEN                             01230000
 012400                           WS-SPACES.                             01240000
@@ -143,13 +267,56 @@
 014300 2200-EXIT.                                                       01430000
 014400     EXIT.                                                        01440000
 014500                                                                  01450000
+014510 2300-WRITE-AUDIT.                                                01451000
+014520     MOVE WS-CNT           TO AUD-MOVE-SEQ.                       01452000
+014530     MOVE CRATES            TO AUD-CRATES.                        01453000
+014540     MOVE FROM-STACK         TO AUD-FROM-STACK.                   01454000
+014550     MOVE TO-STACK            TO AUD-TO-STACK.                    01455000
+014560     WRITE AUDIT-REC.                                             01456000
+014570 2300-EXIT.                                                       01457000
+014580     EXIT.                                                        01458000
+014590                                                                  01459000
 014600 3000-DISPLAY-TOP-CRATES.                                         01460000
-014700     PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL WS-CNT > 9          01470000
+014700     PERFORM VARYING WS-CNT FROM 1 BY 1                           01470000
+014710        UNTIL WS-CNT > WS-NUM-STACKS                              01471000
 014800        IF FUNCTION LENGTH (FUNCTION TRIM (STACK(WS-CNT))) > 0    01480000
 014900        MOVE FUNCTION REVERSE (FUNCTION TRIM(STACK(WS-CNT)))(1:1) 01490000
 015000                        TO WS-TOP-STACK(WS-CNT:1)                 01500000
 015100        END-IF                                                    01510000
-015200     END-PERFORM.                                                 01520000
+015200     END-PERFORM                                                  01520000
 015300     DISPLAY 'Top Crates from Stacks: 'WS-TOP-STACK.              01530000
 015400 3000-EXIT.                                                       01540000
 015500     EXIT.                                                        01550000
+015600                                                                  01560000
+015611*----------------------------------------------------------------*01561100
+015612* WS-NUM-STACKS DEFAULTS TO NINE BUT IS OVERRIDABLE BY           *01561200
+015613* LS-STACK-PARM SO A WIDER WAREHOUSE LAYOUT CAN BE RUN           *01561300
+015614* WITHOUT CHANGING THE PROGRAM                                   *01561400
+015615*----------------------------------------------------------------*01561500
+015630 0400-INIT-PARM.                                                  01563000
+015640     IF LS-STACK-PARM IS NUMERIC AND LS-STACK-PARM > ZEROES       01564000
+015645                       AND LS-STACK-PARM NOT > 20                 01564500
+015650        MOVE LS-STACK-PARM      TO WS-NUM-STACKS                  01565000
+015655     ELSE                                                         01565500
+015658        MOVE 9                  TO WS-NUM-STACKS                  01565800
+015660     END-IF.                                                      01566000
+015670 0400-EXIT.                                                       01567000
+015680     EXIT.                                                        01568000
+
+015780                                                                  01578000
+015780*----------------------------------------------------------------*01578000
+015780*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 01578000
+015780*----------------------------------------------------------------*01578000
+015780 9800-WRITE-AUDIT-HIST.                                           01578000
+015780     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      01578000
+015780     ACCEPT WS-HIST-TIME FROM TIME.                               01578000
+015780     OPEN EXTEND AUD-HIST.                                        01578000
+015780     INITIALIZE AUD-HIST-REC.                                     01578000
+015780     MOVE WS-HIST-DATE          TO HIST-DATE.                     01578000
+015780     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     01578000
+015780     MOVE 'AOCD5PG2'        TO HIST-PGM.                          01578000
+015780     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   01578000
+015780     WRITE AUD-HIST-REC.                                          01578000
+015780     CLOSE AUD-HIST.                                              01578000
+015780 9800-EXIT.                                                       01578000
+015780     EXIT.                                                        01578000
