@@ -0,0 +1,202 @@
+000100*----------------------------------------------------------------*00010000
+000200*          ADVENT OF CODE - DAY 3 PROGRAM 3                      *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCD3PG3.                                            00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700                                                                  00070000
+000800 ENVIRONMENT DIVISION.                                            00080000
+000900 INPUT-OUTPUT SECTION.                                            00090000
+001000 FILE-CONTROL.                                                    00100000
+001100     SELECT RUCK-SACK    ASSIGN TO AOCDAY3                        00110000
+001200         ORGANIZATION    IS SEQUENTIAL                            00120000
+001300          ACCESS MODE    IS SEQUENTIAL                            00130000
+001400          FILE STATUS    IS FILE-STATUS.                          00140000
+001450     SELECT PRTY-TABLE   ASSIGN TO AOCD3PRI                       00145000
+001460         ORGANIZATION    IS SEQUENTIAL                            00146000
+001470          ACCESS MODE    IS SEQUENTIAL                            00147000
+001480          FILE STATUS    IS PRTY-FILE-STATUS.                     00148000
+001490     SELECT FRQ-RPT      ASSIGN TO AOCD3FRQ                       00149000
+001500         ORGANIZATION    IS SEQUENTIAL                            00150000
+001510          ACCESS MODE    IS SEQUENTIAL                            00151000
+001520          FILE STATUS    IS FRQ-FILE-STATUS.                      00152000
+001600                                                                  00160000
+001700                                                                  00170000
+001700*----------------------------------------------------------------*00170000
+001700*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00170000
+001700*----------------------------------------------------------------*00170000
+001700     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00170000
+001700    ORGANIZATION    IS SEQUENTIAL                                 00170000
+001700     ACCESS MODE    IS SEQUENTIAL                                 00170000
+001700     FILE STATUS    IS HIST-FILE-STATUS.                          00170000
+001700 DATA DIVISION.                                                   00170000
+001800 FILE SECTION.                                                    00180000
+001900 FD  RUCK-SACK.                                                   00190000
+002000 01  WS-SACK-REC.                                                 00200000
+002100     05 SACK-ITEM           PIC X(80).                            00210000
+002200                                                                  00220000
+002210 FD  PRTY-TABLE.                                                  00221000
+002220 01  PRTY-TABLE-REC.                                              00222000
+002230     05 PRTY-LETTER         PIC X(01).                            00223000
+002240     05 PRTY-VALUE          PIC X(02).                            00224000
+002250                                                                  00225000
+002260 FD  FRQ-RPT.                                                     00226000
+002270 01  FRQ-REC.                                                     00227000
+002280     05 FRQ-ITEM            PIC X(01).                            00228000
+002290     05 FILLER              PIC X(01).                            00229000
+002300     05 FRQ-COUNT           PIC 9(07).                            00230000
+002400                                                                  00240000
+002500*----------------------------------------------------------------*00250000
+002500*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00250000
+002500*----------------------------------------------------------------*00250000
+002500 FD  AUD-HIST                                                     00250000
+002500     DATA RECORD IS AUD-HIST-REC.                                 00250000
+002500 01  AUD-HIST-REC.                                                00250000
+002500     05 HIST-DATE            PIC 9(08).                           00250000
+002500     05 FILLER               PIC X(02).                           00250000
+002500     05 HIST-TIME            PIC 9(06).                           00250000
+002500     05 FILLER               PIC X(02).                           00250000
+002500     05 HIST-PGM             PIC X(08).                           00250000
+002500     05 FILLER               PIC X(02).                           00250000
+002500     05 HIST-OUTPUT          PIC X(40).                           00250000
+002500 WORKING-STORAGE SECTION.                                         00250000
+002600 01  WS-WORK-FIELDS.                                               00260000
+002610     05 WS-LOAD-IDX         PIC 9(02)   VALUE ZEROES.             00261000
+002620     05 WS-REC-LEN          PIC 9(02)   VALUE ZEROES.             00262000
+002630     05 WS-CNT              PIC 9(02)   VALUE ZEROES.             00263000
+002640     05 WS-TBL-IDX          PIC 9(02)   VALUE ZEROES.             00264000
+002700                                                                  00270000
+002800*----------------------------------------------------------------*00280000
+002801* ONE FREQUENCY COUNTER PER ITEM LETTER - LOADED FROM AOCD3PRI   *00280100
+002802* SO THE 52 LETTERS AND THEIR ORDER MATCH THE SAME SOURCE AS    *00280200
+002803* THE PRIORITY TABLES IN AOCD3PG1/AOCD3PG2                      *00280300
+002804*----------------------------------------------------------------*00280400
+002900 01  WS-FREQ-TABLE.                                               00290000
+003000     05 WS-FREQ-ENTRY      OCCURS 52 TIMES                        00300000
+003100                           INDEXED BY INDXF.                      00310000
+003200        10 WS-FREQ-LETTER  PIC X(01).                             00320000
+003300        10 WS-FREQ-COUNT   PIC 9(07)   VALUE ZEROES.               00330000
+003400                                                                  00340000
+003500 01  WS-SWITCHES.                                                 00350000
+003600     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00360000
+003700        88 SUCCESS          VALUE '00'.                           00370000
+003800        88 EOF              VALUE '10'.                           00380000
+003900     05 PRTY-FILE-STATUS    PIC X(02)   VALUE SPACES.             00390000
+004000        88 PRTY-SUCCESS     VALUE '00'.                           00400000
+004100        88 PRTY-EOF         VALUE '10'.                           00410000
+004200     05 FRQ-FILE-STATUS     PIC X(02)   VALUE SPACES.             00420000
+004300        88 FRQ-SUCCESS      VALUE '00'.                           00430000
+004600                                                                  00460000
+004700                                                                  00470000
+004700*----------------------------------------------------------------*00470000
+004700*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00470000
+004700*----------------------------------------------------------------*00470000
+004700 01  WS-HIST-FIELDS.                                              00470000
+004700     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00470000
+004700     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00470000
+004700     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00470000
+004700     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00470000
+004700        88 HIST-SUCCESS VALUE '00'.                               00470000
+004700 PROCEDURE DIVISION.                                              00470000
+004800                                                                  00480000
+004900     PERFORM 0500-LOAD-FREQ-TABLE  THRU 0500-EXIT.                00490000
+005000     OPEN INPUT RUCK-SACK.                                        00500000
+005100     OPEN OUTPUT FRQ-RPT.                                         00510000
+005200     IF SUCCESS                                                   00520000
+005300        PERFORM UNTIL EOF                                         00530000
+005400           READ RUCK-SACK                                         00540000
+005500                AT END                                            00550000
+005600                   SET EOF TO TRUE                                00560000
+005700                NOT AT END                                        00570000
+005800                   PERFORM 1000-TALLY-ITEMS  THRU 1000-EXIT       00580000
+005900           END-READ                                               00590000
+006000        END-PERFORM                                               00600000
+006100                                                                  00610000
+006200        CLOSE RUCK-SACK                                           00620000
+006300        PERFORM 2000-WRITE-REPORT  THRU 2000-EXIT                 00630000
+006400        CLOSE FRQ-RPT                                             00640000
+006450     ELSE                                                         00645000
+006460        DISPLAY 'ERROR - UNABLE TO OPEN RUCK-SACK, FILE STATUS: ' 00646000
+006470                FILE-STATUS                                       00647000
+006480        MOVE 16             TO RETURN-CODE                        00648000
+006500     END-IF.                                                      00650000
+006600                                                                  00660000
+006700                                                                  00670000
+006700     MOVE 'FREQUENCY REPORT WRITTEN' TO WS-HIST-MSG.              00670000
+006700     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00670000
+006700     STOP RUN.                                                    00670000
+006800                                                                  00680000
+006900 1000-TALLY-ITEMS.                                                00690000
+007000     INITIALIZE WS-CNT, WS-REC-LEN.                               00700000
+007100     INSPECT FUNCTION REVERSE(SACK-ITEM) TALLYING WS-REC-LEN      00710000
+007200             FOR LEADING SPACES.                                  00720000
+007300     COMPUTE WS-REC-LEN = FUNCTION LENGTH (SACK-ITEM) - WS-REC-LEN00730000
+007400     PERFORM VARYING WS-CNT FROM 1 BY 1                           00740000
+007500               UNTIL WS-CNT > WS-REC-LEN                          00750000
+007600       SET INDXF TO 1                                             00760000
+007700       SEARCH WS-FREQ-ENTRY                                       00770000
+007800           AT END                                                 00780000
+007900              CONTINUE                                            00790000
+008000           WHEN WS-FREQ-LETTER(INDXF) = SACK-ITEM(WS-CNT:1)       00800000
+008100              ADD 1 TO WS-FREQ-COUNT(INDXF)                       00810000
+008200       END-SEARCH                                                 00820000
+008300     END-PERFORM.                                                 00830000
+008400 1000-EXIT.                                                       00840000
+008500     EXIT.                                                        00850000
+008600                                                                  00860000
+008700 2000-WRITE-REPORT.                                               00870000
+008800     PERFORM VARYING WS-TBL-IDX FROM 1 BY 1                       00880000
+008900               UNTIL WS-TBL-IDX > 52                              00890000
+009000       SET INDXF TO WS-TBL-IDX                                    00900000
+009100       MOVE WS-FREQ-LETTER(INDXF)   TO FRQ-ITEM                   00910000
+009200       MOVE WS-FREQ-COUNT(INDXF)    TO FRQ-COUNT                  00920000
+009300       WRITE FRQ-REC                                              00930000
+009400     END-PERFORM.                                                 00940000
+009500 2000-EXIT.                                                       00950000
+009600     EXIT.                                                        00960000
+009700                                                                  00970000
+009800 0500-LOAD-FREQ-TABLE.                                            00980000
+009801*----------------------------------------------------------------*00980100
+009802* LOAD THE 52 LETTERS FROM AOCD3PRI, SAME SOURCE ORDER AS        *00980200
+009803* AOCD3PG1/AOCD3PG2'S PRIORITY TABLES, LEAVING EACH COUNTER      *00980300
+009804* AT ITS ZEROES START VALUE                                      *00980400
+009805*----------------------------------------------------------------*00980500
+009900     OPEN INPUT PRTY-TABLE.                                       00990000
+010000     IF PRTY-SUCCESS                                              01000000
+010100        PERFORM UNTIL PRTY-EOF                                    01010000
+010200           READ PRTY-TABLE                                        01020000
+010300                AT END                                            01030000
+010400                   SET PRTY-EOF TO TRUE                           01040000
+010500                NOT AT END                                        01050000
+010600                   ADD 1 TO WS-LOAD-IDX                           01060000
+010700                   SET INDXF TO WS-LOAD-IDX                       01070000
+010800                   MOVE PRTY-LETTER TO WS-FREQ-LETTER(INDXF)      01080000
+010900           END-READ                                               01090000
+011000        END-PERFORM                                               01100000
+011100        CLOSE PRTY-TABLE                                          01110000
+011200     ELSE                                                         01120000
+011300        DISPLAY 'Unable to open priority table' PRTY-FILE-STATUS  01130000
+011400        MOVE 16             TO RETURN-CODE                        01140000
+011450        MOVE 'UNABLE TO OPEN PRIORITY TABLE'  TO WS-HIST-MSG      01145000
+011460        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             01146000
+011500        STOP RUN                                                  01150000
+011600     END-IF.                                                      01160000
+011700 0500-EXIT.                                                       01170000
+011800     EXIT.                                                        01180000
+011900                                                                  01190000
+011900*----------------------------------------------------------------*01190000
+011900*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 01190000
+011900*----------------------------------------------------------------*01190000
+011900 9800-WRITE-AUDIT-HIST.                                           01190000
+011900     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      01190000
+011900     ACCEPT WS-HIST-TIME FROM TIME.                               01190000
+011900     OPEN EXTEND AUD-HIST.                                        01190000
+011900     INITIALIZE AUD-HIST-REC.                                     01190000
+011900     MOVE WS-HIST-DATE          TO HIST-DATE.                     01190000
+011900     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     01190000
+011900     MOVE 'AOCD3PG3'        TO HIST-PGM.                          01190000
+011900     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   01190000
+011900     WRITE AUD-HIST-REC.                                          01190000
+011900     CLOSE AUD-HIST.                                              01190000
+011900 9800-EXIT.                                                       01190000
+011900     EXIT.                                                        01190000
