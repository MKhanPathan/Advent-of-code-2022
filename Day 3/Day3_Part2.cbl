@@ -12,64 +12,156 @@
 001200         ORGANIZATION    IS SEQUENTIAL                            00120004
 001300          ACCESS MODE    IS SEQUENTIAL                            00130004
 001400          FILE STATUS    IS FILE-STATUS.                          00140004
-001500                                                                  00150000
+001150     SELECT REJ-RPT      ASSIGN TO AOCD3REJ                       00115000
+001151         ORGANIZATION    IS SEQUENTIAL                            00115100
+001152          ACCESS MODE    IS SEQUENTIAL                            00115200
+001153          FILE STATUS    IS REJ-FILE-STATUS.                      00115300
+001450     SELECT PRTY-TABLE   ASSIGN TO AOCD3PRI                       00145000
+001460         ORGANIZATION    IS SEQUENTIAL                            00146000
+001470          ACCESS MODE    IS SEQUENTIAL                            00147000
+001480          FILE STATUS    IS PRTY-FILE-STATUS.                     00148000
+001490                                                                  00149000
+001500     SELECT BDG-RPT      ASSIGN TO AOCD3BDG                       00150000
+001510         ORGANIZATION    IS SEQUENTIAL                            00151000
+001520          ACCESS MODE    IS SEQUENTIAL                            00152000
+001530          FILE STATUS    IS BDG-FILE-STATUS.                      00153000
+001540                                                                  00154000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
 001800 FD  RUCK-SACK.                                                   00180000
 001900 01  WS-SACK-REC.                                                 00190000
 002000     05 SACK-ITEM           PIC X(80).                            00200004
-002100                                                                  00210000
+002010                                                                  00201000
+002012 FD  REJ-RPT.                                                     00201200
+002013 01  REJ-REC.                                                     00201300
+002014     05 REJ-GRP-NO          PIC 9(05).                            00201400
+002015     05 FILLER              PIC X(01).                            00201500
+002016     05 REJ-POSITION        PIC 9(02).                            00201600
+002017     05 FILLER              PIC X(01).                            00201700
+002018     05 REJ-RAW-TEXT        PIC X(80).                            00201800
+002020                                                                  00202000
+002021 FD  BDG-RPT.                                                     00202100
+002022 01  BDG-REC.                                                     00202200
+002023     05 BDG-GRP-NO          PIC 9(05).                            00202300
+002024     05 FILLER              PIC X(01).                            00202400
+002025     05 BDG-ITEM            PIC X(01).                            00202500
+002026     05 FILLER              PIC X(01).                            00202600
+002027     05 BDG-PRTY            PIC 9(02).                            00202700
+002028                                                                  00202800
+002110 FD  PRTY-TABLE.                                                  00211000
+002120 01  PRTY-TABLE-REC.                                              00212000
+002130     05 PRTY-LETTER         PIC X(01).                            00213000
+002140     05 PRTY-VALUE          PIC X(02).                            00214000
+002150                                                                  00215000
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
 002200 WORKING-STORAGE SECTION.                                         00220000
 002300 01  WS-WORK-FIELDS.                                              00230000
 002400     05 TOTAL-PRIORITY      PIC 9(10)   VALUE ZEROES.             00240000
-002700     05 WS-ITEM1            PIC X(80)   VALUE SPACES.             00270000
+002405     05 WS-LOAD-IDX         PIC 9(02)   VALUE ZEROES.             00240500
 002900     05 WS-CNT              PIC 9(02)   VALUE ZEROES.             00290000
 003000     05 WS-PRIORITY         PIC X(01)   VALUE SPACES.             00300000
 003100     05 WS-L-PRTY           PIC 9(02)   VALUE ZEROES.             00310000
-003110     05 WS-ITEM-CNT         PIC 9(01)   VALUE ZEROES.             00311000
+003110     05 WS-ITEM-CNT         PIC 9(02)   VALUE ZEROES.             00311000
+003111     05 WS-GRP-CNT          PIC 9(05)   VALUE ZEROES.             00311100
+003112     05 WS-GROUP-SIZE       PIC 9(02)   VALUE 3.                  00311200
+003113     05 WS-GRP-IDX          PIC 9(02)   VALUE ZEROES.             00311300
+003114     05 WS-MEMBER-STATUS    PIC X(01)   VALUE SPACES.             00311400
+003115        88 WS-MEMBER-FOUND      VALUE 'Y'.                        00311500
+003116        88 WS-MEMBER-NOT-FOUND  VALUE 'N'.                        00311600
 003200                                                                  00320000
-003300 01  WS-SACK-ITEM2.                                               00330004
-003400     05 WS-ITEM2            PIC X(01) OCCURS 80 TIMES             00340000
-003500                                      INDEXED BY IX2.             00350000
-003600                                                                  00360000
-003601 02  WS-SACK-ITEM3.                                               00360104
-003610     05 WS-ITEM3            PIC X(01) OCCURS 80 TIMES             00361000
-003620                                      INDEXED BY IX3.             00362000
+003300                                                                  00330000
+003310*----------------------------------------------------------------*00331000
+033101* GROUP OF RUCKSACKS BEING COMPARED FOR A SHARED BADGE -         *03310100
+033102* SIZED AT RUN TIME BY LS-GRP-PARM INSTEAD OF BEING FIXED        *03310200
+033103* AT THREE ELVES PER GROUP                                       *03310300
+033104*----------------------------------------------------------------*03310400
+003320 01  WS-GRP-TABLE.                                                00332000
+003330     05 WS-GRP-ITEM         PIC X(80)   OCCURS 10 TIMES.          00333000
+003340                                                                  00334000
+003350 01  WS-GRP-SCRATCH         PIC X(80)   VALUE SPACES.             00335000
+003360 01  WS-GRP-CHAR-ARRAY REDEFINES WS-GRP-SCRATCH.                  00336000
+003370     05 WS-GRP-CHAR        PIC X(01)   OCCURS 80 TIMES            00337000
+003380                                       INDEXED BY IXG.            00338000
 003630                                                                  00363000
-003700 01  WS-PRTY-LOWER          PIC X(78) VALUE                       00370000
-003800-    "a01b02c03d04e05f06g07h08i09j10k11l12m13n14o15p16q17r18s19t2000380000
-003900-    "u21v22w23x24y25z26".                                        00390000
-004000                                                                  00400000
-004100 01  WS-PRIORITY-LOWER REDEFINES WS-PRTY-LOWER.                   00410000
-004200     05 WS-PRIORITY-LVAL    OCCURS 26 TIMES                       00420000
-004300                            ASCENDING KEY IS WS-PRTY-L            00430000
-004400                            INDEXED BY INDXL.                     00440004
-004500        10 WS-PRTY-L        PIC X(01).                            00450000
-004600        10 WS-PRTY-VAL-L    PIC X(02).                            00460000
+002532*----------------------------------------------------------------*00253200
+025321* ITEM-PRIORITY TABLES - LOADED FROM AOCD3PRI AT OPEN TIME       *02532100
+025322* BY 0500-LOAD-PRIORITY-TABLE INSTEAD OF BEING CODED HERE        *02532200
+025323* AS LITERALS                                                    *02532300
+025324*----------------------------------------------------------------*02532400
+002540 01  WS-PRIORITY-LOWER.                                           00254000
+002550     05 WS-PRIORITY-LVAL    OCCURS 26 TIMES                       00255000
+002551                            ASCENDING KEY IS WS-PRTY-L            00255100
+002560                            INDEXED BY INDXL.                     00256000
+002590        10 WS-PRTY-L        PIC X(01).                            00259000
+002591        10 WS-PRTY-VAL-L    PIC X(02).                            00259100
 004700                                                                  00470000
 004800                                                                  00480000
-004900 01  WS-PRTY-UPPER          PIC X(78)  VALUE                      00490000
-005000-    "A27B28C29D30E31F32G33H34I35J36K37L38M39N40O41P42Q43R44S45T4600500004
-005100-    "U47V48W49X50Y51Z52".                                        00510004
-005200                                                                  00520000
-005300 01  WS-PRIORITY-UPPER REDEFINES WS-PRTY-UPPER.                   00530000
-005400     05 WS-PRIORITY-UVAL    OCCURS 26 TIMES                       00540000
-005500                            ASCENDING KEY IS WS-PRTY-U            00550000
-005600                            INDEXED BY INDXU.                     00560004
-005700        10 WS-PRTY-U        PIC X(01).                            00570000
-005800        10 WS-PRTY-VAL-U    PIC 9(02).                            00580000
+002594 01  WS-PRIORITY-UPPER.                                           00259400
+002599     05 WS-PRIORITY-UVAL    OCCURS 26 TIMES                       00259900
+002600                            ASCENDING KEY IS WS-PRTY-U            00260000
+002601                            INDEXED BY INDXU.                     00260100
+002602        10 WS-PRTY-U        PIC X(01).                            00260200
+002603        10 WS-PRTY-VAL-U    PIC 9(02).                            00260300
 005900                                                                  00590000
 006000 01  WS-SWITCHES.                                                 00600000
 006100     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00610000
 006200        88 SUCCESS          VALUE '00'.                           00620000
 006300        88 EOF              VALUE '10'.                           00630000
+006051     05 REJ-FILE-STATUS     PIC X(02)   VALUE SPACES.             00605100
+006052        88 REJ-SUCCESS      VALUE '00'.                           00605200
+006053     05 BDG-FILE-STATUS     PIC X(02)   VALUE SPACES.             00605300
+006054        88 BDG-SUCCESS      VALUE '00'.                           00605400
+002695     05 PRTY-FILE-STATUS    PIC X(02)   VALUE SPACES.             00269500
+002696        88 PRTY-SUCCESS     VALUE '00'.                           00269600
+002697        88 PRTY-EOF         VALUE '10'.                           00269700
 006400     05 TYPE-STATUS         PIC X(01)   VALUE SPACES.             00640000
 006500        88 TYPE-FOUND       VALUE 'Y'.                            00650000
 006600        88 TYPE-NOT-FOUND   VALUE 'N'.                            00660000
 006700                                                                  00670000
-006800 PROCEDURE DIVISION.                                              00680000
+006750*----------------------------------------------------------------*00675000
+067501* WS-GROUP-SIZE DEFAULTS TO 3 UNLESS OVERRIDDEN BY A RUN-TIME    *06750100
+067502* PARAMETER SO THE SAME BADGE-FINDING LOGIC CAN BE REUSED IF     *06750200
+067503* SQUAD GROUPINGS EVER CHANGE FROM THREES TO SOME OTHER SIZE     *06750300
+067504*----------------------------------------------------------------*06750400
+006800*----------------------------------------------------------------*00680000
+006800*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00680000
+006800*----------------------------------------------------------------*00680000
+006800 01  WS-HIST-FIELDS.                                              00680000
+006800     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00680000
+006800     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00680000
+006800     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00680000
+006800     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00680000
+006800        88 HIST-SUCCESS VALUE '00'.                               00680000
+006751 LINKAGE SECTION.                                                 00675100
+006752 01  LS-PARM-DATA.                                                00675200
+006753     05 LS-GRP-PARM         PIC X(02)   VALUE SPACES.             00675300
+006800 PROCEDURE DIVISION USING LS-PARM-DATA.                           00680000
 006900                                                                  00690000
+003250     PERFORM 0500-LOAD-PRIORITY-TABLE  THRU 0500-EXIT.            00325000
+006810     PERFORM 0400-INIT-PARM  THRU 0400-EXIT.                      00681000
 007000     OPEN INPUT RUCK-SACK.                                        00700000
+007010     OPEN OUTPUT REJ-RPT.                                         00701000
+007011     OPEN OUTPUT BDG-RPT.                                         00701100
 007100     IF SUCCESS                                                   00710000
 007200        PERFORM UNTIL EOF                                         00720000
 007300           READ RUCK-SACK                                         00730000
@@ -82,50 +174,60 @@
 007900        END-PERFORM                                               00790000
 008000                                                                  00800000
 008100        CLOSE RUCK-SACK                                           00810000
+008110        CLOSE REJ-RPT                                             00811000
+008111        CLOSE BDG-RPT                                             00811100
 008200        DISPLAY 'Total Priority: ' TOTAL-PRIORITY                 00820004
+008210     ELSE                                                         00821000
+008220        DISPLAY 'ERROR - UNABLE TO OPEN RUCK-SACK, FILE STATUS: ' 00822000
+008230                FILE-STATUS                                       00823000
+008240        MOVE 16             TO RETURN-CODE                        00824000
+008112        CLOSE REJ-RPT                                             00811200
+008113        CLOSE BDG-RPT                                             00811300
 008300     END-IF.                                                      00830000
 008400                                                                  00840000
-008500     STOP RUN.                                                    00850000
+008500                                                                  00850000
+008500     STRING 'TOTAL PRIORITY: ' DELIMITED BY SIZE                  00850000
+008500        TOTAL-PRIORITY DELIMITED BY SIZE                          00850000
+008500        INTO WS-HIST-MSG.                                         00850000
+008500     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00850000
+008500     GOBACK.                                                      00850000
 008600                                                                  00860000
 008610 1000-LOAD-ITEMS.                                                 00861000
-008620     EVALUATE WS-ITEM-CNT                                         00862000
-008621         WHEN 1                                                   00862100
-008622              MOVE SACK-ITEM           TO WS-ITEM1                00862204
-008623         WHEN 2                                                   00862300
-008624              MOVE SACK-ITEM           TO WS-SACK-ITEM2           00862404
-008625         WHEN 3                                                   00862500
-008626              MOVE SACK-ITEM           TO WS-SACK-ITEM3           00862604
-008627              PERFORM 2000-FIND-BADGE  THRU 2000-EXIT             00862701
-008628              INITIALIZE                  WS-ITEM-CNT             00862800
-008629                                          TYPE-STATUS             00862900
-008630                                          WS-ITEM1                00863000
-008631                                          WS-SACK-ITEM2           00863105
-008632                                          WS-SACK-ITEM3           00863205
-008633     END-EVALUATE.                                                00863300
-008634                                                                  00863400
+008615     IF WS-ITEM-CNT = 1                                           00861500
+008616        ADD 1                    TO WS-GRP-CNT                    00861600
+008617     END-IF.                                                      00861700
+008620     MOVE SACK-ITEM    TO WS-GRP-ITEM(WS-ITEM-CNT).               00862000
+008630     IF WS-ITEM-CNT = WS-GROUP-SIZE                               00863000
+008640        PERFORM 2000-FIND-BADGE  THRU 2000-EXIT                   00864000
+008650        INITIALIZE                  WS-ITEM-CNT                   00865000
+008660                                     TYPE-STATUS                  00866000
+008670                                     WS-GRP-TABLE                 00867000
+008680     END-IF.                                                      00868000
 008635 1000-EXIT.                                                       00863500
 008640     EXIT.                                                        00864000
 009900                                                                  00990000
 010000 2000-FIND-BADGE.                                                 01000000
 010100                                                                  01010000
 010200     PERFORM VARYING WS-CNT FROM 1 BY 1                           01020000
-010300       UNTIL TYPE-FOUND OR WS-ITEM1(WS-CNT:1) IS EQUAL SPACE      01030000
-010400       SET IX2 TO 1                                               01040001
-010500       SEARCH WS-ITEM2                                            01050000
-010600           AT END                                                 01060000
-010700              SET TYPE-NOT-FOUND TO TRUE                          01070000
-010800           WHEN WS-ITEM2(IX2) = WS-ITEM1(WS-CNT:1)                01080000
-010801              SET IX3 TO 1                                        01080101
-010810              SEARCH WS-ITEM3                                     01081000
-010820                  AT END                                          01082000
-010830                     SET TYPE-NOT-FOUND   TO TRUE                 01083000
-010840                  WHEN WS-ITEM3(IX3) = WS-ITEM1(WS-CNT:1)         01084000
-010900                     MOVE WS-ITEM1(WS-CNT:1)     TO WS-PRIORITY   01090000
-011000                     PERFORM 3000-GET-PRIORITY   THRU 3000-EXIT   01100000
-011100                     SET TYPE-FOUND TO TRUE                       01110000
-011110              END-SEARCH                                          01111000
-011200       END-SEARCH                                                 01120000
-011300     END-PERFORM.                                                 01130000
+010300       UNTIL TYPE-FOUND OR WS-GRP-ITEM(1)(WS-CNT:1) = SPACE       01030000
+010310       MOVE 'Y' TO WS-MEMBER-STATUS                               01031000
+010320       PERFORM VARYING WS-GRP-IDX FROM 2 BY 1                     01032000
+010330         UNTIL WS-GRP-IDX > WS-GROUP-SIZE OR WS-MEMBER-NOT-FOUND  01033000
+010340         MOVE WS-GRP-ITEM(WS-GRP-IDX)  TO WS-GRP-SCRATCH          01034000
+010350         SET IXG TO 1                                             01035000
+010360         SEARCH WS-GRP-CHAR                                       01036000
+010370             AT END                                               01037000
+010380                SET WS-MEMBER-NOT-FOUND TO TRUE                   01038000
+010390             WHEN WS-GRP-CHAR(IXG) = WS-GRP-ITEM(1)(WS-CNT:1)     01039000
+010400                CONTINUE                                          01040000
+010410         END-SEARCH                                               01041000
+010420       END-PERFORM                                                01042000
+010430       IF WS-MEMBER-FOUND                                         01043000
+010440          MOVE WS-GRP-ITEM(1)(WS-CNT:1)   TO WS-PRIORITY          01044000
+010450          PERFORM 3000-GET-PRIORITY       THRU 3000-EXIT          01045000
+010460          SET TYPE-FOUND TO TRUE                                  01046000
+010470       END-IF                                                     01047000
+010480     END-PERFORM.                                                 01048000
 011400 2000-EXIT.                                                       01140000
 011500     EXIT.                                                        01150000
 011600                                                                  01160000
@@ -137,6 +239,10 @@
 012200            WHEN WS-PRTY-L(INDXL) = WS-PRIORITY                   01220004
 012300               MOVE WS-PRTY-VAL-L(INDXL)   TO WS-L-PRTY           01230004
 012400               ADD WS-L-PRTY               TO TOTAL-PRIORITY      01240000
+012410                MOVE WS-GRP-CNT          TO BDG-GRP-NO            01241000
+012420                MOVE WS-PRIORITY         TO BDG-ITEM              01242000
+012430                MOVE WS-L-PRTY            TO BDG-PRTY             01243000
+012440                WRITE BDG-REC                                     01244000
 012500        END-SEARCH                                                01250000
 012600     ELSE                                                         01260000
 012700        IF WS-PRIORITY IS ALPHABETIC-UPPER                        01270000
@@ -145,10 +251,95 @@
 013000                  DISPLAY 'Invalid Priority: ' WS-PRIORITY        01300000
 013100               WHEN WS-PRTY-U(INDXU) = WS-PRIORITY                01310004
 013200                  ADD WS-PRTY-VAL-U(INDXU)    TO TOTAL-PRIORITY   01320004
+013210                   MOVE WS-GRP-CNT          TO BDG-GRP-NO         01321000
+013220                   MOVE WS-PRIORITY         TO BDG-ITEM           01322000
+013230                   MOVE WS-PRTY-VAL-U(INDXU) TO BDG-PRTY          01323000
+013240                   WRITE BDG-REC                                  01324000
 013300           END-SEARCH                                             01330000
 013400        ELSE                                                      01340000
 013500           DISPLAY 'Invalid Priority: ' WS-PRIORITY               01350000
+013550               PERFORM 3100-WRITE-REJECT THRU 3100-EXIT           01355000
 013600        END-IF                                                    01360000
 013700     END-IF.                                                      01370000
 013800 3000-EXIT.                                                       01380000
-013900     EXIT.                                                        01390000
+013810     EXIT.                                                        01381000
+013910                                                                  01391000
+013920*----------------------------------------------------------------*01392000
+013921* A RUCKSACK CHARACTER THAT IS NEITHER ALPHABETIC-LOWER NOR      *01392100
+013922* ALPHABETIC-UPPER GETS LOGGED WITH ITS GROUP NUMBER, ITS        *01392200
+013923* POSITION IN THE FIRST ELF'S LIST, AND THE FULL RAW RECORD      *01392300
+013924*----------------------------------------------------------------*01392400
+013930 3100-WRITE-REJECT.                                               01393000
+013940     MOVE WS-GRP-CNT             TO REJ-GRP-NO                    01394000
+013950     MOVE WS-CNT                 TO REJ-POSITION                  01395000
+013960     MOVE WS-GRP-ITEM(1)         TO REJ-RAW-TEXT                  01396000
+013970     WRITE REJ-REC.                                               01397000
+013980 3100-EXIT.                                                       01398000
+013990     EXIT.                                                        01399000
+
+009400 0500-LOAD-PRIORITY-TABLE.                                        00940000
+009401*----------------------------------------------------------------*00940100
+094011* LOAD THE 52 LETTER/VALUE PAIRS FROM AOCD3PRI - FIRST 26        *09401100
+094012* RECORDS ARE a-z, LAST 26 ARE A-Z, BOTH IN ASCENDING            *09401200
+094013* ORDER TO SUPPORT THE SEARCH ALL LOOKUPS BELOW                  *09401300
+094014*----------------------------------------------------------------*09401400
+009402     OPEN INPUT PRTY-TABLE.                                       00940200
+009403     IF PRTY-SUCCESS                                              00940300
+009404        PERFORM UNTIL PRTY-EOF                                    00940400
+009405           READ PRTY-TABLE                                        00940500
+009406                AT END                                            00940600
+009407                   SET PRTY-EOF TO TRUE                           00940700
+009408                NOT AT END                                        00940800
+009409                   ADD 1 TO WS-LOAD-IDX                           00940900
+009410                   IF WS-LOAD-IDX > 26                            00941000
+009411                      SET INDXU TO WS-LOAD-IDX                    00941100
+094115                      SET INDXU DOWN BY 26                        09411500
+009412                      MOVE PRTY-LETTER TO WS-PRTY-U(INDXU)        00941200
+009413                      MOVE PRTY-VALUE  TO WS-PRTY-VAL-U(INDXU)    00941300
+009414                   ELSE                                           00941400
+009415                      SET INDXL TO WS-LOAD-IDX                    00941500
+009416                      MOVE PRTY-LETTER TO WS-PRTY-L(INDXL)        00941600
+009417                      MOVE PRTY-VALUE  TO WS-PRTY-VAL-L(INDXL)    00941700
+009418                   END-IF                                         00941800
+009419           END-READ                                               00941900
+009420        END-PERFORM                                               00942000
+009421        CLOSE PRTY-TABLE                                          00942100
+009422     ELSE                                                         00942200
+009423        DISPLAY 'Unable to open priority table' PRTY-FILE-STATUS  00942300
+009424        MOVE 16             TO RETURN-CODE                        00942400
+009427        MOVE 'UNABLE TO OPEN PRIORITY TABLE'  TO WS-HIST-MSG      00942700
+009428        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             00942800
+009425        GOBACK                                                    00942500
+009426     END-IF.                                                      00942600
+009430 0500-EXIT.                                                       00943000
+009431     EXIT.                                                        00943100
+009432                                                                  00943200
+
+009700                                                                  00970000
+009710 0400-INIT-PARM.                                                  00971000
+009720     IF LS-GRP-PARM IS NUMERIC AND LS-GRP-PARM > ZEROES           00972000
+009725                       AND LS-GRP-PARM NOT > 10                   00972500
+009730        MOVE LS-GRP-PARM          TO WS-GROUP-SIZE                00973000
+009740     ELSE                                                         00974000
+009750        MOVE 3                     TO WS-GROUP-SIZE               00975000
+009760     END-IF.                                                      00976000
+009770 0400-EXIT.                                                       00977000
+009780     EXIT.                                                        00978000
+
+009880                                                                  00988000
+009880*----------------------------------------------------------------*00988000
+009880*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00988000
+009880*----------------------------------------------------------------*00988000
+009880 9800-WRITE-AUDIT-HIST.                                           00988000
+009880     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00988000
+009880     ACCEPT WS-HIST-TIME FROM TIME.                               00988000
+009880     OPEN EXTEND AUD-HIST.                                        00988000
+009880     INITIALIZE AUD-HIST-REC.                                     00988000
+009880     MOVE WS-HIST-DATE          TO HIST-DATE.                     00988000
+009880     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00988000
+009880     MOVE 'AOCD3PG2'        TO HIST-PGM.                          00988000
+009880     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00988000
+009880     WRITE AUD-HIST-REC.                                          00988000
+009880     CLOSE AUD-HIST.                                              00988000
+009880 9800-EXIT.                                                       00988000
+009880     EXIT.                                                        00988000
