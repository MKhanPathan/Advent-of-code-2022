@@ -12,16 +12,101 @@
 001200         ORGANIZATION    IS SEQUENTIAL                            00120029
 001300          ACCESS MODE    IS SEQUENTIAL                            00130029
 001400          FILE STATUS    IS FILE-STATUS.                          00140029
+001450     SELECT PRTY-TABLE   ASSIGN TO AOCD3PRI                       00145000
+001460         ORGANIZATION    IS SEQUENTIAL                            00146000
+001470          ACCESS MODE    IS SEQUENTIAL                            00147000
+001480          FILE STATUS    IS PRTY-FILE-STATUS.                     00148000
+001485     SELECT DTL-RPT      ASSIGN TO AOCD3DTL                       00148500
+001486         ORGANIZATION    IS SEQUENTIAL                            00148600
+001487          ACCESS MODE    IS SEQUENTIAL                            00148700
+001488          FILE STATUS    IS DTL-FILE-STATUS.                      00148800
+001490     SELECT REJ-RPT      ASSIGN TO AOCD3REJ                       00149000
+001491         ORGANIZATION    IS SEQUENTIAL                            00149100
+001492          ACCESS MODE    IS SEQUENTIAL                            00149200
+001493          FILE STATUS    IS REJ-FILE-STATUS.                      00149300
+001494                                                                  00149400
+001495     SELECT WRN-RPT      ASSIGN TO AOCD3WRN                       00149500
+001496         ORGANIZATION    IS SEQUENTIAL                            00149600
+001497          ACCESS MODE    IS SEQUENTIAL                            00149700
+001498          FILE STATUS    IS WRN-FILE-STATUS.                      00149800
+001499                                                                  00149900
+001501     SELECT SACK-LOOKUP ASSIGN TO AOCD3IDX                        00150100
+001502         ORGANIZATION    IS INDEXED                               00150200
+001503          ACCESS MODE    IS DYNAMIC                               00150300
+001504          RECORD KEY     IS SACK-LOOKUP-KEY                       00150400
+001505          FILE STATUS    IS SACK-LOOKUP-STATUS.                   00150500
 001500                                                                  00150000
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
 001800 FD  RUCK-SACK.                                                   00180001
 001900 01  WS-SACK-REC.                                                 00190001
 002000     05 SACK-ITEM           PIC X(80).                            00200029
 002100                                                                  00210000
+002110 FD  PRTY-TABLE.                                                  00211000
+002120 01  PRTY-TABLE-REC.                                              00212000
+002130     05 PRTY-LETTER         PIC X(01).                            00213000
+002140     05 PRTY-VALUE          PIC X(02).                            00214000
+002142                                                                  00214200
+002144 FD  DTL-RPT.                                                     00214400
+002145 01  DTL-REC.                                                     00214500
+002146     05 DTL-SACK-NO         PIC 9(05).                            00214600
+002147     05 FILLER              PIC X(01).                            00214700
+002148     05 DTL-ITEM            PIC X(01).                            00214800
+002149     05 FILLER              PIC X(01).                            00214900
+002150     05 DTL-PRTY            PIC 9(02).                            00215000
+002152                                                                  00215200
+002154 FD  REJ-RPT.                                                     00215400
+002155 01  REJ-REC.                                                     00215500
+002156     05 REJ-SACK-NO         PIC 9(05).                            00215600
+002157     05 FILLER              PIC X(01).                            00215700
+002158     05 REJ-POSITION        PIC 9(02).                            00215800
+002159     05 FILLER              PIC X(01).                            00215900
+002160     05 REJ-RAW-TEXT        PIC X(80).                            00216000
+002161                                                                  00216100
+002162 FD  WRN-RPT.                                                     00216200
+002163 01  WRN-REC.                                                     00216300
+002164     05 WRN-SACK-NO         PIC 9(05).                            00216400
+002165     05 FILLER              PIC X(01).                            00216500
+002166     05 WRN-REC-LEN         PIC 9(02).                            00216600
+002167     05 FILLER              PIC X(01).                            00216700
+002168     05 WRN-RAW-TEXT        PIC X(80).                            00216800
+002170                                                                  00217000
+002171*----------------------------------------------------------------*00217100
+021711* INDEXED RUCKSACK LOOKUP FILE - REBUILT EACH RUN SO A           *02171100
+021712* SINGLE RUCKSACK'S CONTENTS CAN BE PULLED UP BY KEY             *02171200
+021713* WITHOUT A FULL SCAN OF AOCDAY3                                 *02171300
+002172*----------------------------------------------------------------*00217200
+002173 FD  SACK-LOOKUP.                                                 00217300
+002174 01  SACK-LOOKUP-REC.                                             00217400
+002175     05 SACK-LOOKUP-KEY     PIC X(10).                            00217500
+002176     05 SACK-LOOKUP-TEXT    PIC X(80).                            00217600
+002150                                                                  00215000
+002200*----------------------------------------------------------------*00220000
+002200*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00220000
+002200*----------------------------------------------------------------*00220000
+002200 FD  AUD-HIST                                                     00220000
+002200     DATA RECORD IS AUD-HIST-REC.                                 00220000
+002200 01  AUD-HIST-REC.                                                00220000
+002200     05 HIST-DATE            PIC 9(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-TIME            PIC 9(06).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-PGM             PIC X(08).                           00220000
+002200     05 FILLER               PIC X(02).                           00220000
+002200     05 HIST-OUTPUT          PIC X(40).                           00220000
 002200 WORKING-STORAGE SECTION.                                         00220000
 002300 01  WS-WORK-FIELDS.                                              00230000
 002400     05 TOTAL-PRIORITY      PIC 9(10)   VALUE ZEROES.             00240001
+002405     05 WS-LOAD-IDX         PIC 9(02)   VALUE ZEROES.             00240500
+002406     05 WS-SACK-CNT         PIC 9(05)   VALUE ZEROES.             00240600
 002410     05 WS-REC-LEN          PIC 9(02)   VALUE ZEROES.             00241002
 002420     05 WS-COMP-LEN         PIC 9(02)   VALUE ZEROES.             00242002
 002430     05 WS-COMP1            PIC X(40)   VALUE SPACES.             00243002
@@ -29,45 +114,72 @@
 002450     05 WS-CNT              PIC 9(02)   VALUE ZEROES.             00245006
 002460     05 WS-PRIORITY         PIC X(01)   VALUE SPACES.             00246002
 002470     05 WS-L-PRTY           PIC 9(02)   VALUE ZEROES.             00247022
+002480                                                                  00248000
+002481 01  WS-SYNTH-KEY.                                                00248100
+002482     05 WS-SYNTH-KEY-LIT    PIC X(04)   VALUE 'SACK'.             00248200
+002483     05 WS-SYNTH-KEY-SEQ    PIC 9(05)   VALUE ZEROES.             00248300
 002500                                                                  00250000
 002510 01  WS-TABLE.                                                    00251002
 002520     05 WS-COMP2-ARRAY      PIC X(01) OCCURS 40 TIMES             00252029
 002530                                      INDEXED BY INDX.            00253002
 002531                                                                  00253102
-002532 01  WS-PRTY-LOWER          PIC X(78) VALUE                       00253223
-002533-    "a01b02c03d04e05f06g07h08i09j10k11l12m13n14o15p16q17r18s19t2000253327
-002534-    "u21v22w23x24y25z26".                                        00253427
-002540                                                                  00254002
-002550 01  WS-PRIORITY-LOWER REDEFINES WS-PRTY-LOWER.                   00255010
-002560     05 WS-PRIORITY-LVAL    OCCURS 26 TIMES                       00256010
-002561                            ASCENDING KEY IS WS-PRTY-L            00256110
-002570                            INDEXED BY INDXL.                     00257029
-002590        10 WS-PRTY-L        PIC X(01).                            00259010
-002591        10 WS-PRTY-VAL-L    PIC X(02).                            00259122
+002532*----------------------------------------------------------------*00253200
+025321* ITEM-PRIORITY TABLES - LOADED FROM AOCD3PRI AT OPEN TIME       *02532100
+025322* BY 0500-LOAD-PRIORITY-TABLE INSTEAD OF BEING CODED HERE        *02532200
+025323* AS LITERALS                                                    *02532300
+025324*----------------------------------------------------------------*02532400
+002540 01  WS-PRIORITY-LOWER.                                           00254000
+002550     05 WS-PRIORITY-LVAL    OCCURS 26 TIMES                       00255000
+002551                            ASCENDING KEY IS WS-PRTY-L            00255100
+002560                            INDEXED BY INDXL.                     00256000
+002590        10 WS-PRTY-L        PIC X(01).                            00259000
+002591        10 WS-PRTY-VAL-L    PIC X(02).                            00259100
 002592                                                                  00259222
 002593                                                                  00259302
-002594 01  WS-PRTY-UPPER          PIC X(78)  VALUE                      00259423
-002595-    "A27B28C29D30E31F32G33H34I35J36K37L38M39N40O41P42Q43R44S45T4600259530
-002596-    "U47V48W49X50Y51Z52".                                        00259630
-002597                                                                  00259711
-002598 01  WS-PRIORITY-UPPER REDEFINES WS-PRTY-UPPER.                   00259810
-002599     05 WS-PRIORITY-UVAL    OCCURS 26 TIMES                       00259910
-002600                            ASCENDING KEY IS WS-PRTY-U            00260010
-002601                            INDEXED BY INDXU.                     00260129
-002602        10 WS-PRTY-U        PIC X(01).                            00260210
-002603        10 WS-PRTY-VAL-U    PIC 9(02).                            00260310
+002594 01  WS-PRIORITY-UPPER.                                           00259400
+002599     05 WS-PRIORITY-UVAL    OCCURS 26 TIMES                       00259900
+002600                            ASCENDING KEY IS WS-PRTY-U            00260000
+002601                            INDEXED BY INDXU.                     00260100
+002602        10 WS-PRTY-U        PIC X(01).                            00260200
+002603        10 WS-PRTY-VAL-U    PIC 9(02).                            00260300
 002604                                                                  00260410
 002610 01  WS-SWITCHES.                                                 00261002
 002700     05 FILE-STATUS         PIC X(02)   VALUE SPACES.             00270000
 002800        88 SUCCESS          VALUE '00'.                           00280000
 002900        88 EOF              VALUE '10'.                           00290000
+002695     05 PRTY-FILE-STATUS    PIC X(02)   VALUE SPACES.             00269500
+002696        88 PRTY-SUCCESS     VALUE '00'.                           00269600
+002697        88 PRTY-EOF         VALUE '10'.                           00269700
+002698     05 DTL-FILE-STATUS     PIC X(02)   VALUE SPACES.             00269800
+002699        88 DTL-SUCCESS      VALUE '00'.                           00269900
+002700     05 REJ-FILE-STATUS     PIC X(02)   VALUE SPACES.             00270000
+002701        88 REJ-SUCCESS      VALUE '00'.                           00270100
+002702     05 WRN-FILE-STATUS     PIC X(02)   VALUE SPACES.             00270200
+002703        88 WRN-SUCCESS      VALUE '00'.                           00270300
+002704     05 SACK-LOOKUP-STATUS  PIC X(02)   VALUE SPACES.             00270400
+002705        88 SACK-LOOKUP-SUCCESS VALUE '00'.                        00270500
 002910     05 TYPE-STATUS         PIC X(01)   VALUE SPACES.             00291002
 002920        88 TYPE-FOUND       VALUE 'Y'.                            00292002
 002930        88 TYPE-NOT-FOUND   VALUE 'N'.                            00293002
 003000                                                                  00300000
+003100                                                                  00310000
+003100*----------------------------------------------------------------*00310000
+003100*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00310000
+003100*----------------------------------------------------------------*00310000
+003100 01  WS-HIST-FIELDS.                                              00310000
+003100     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00310000
+003100     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00310000
+003100     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00310000
+003100     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00310000
+003100        88 HIST-SUCCESS VALUE '00'.                               00310000
 003100 PROCEDURE DIVISION.                                              00310000
 003200                                                                  00320000
+003250     PERFORM 0500-LOAD-PRIORITY-TABLE  THRU 0500-EXIT.            00325000
 003300     OPEN INPUT RUCK-SACK.                                        00330001
+003310     OPEN OUTPUT DTL-RPT.                                         00331000
+003320     OPEN OUTPUT REJ-RPT.                                         00332000
+003321     OPEN OUTPUT WRN-RPT.                                         00332100
+003322     OPEN OUTPUT SACK-LOOKUP.                                     00332200
 003400     IF SUCCESS                                                   00340000
 003500        PERFORM UNTIL EOF                                         00350000
 003600           READ RUCK-SACK                                         00360001
@@ -79,21 +191,59 @@
 004200        END-PERFORM                                               00420000
 004300                                                                  00430000
 004400        CLOSE RUCK-SACK                                           00440001
+004410        CLOSE DTL-RPT                                             00441000
+004420        CLOSE REJ-RPT                                             00442000
+004411        CLOSE SACK-LOOKUP                                         00441100
+004421        CLOSE WRN-RPT                                             00442100
 004500        DISPLAY 'Total Priority: ' TOTAL-PRIORITY                 00450029
+004591     ELSE                                                         00459100
+004592        DISPLAY 'ERROR - UNABLE TO OPEN RUCK-SACK, FILE STATUS: ' 00459200
+004593                FILE-STATUS                                       00459300
+004594        MOVE 16             TO RETURN-CODE                        00459400
+004412        CLOSE DTL-RPT                                             00441200
+004422        CLOSE REJ-RPT                                             00442200
+004413        CLOSE SACK-LOOKUP                                         00441300
+004423        CLOSE WRN-RPT                                             00442300
 004600     END-IF.                                                      00460000
 004700                                                                  00470000
-004800     STOP RUN.                                                    00480000
+004800                                                                  00480000
+004800     STRING 'TOTAL PRIORITY: ' DELIMITED BY SIZE                  00480000
+004800        TOTAL-PRIORITY DELIMITED BY SIZE                          00480000
+004800        INTO WS-HIST-MSG.                                         00480000
+004800     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00480000
+004800     GOBACK.                                                      00480000
 004900                                                                  00490000
 005000 1000-CALC-PRIORITY.                                              00500001
+005002     ADD 1 TO WS-SACK-CNT.                                        00500200
 005001     INITIALIZE WS-CNT, WS-REC-LEN, WS-COMP-LEN, TYPE-STATUS      00500118
 005010     INSPECT FUNCTION REVERSE(SACK-ITEM) TALLYING WS-CNT          00501029
 005020             FOR LEADING SPACES                                   00502009
 005030     COMPUTE WS-REC-LEN = FUNCTION LENGTH (SACK-ITEM) - WS-CNT    00503029
+005035                                                                  00503500
+005036*----------------------------------------------------------------*00503600
+050361* AN ODD-LENGTH RUCKSACK RECORD HAS NO EVEN SPLIT POINT -        *05036100
+050362* LOGGED HERE BEFORE THE COMPARTMENT DIVIDE BELOW SILENTLY       *05036200
+050363* DROPS ITS MIDDLE CHARACTER                                     *05036300
+005037*----------------------------------------------------------------*00503700
+005038     IF FUNCTION MOD(WS-REC-LEN, 2) NOT = 0                       00503800
+005039        MOVE WS-SACK-CNT         TO WRN-SACK-NO                   00503900
+005040        MOVE WS-REC-LEN          TO WRN-REC-LEN                   00504000
+005041        MOVE SACK-ITEM           TO WRN-RAW-TEXT                  00504100
+005042        WRITE WRN-REC                                             00504200
+005043     END-IF.                                                      00504300
 005300     COMPUTE WS-COMP-LEN = WS-REC-LEN / 2                         00530002
 005400     MOVE SACK-ITEM ( 1:WS-COMP-LEN )  TO WS-COMP1                00540029
 005500     MOVE SACK-ITEM ( WS-COMP-LEN + 1 : ) TO WS-COMP2             00550029
 005510     MOVE WS-COMP2                     TO WS-TABLE.               00551005
 005600     PERFORM 2000-FIND-ITEM            THRU 2000-EXIT.            00560002
+005610                                                                  00561000
+005620     MOVE WS-SACK-CNT          TO WS-SYNTH-KEY-SEQ                00562000
+005630     MOVE WS-SYNTH-KEY         TO SACK-LOOKUP-KEY                 00563000
+005640     MOVE SACK-ITEM            TO SACK-LOOKUP-TEXT                00564000
+005650     WRITE SACK-LOOKUP-REC                                        00565000
+005660         INVALID KEY                                              00566000
+005670            DISPLAY 'DUPLICATE SACK LOOKUP KEY: ' WS-SACK-CNT     00567000
+005680     END-WRITE.                                                   00568000
 008200 1000-EXIT.                                                       00820000
 008300     EXIT.                                                        00830000
 008400                                                                  00840002
@@ -122,6 +272,10 @@
 009130            WHEN WS-PRTY-L(INDXL) = WS-PRIORITY                   00913029
 009140               MOVE WS-PRTY-VAL-L(INDXL)   TO WS-L-PRTY           00914029
 009141               ADD WS-L-PRTY               TO TOTAL-PRIORITY      00914122
+009142                MOVE WS-SACK-CNT            TO DTL-SACK-NO        00914200
+009143                MOVE WS-PRIORITY             TO DTL-ITEM          00914300
+009144                MOVE WS-L-PRTY               TO DTL-PRTY          00914400
+009145                WRITE DTL-REC                                     00914500
 009150        END-SEARCH                                                00915010
 009160     ELSE                                                         00916010
 009161        IF WS-PRIORITY IS ALPHABETIC-UPPER                        00916121
@@ -130,10 +284,87 @@
 009190                  DISPLAY 'Invalid Priority: ' WS-PRIORITY        00919021
 009191               WHEN WS-PRTY-U(INDXU) = WS-PRIORITY                00919129
 009192                  ADD WS-PRTY-VAL-U(INDXU)    TO TOTAL-PRIORITY   00919229
+091925                   MOVE WS-SACK-CNT         TO DTL-SACK-NO        00919250
+091926                   MOVE WS-PRIORITY          TO DTL-ITEM          00919260
+091927                   MOVE WS-PRTY-VAL-U(INDXU) TO DTL-PRTY          00919270
+091928                   WRITE DTL-REC                                  00919280
 009193           END-SEARCH                                             00919321
 009194        ELSE                                                      00919421
 009195           DISPLAY 'Invalid Priority: ' WS-PRIORITY               00919521
+091955               PERFORM 3100-WRITE-REJECT THRU 3100-EXIT           09195500
 009196        END-IF                                                    00919621
 009197     END-IF.                                                      00919712
 009200 3000-EXIT.                                                       00920002
-009300     EXIT.                                                        00930002
+092010     EXIT.                                                        09201000
+092020                                                                  09202000
+092030*----------------------------------------------------------------*09203000
+092031* A RUCKSACK CHARACTER THAT IS NEITHER ALPHABETIC-LOWER NOR      *09203100
+092032* ALPHABETIC-UPPER GETS LOGGED WITH ITS SACK NUMBER, ITS         *09203200
+092033* POSITION IN THE FIRST COMPARTMENT, AND THE FULL RAW RECORD     *09203300
+092034*----------------------------------------------------------------*09203400
+092040 3100-WRITE-REJECT.                                               09204000
+092050     MOVE WS-SACK-CNT            TO REJ-SACK-NO                   09205000
+092060     MOVE WS-CNT                 TO REJ-POSITION                  09206000
+092070     MOVE SACK-ITEM              TO REJ-RAW-TEXT                  09207000
+092080     WRITE REJ-REC.                                               09208000
+092090 3100-EXIT.                                                       09209000
+092100     EXIT.                                                        09210000
+
+009400 0500-LOAD-PRIORITY-TABLE.                                        00940000
+009401*----------------------------------------------------------------*00940100
+094011* LOAD THE 52 LETTER/VALUE PAIRS FROM AOCD3PRI - FIRST 26        *09401100
+094012* RECORDS ARE a-z, LAST 26 ARE A-Z, BOTH IN ASCENDING            *09401200
+094013* ORDER TO SUPPORT THE SEARCH ALL LOOKUPS BELOW                  *09401300
+094014*----------------------------------------------------------------*09401400
+009402     OPEN INPUT PRTY-TABLE.                                       00940200
+009403     IF PRTY-SUCCESS                                              00940300
+009404        PERFORM UNTIL PRTY-EOF                                    00940400
+009405           READ PRTY-TABLE                                        00940500
+009406                AT END                                            00940600
+009407                   SET PRTY-EOF TO TRUE                           00940700
+009408                NOT AT END                                        00940800
+009409                   ADD 1 TO WS-LOAD-IDX                           00940900
+009410                   IF WS-LOAD-IDX > 26                            00941000
+009411                      SET INDXU TO WS-LOAD-IDX                    00941100
+094115                      SET INDXU DOWN BY 26                        09411500
+009412                      MOVE PRTY-LETTER TO WS-PRTY-U(INDXU)        00941200
+009413                      MOVE PRTY-VALUE  TO WS-PRTY-VAL-U(INDXU)    00941300
+009414                   ELSE                                           00941400
+009415                      SET INDXL TO WS-LOAD-IDX                    00941500
+009416                      MOVE PRTY-LETTER TO WS-PRTY-L(INDXL)        00941600
+009417                      MOVE PRTY-VALUE  TO WS-PRTY-VAL-L(INDXL)    00941700
+009418                   END-IF                                         00941800
+009419           END-READ                                               00941900
+009420        END-PERFORM                                               00942000
+009421        CLOSE PRTY-TABLE                                          00942100
+009422     ELSE                                                         00942200
+009423        DISPLAY 'Unable to open priority table' PRTY-FILE-STATUS  00942300
+009424        MOVE 16             TO RETURN-CODE                        00942400
+009427        MOVE 'UNABLE TO OPEN PRIORITY TABLE'  TO WS-HIST-MSG      00942700
+009428        PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT             00942800
+009425        GOBACK                                                    00942500
+009426     END-IF.                                                      00942600
+009430 0500-EXIT.                                                       00943000
+009431     EXIT.                                                        00943100
+009432                                                                  00943200
+
+
+
+
+009532                                                                  00953200
+009532*----------------------------------------------------------------*00953200
+009532*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00953200
+009532*----------------------------------------------------------------*00953200
+009532 9800-WRITE-AUDIT-HIST.                                           00953200
+009532     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00953200
+009532     ACCEPT WS-HIST-TIME FROM TIME.                               00953200
+009532     OPEN EXTEND AUD-HIST.                                        00953200
+009532     INITIALIZE AUD-HIST-REC.                                     00953200
+009532     MOVE WS-HIST-DATE          TO HIST-DATE.                     00953200
+009532     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00953200
+009532     MOVE 'AOCD3PG1'        TO HIST-PGM.                          00953200
+009532     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00953200
+009532     WRITE AUD-HIST-REC.                                          00953200
+009532     CLOSE AUD-HIST.                                              00953200
+009532 9800-EXIT.                                                       00953200
+009532     EXIT.                                                        00953200
