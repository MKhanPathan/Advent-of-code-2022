@@ -13,6 +13,14 @@
 001300          ACCESS MODE    IS SEQUENTIAL                            00130003
 001400          FILE STATUS    IS FILE-STATUS.                          00140003
 001500                                                                  00150003
+001600                                                                  00160000
+001600*----------------------------------------------------------------*00160000
+001600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00160000
+001600*----------------------------------------------------------------*00160000
+001600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00160000
+001600    ORGANIZATION    IS SEQUENTIAL                                 00160000
+001600     ACCESS MODE    IS SEQUENTIAL                                 00160000
+001600     FILE STATUS    IS HIST-FILE-STATUS.                          00160000
 001600 DATA DIVISION.                                                   00160003
 001700 FILE SECTION.                                                    00170003
 001800 FD  DATA-STREAM                                                  00180003
@@ -20,6 +28,19 @@
 002000 01  DATA-STREAM-BUFFER.                                          00200003
 002100     05 DATA-STREAM-REC        PIC X(4095).                       00210003
 002200                                                                  00220003
+002300*----------------------------------------------------------------*00230000
+002300*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00230000
+002300*----------------------------------------------------------------*00230000
+002300 FD  AUD-HIST                                                     00230000
+002300     DATA RECORD IS AUD-HIST-REC.                                 00230000
+002300 01  AUD-HIST-REC.                                                00230000
+002300     05 HIST-DATE            PIC 9(08).                           00230000
+002300     05 FILLER               PIC X(02).                           00230000
+002300     05 HIST-TIME            PIC 9(06).                           00230000
+002300     05 FILLER               PIC X(02).                           00230000
+002300     05 HIST-PGM             PIC X(08).                           00230000
+002300     05 FILLER               PIC X(02).                           00230000
+002300     05 HIST-OUTPUT          PIC X(40).                           00230000
 002300 WORKING-STORAGE SECTION.                                         00230003
 002400 01  WS-WORK-FIELDS.                                              00240003
 002500     05 WS-CNT                 PIC 9(05)   VALUE ZEROES.          00250003
@@ -41,11 +62,26 @@
 004100        88 DUP-FOUND           VALUE 'Y'.                         00410003
 004200        88 NO-DUP-FOUND        VALUE 'N'.                         00420003
 004300                                                                  00430003
+004400                                                                  00440000
+004400*----------------------------------------------------------------*00440000
+004400*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 00440000
+004400*----------------------------------------------------------------*00440000
+004400 01  WS-HIST-FIELDS.                                              00440000
+004400     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               00440000
+004400     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               00440000
+004400     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               00440000
+004400     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               00440000
+004400        88 HIST-SUCCESS VALUE '00'.                               00440000
 004400 PROCEDURE DIVISION.                                              00440003
 004500                                                                  00450003
 004600     PERFORM 1000-READ-DATA-STREAM       THRU 1000-EXIT.          00460003
 004700                                                                  00470003
-004800     STOP RUN.                                                    00480003
+004800                                                                  00480000
+004800     STRING 'MARKER POSITION: ' DELIMITED BY SIZE                 00480000
+004800        WS-MARKER-ST DELIMITED BY SIZE                            00480000
+004800        INTO WS-HIST-MSG.                                         00480000
+004800     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               00480000
+004800     GOBACK.                                                      00480003
 004900                                                                  00490003
 005000 1000-READ-DATA-STREAM.                                           00500003
 005100     OPEN INPUT DATA-STREAM.                                      00510003
@@ -59,6 +95,10 @@
 005900                DISPLAY 'Chars to be processed: ' WS-MARKER-ST    00590003
 006000           END-READ                                               00600003
 006100        END-PERFORM                                               00610003
+006110     ELSE                                                         00611000
+006120        DISPLAY 'ERROR - UNABLE TO OPEN DATA-STREAM, STATUS: '    00612000
+006130                FILE-STATUS                                       00613000
+006140        MOVE 16             TO RETURN-CODE                        00614000
 006200     END-IF                                                       00620003
 006300     CLOSE DATA-STREAM.                                           00630003
 006400 1000-EXIT.                                                       00640003
@@ -95,3 +135,20 @@
 009500     END-PERFORM.                                                 00950003
 009600 1100-EXIT.                                                       00960003
 009700     EXIT.                                                        00970003
+009800                                                                  00980000
+009800*----------------------------------------------------------------*00980000
+009800*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 00980000
+009800*----------------------------------------------------------------*00980000
+009800 9800-WRITE-AUDIT-HIST.                                           00980000
+009800     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      00980000
+009800     ACCEPT WS-HIST-TIME FROM TIME.                               00980000
+009800     OPEN EXTEND AUD-HIST.                                        00980000
+009800     INITIALIZE AUD-HIST-REC.                                     00980000
+009800     MOVE WS-HIST-DATE          TO HIST-DATE.                     00980000
+009800     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     00980000
+009800     MOVE 'AOCD6PG1'        TO HIST-PGM.                          00980000
+009800     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   00980000
+009800     WRITE AUD-HIST-REC.                                          00980000
+009800     CLOSE AUD-HIST.                                              00980000
+009800 9800-EXIT.                                                       00980000
+009800     EXIT.                                                        00980000
