@@ -0,0 +1,512 @@
+000100*----------------------------------------------------------------*00010000
+000200*           ADVENT OF CODE - DAY 6 PROGRAM 3                     *00020000
+000300*----------------------------------------------------------------*00030000
+000400 IDENTIFICATION DIVISION.                                         00040000
+000500 PROGRAM-ID. AOCD6PG3.                                            00050000
+000600 AUTHOR. z/OS Mainframer.                                         00060000
+000700                                                                  00070000
+000800 ENVIRONMENT DIVISION.                                            00080000
+000900 INPUT-OUTPUT SECTION.                                            00090000
+001000 FILE-CONTROL.                                                    00100000
+001100     SELECT DATA-STREAM  ASSIGN TO AOCD6MDV                       00110000
+001200         ORGANIZATION    IS SEQUENTIAL                            00120000
+001300          ACCESS MODE    IS SEQUENTIAL                            00130000
+001400          FILE STATUS    IS FILE-STATUS.                          00140000
+001500                                                                  00150000
+001600     SELECT DEVICE-RPT   ASSIGN TO AOCD6RPT                       00160000
+001700         ORGANIZATION    IS SEQUENTIAL                            00170000
+001800          ACCESS MODE    IS SEQUENTIAL                            00180000
+001900          FILE STATUS    IS RPT-FILE-STATUS.                      00190000
+002000                                                                  00200000
+002100     SELECT CKPT-FILE    ASSIGN TO AOCD6CKP                       00210000
+002200         ORGANIZATION    IS SEQUENTIAL                            00220000
+002300          ACCESS MODE    IS SEQUENTIAL                            00230000
+002400          FILE STATUS    IS CKPT-FILE-STATUS.                     00240000
+002500                                                                  00250000
+002600                                                                  00260000
+002600*----------------------------------------------------------------*00260000
+002600*  SHARED SUITE-WIDE AUDIT-HISTORY FILE - ONE LINE PER RUN     *  00260000
+002600*----------------------------------------------------------------*00260000
+002600     SELECT AUD-HIST    ASSIGN TO AOCDHST                         00260000
+002600    ORGANIZATION    IS SEQUENTIAL                                 00260000
+002600     ACCESS MODE    IS SEQUENTIAL                                 00260000
+002600     FILE STATUS    IS HIST-FILE-STATUS.                          00260000
+002600 DATA DIVISION.                                                   00260000
+002700 FILE SECTION.                                                    00270000
+002800 FD  DATA-STREAM                                                  00280000
+002900     DATA RECORD IS DATA-STREAM-BUFFER.                           00290000
+003000 01  DATA-STREAM-BUFFER.                                          00300000
+003100     05 DS-DEVICE-ID           PIC X(08).                         00310000
+003200     05 DS-CONT-FLAG           PIC X(01).                         00320000
+003300     05 DS-DATA                PIC X(4086).                       00330000
+003400                                                                  00340000
+003500 FD  DEVICE-RPT                                                   00350000
+003600     DATA RECORD IS DEVICE-RPT-REC.                               00360000
+003700 01  DEVICE-RPT-REC.                                              00370000
+003800     05 RPT-DEVICE-ID          PIC X(08).                         00380000
+003900     05 FILLER                 PIC X(02).                         00390000
+004000     05 RPT-MARKER-ST          PIC 9(05).                         00400000
+004100     05 FILLER                 PIC X(02).                         00410000
+004200     05 RPT-MARKER-SUBSTR      PIC X(20).                         00420000
+004300     05 FILLER                 PIC X(02).                         00430000
+004400     05 RPT-FOUND-FLAG         PIC X(01).                         00440000
+004500                                                                  00450000
+004600 FD  CKPT-FILE                                                    00460000
+004700     DATA RECORD IS CKPT-REC.                                     00470000
+004800 01  CKPT-REC.                                                    00480000
+004900     05 CKPT-DEVICE-ID         PIC X(08).                         00490000
+005000     05 FILLER                 PIC X(02).                         00500000
+005100     05 CKPT-FOUND-SW          PIC X(01).                         00510000
+005200     05 FILLER                 PIC X(02).                         00520000
+005300     05 CKPT-LAST-POS          PIC 9(05).                         00530000
+005400     05 FILLER                 PIC X(02).                         00540000
+005500     05 CKPT-MARKER-ST         PIC 9(05).                         00550000
+005600     05 FILLER                 PIC X(02).                         00560000
+005700     05 CKPT-MARKER-SUBSTR     PIC X(20).                         00570000
+005800                                                                  00580000
+005900*----------------------------------------------------------------*00590000
+005900*  ONE AUDIT RECORD PER RUN - DATE/TIME, PROGRAM-ID, OUTPUT     * 00590000
+005900*----------------------------------------------------------------*00590000
+005900 FD  AUD-HIST                                                     00590000
+005900     DATA RECORD IS AUD-HIST-REC.                                 00590000
+005900 01  AUD-HIST-REC.                                                00590000
+005900     05 HIST-DATE            PIC 9(08).                           00590000
+005900     05 FILLER               PIC X(02).                           00590000
+005900     05 HIST-TIME            PIC 9(06).                           00590000
+005900     05 FILLER               PIC X(02).                           00590000
+005900     05 HIST-PGM             PIC X(08).                           00590000
+005900     05 FILLER               PIC X(02).                           00590000
+005900     05 HIST-OUTPUT          PIC X(40).                           00590000
+005900 WORKING-STORAGE SECTION.                                         00590000
+006000 01  WS-WORK-FIELDS.                                              00600000
+006100     05 WS-CNT                 PIC 9(05)   VALUE ZEROES.          00610000
+006200     05 WS-SRCH                PIC 9(05)   VALUE ZEROES.          00620000
+006300     05 WS-MTCH                PIC 9(05)   VALUE ZEROES.          00630000
+006400     05 WS-SPACES              PIC 9(05)   VALUE ZEROES.          00640000
+006500     05 WS-MARKER-ST            PIC 9(05)  VALUE ZEROES.          00650000
+006600     05 WS-MARKER-SUBSTR        PIC X(20)  VALUE SPACES.          00660000
+006700     05 WS-DATA-LEN             PIC 9(05)  VALUE ZEROES.          00670000
+006800     05 WS-WINDOW-LEN           PIC 9(02)  VALUE 4.               00680000
+006900     05 WS-SCAN-START           PIC 9(05)  VALUE 1.               00690000
+007000     05 WS-LAST-SCANNED         PIC 9(05)  VALUE ZEROES.          00700000
+007100     05 WS-BUFR-LEN             PIC 9(05)  VALUE ZEROES.          00710000
+007200     05 WS-STR-PTR              PIC 9(05)  VALUE ZEROES.          00720000
+007300     05 WS-CUR-DEVICE           PIC X(08)  VALUE SPACES.          00730000
+007400     05 WS-DEVICE-CNT           PIC 9(03)  VALUE ZEROES.          00740000
+007500     05 WS-DEV-IDX              PIC 9(03)  VALUE ZEROES.          00750000
+007510     05 WS-DEV-TRACKED-SW       PIC X(01)  VALUE 'Y'.             00751000
+007520        88 WS-DEV-TRACKED       VALUE 'Y'.                        00752000
+007530        88 WS-DEV-NOT-TRACKED   VALUE 'N'.                        00753000
+007600                                                                  00760000
+007700*----------------------------------------------------------------*00770000
+007800* WS-BIG-DATA HOLDS ONE DEVICE'S FULL STREAM ACROSS AS MANY      *00780000
+007900* AOCD6MDV CONTINUATION RECORDS AS IT TAKES, SO A STREAM         *00790000
+008000* LONGER THAN ONE 4086-CHARACTER SEGMENT CAN STILL BE            *00800000
+008100* SCANNED AS A SINGLE CONTIGUOUS BUFFER                          *00810000
+008200*----------------------------------------------------------------*00820000
+008300 01  WS-BIG-BUFFER.                                               00830000
+008400     05 WS-BIG-DATA             PIC X(20000) VALUE SPACES.        00840000
+008500                                                                  00850000
+008600*----------------------------------------------------------------*00860000
+008700* WS-WIN-CHAR IS SIZED AT RUN TIME BY WS-WINDOW-LEN SO ONE       *00870000
+008800* PROGRAM CAN LOOK FOR A 4-CHAR START MARKER, A 14-CHAR          *00880000
+008900* MESSAGE MARKER, OR ANY OTHER WINDOW LENGTH UP TO 20            *00890000
+009000* WITHOUT A SEPARATE PROGRAM PER WINDOW SIZE                     *00900000
+009100*----------------------------------------------------------------*00910000
+009200 01  WS-WINDOW-TABLE.                                             00920000
+009300     05 WS-WIN-CHAR             PIC X(01)                         00930000
+009400                                OCCURS 1 TO 20 TIMES              00940000
+009500                                DEPENDING ON WS-WINDOW-LEN.       00950000
+009600                                                                  00960000
+009700*----------------------------------------------------------------*00970000
+009800* ONE ENTRY PER DEVICE SEEN SO FAR THIS RUN, LOADED FROM         *00980000
+009900* AOCD6CKP BY 0500-LOAD-CHECKPOINTS AND REWRITTEN BY             *00990000
+010000* 1900-SAVE-CHECKPOINTS SO THE NEXT RUN CAN PICK UP AN           *01000000
+010100* APPEND-ONLY DEVICE LOG FROM WHERE THIS RUN LEFT OFF            *01010000
+010200*----------------------------------------------------------------*01020000
+010300 01  WS-DEVICE-TABLE.                                             01030000
+010400     05 WS-DEV-ENTRY            OCCURS 50 TIMES                   01040000
+010500                                INDEXED BY INDXD.                 01050000
+010600        10 WS-DEV-ID            PIC X(08).                        01060000
+010700        10 WS-DEV-FOUND-SW      PIC X(01).                        01070000
+010800        10 WS-DEV-LAST-POS      PIC 9(05).                        01080000
+010900        10 WS-DEV-MARKER-ST     PIC 9(05).                        01090000
+011000        10 WS-DEV-MARKER-SUBSTR PIC X(20).                        01100000
+011100                                                                  01110000
+011200 01  WS-SWITCHES.                                                 01120000
+011300     05 FILE-STATUS             PIC X(02)   VALUE SPACES.         01130000
+011400        88 SUCCESS              VALUE '00'.                       01140000
+011500        88 EOF                  VALUE '10'.                       01150000
+011600                                                                  01160000
+011700     05 RPT-FILE-STATUS         PIC X(02)   VALUE SPACES.         01170000
+011800        88 RPT-SUCCESS          VALUE '00'.                       01180000
+011900                                                                  01190000
+012000     05 CKPT-FILE-STATUS        PIC X(02)   VALUE SPACES.         01200000
+012100        88 CKPT-SUCCESS         VALUE '00'.                       01210000
+012200        88 CKPT-EOF             VALUE '10'.                       01220000
+012300                                                                  01230000
+012400     05 DUP-STAUS               PIC X(01)   VALUE SPACES.         01240000
+012500        88 DUP-FOUND            VALUE 'Y'.                        01250000
+012600        88 NO-DUP-FOUND         VALUE 'N'.                        01260000
+012700                                                                  01270000
+012800     05 CONT-SW                 PIC X(01)   VALUE 'N'.            01280000
+012900        88 IS-CONTINUATION      VALUE 'Y'.                        01290000
+013000        88 IS-FIRST-SEGMENT     VALUE 'N'.                        01300000
+013100                                                                  01310000
+013200     05 MARKER-FOUND-SW         PIC X(01)   VALUE 'N'.            01320000
+013300        88 MARKER-WAS-FOUND     VALUE 'Y'.                        01330000
+013400        88 MARKER-NOT-FOUND     VALUE 'N'.                        01340000
+013410     05 WS-OVFL-SW              PIC X(01)   VALUE 'N'.            01341000
+013420        88 WS-STREAM-OVERFLOW   VALUE 'Y'.                        01342000
+013430        88 WS-STREAM-OK         VALUE 'N'.                        01343000
+013500                                                                  01350000
+014000*----------------------------------------------------------------*01400000
+014000*  FIELDS USED TO STAMP AND WRITE A ROW TO AOCDHST              * 01400000
+014000*----------------------------------------------------------------*01400000
+014000 01  WS-HIST-FIELDS.                                              01400000
+014000     05 WS-HIST-DATE    PIC 9(08)     VALUE ZEROES.               01400000
+014000     05 WS-HIST-TIME    PIC 9(08)     VALUE ZEROES.               01400000
+014000     05 WS-HIST-MSG     PIC X(40)     VALUE SPACES.               01400000
+014000     05 HIST-FILE-STATUS PIC X(02)    VALUE SPACES.               01400000
+014000        88 HIST-SUCCESS VALUE '00'.                               01400000
+013600 LINKAGE SECTION.                                                 01360000
+013700 01  LS-PARM-DATA.                                                01370000
+013800     05 LS-WINDOW-PARM          PIC X(02)   VALUE SPACES.         01380000
+014000 PROCEDURE DIVISION USING LS-PARM-DATA.                           01400000
+014100                                                                  01410000
+014200     PERFORM 0400-INIT-PARM          THRU 0400-EXIT.              01420000
+014300     PERFORM 0500-LOAD-CHECKPOINTS   THRU 0500-EXIT.              01430000
+014400     PERFORM 1000-READ-DATA-STREAM   THRU 1000-EXIT.              01440000
+014500     PERFORM 1900-SAVE-CHECKPOINTS   THRU 1900-EXIT.              01450000
+014600                                                                  01460000
+014700                                                                  01470000
+014700     STRING 'DEVICES PROCESSED: ' DELIMITED BY SIZE               01470000
+014700        WS-DEVICE-CNT DELIMITED BY SIZE                           01470000
+014700        INTO WS-HIST-MSG.                                         01470000
+014700     PERFORM 9800-WRITE-AUDIT-HIST  THRU 9800-EXIT.               01470000
+014700     STOP RUN.                                                    01470000
+014800                                                                  01480000
+014900*----------------------------------------------------------------*01490000
+015000* 1000-READ-DATA-STREAM READS AOCD6MDV TO THE END, HANDING       *01500000
+015100* EACH RECORD TO 1050-ACCUM-SEGMENT, AND FLUSHES WHATEVER        *01510000
+015200* DEVICE IS STILL ACCUMULATED WHEN THE FILE RUNS OUT             *01520000
+015300*----------------------------------------------------------------*01530000
+015400 1000-READ-DATA-STREAM.                                           01540000
+015500     OPEN INPUT DATA-STREAM.                                      01550000
+015600     OPEN OUTPUT DEVICE-RPT.                                      01560000
+015700     IF SUCCESS                                                   01570000
+015800        PERFORM UNTIL EOF                                         01580000
+015900           READ DATA-STREAM                                       01590000
+016000             AT END                                               01600000
+016100                CONTINUE                                          01610000
+016200            NOT AT END                                            01620000
+016300                PERFORM 1050-ACCUM-SEGMENT  THRU 1050-EXIT        01630000
+016400           END-READ                                               01640000
+016500        END-PERFORM                                               01650000
+016600        IF WS-CUR-DEVICE NOT = SPACES                             01660000
+016700           PERFORM 1200-PROCESS-DEVICE  THRU 1200-EXIT            01670000
+016800        END-IF                                                    01680000
+016850     ELSE                                                         01685000
+016860        DISPLAY 'ERROR - UNABLE TO OPEN DATA-STREAM, FILE STATUS:'01686000
+016870                FILE-STATUS                                       01687000
+016880        MOVE 16             TO RETURN-CODE                        01688000
+016900     END-IF.                                                      01690000
+017000     CLOSE DATA-STREAM.                                           01700000
+017100     CLOSE DEVICE-RPT.                                            01710000
+017200 1000-EXIT.                                                       01720000
+017300     EXIT.                                                        01730000
+017400                                                                  01740000
+017500*----------------------------------------------------------------*01750000
+017600* 1050-ACCUM-SEGMENT APPENDS THE CURRENT RECORD'S DATA ONTO      *01760000
+017700* WS-BIG-DATA. DS-CONT-FLAG OF 'N' MARKS THE FIRST SEGMENT       *01770000
+017800* OF A NEW DEVICE, SO ANY DEVICE STILL ACCUMULATED IS            *01780000
+017900* FLUSHED THROUGH 1200-PROCESS-DEVICE BEFORE THE NEW             *01790000
+018000* DEVICE'S BUFFER IS STARTED                                     *01800000
+018100*----------------------------------------------------------------*01810000
+018200 1050-ACCUM-SEGMENT.                                              01820000
+018300     MOVE DS-CONT-FLAG        TO CONT-SW.                         01830000
+018400     IF IS-FIRST-SEGMENT                                          01840000
+018500        IF WS-CUR-DEVICE NOT = SPACES                             01850000
+018600           PERFORM 1200-PROCESS-DEVICE  THRU 1200-EXIT            01860000
+018700        END-IF                                                    01870000
+018800        MOVE DS-DEVICE-ID     TO WS-CUR-DEVICE                    01880000
+018900        MOVE SPACES           TO WS-BIG-DATA                      01890000
+019000        MOVE ZEROES           TO WS-BUFR-LEN                      01900000
+019010        SET WS-STREAM-OK      TO TRUE                             01901000
+019100     END-IF.                                                      01910000
+019200     INSPECT FUNCTION REVERSE(DS-DATA)                            01920000
+019300                      TALLYING WS-SPACES                          01930000
+019400                      FOR LEADING SPACES.                         01940000
+019500     COMPUTE WS-DATA-LEN = LENGTH OF DS-DATA - WS-SPACES.         01950000
+019600     COMPUTE WS-STR-PTR = WS-BUFR-LEN + 1.                        01960000
+019700     STRING DS-DATA(1:WS-DATA-LEN) DELIMITED BY SIZE              01970000
+019800            INTO WS-BIG-DATA                                      01980000
+019900            WITH POINTER WS-STR-PTR                               01990000
+019910        ON OVERFLOW                                               01991000
+019920           SET WS-STREAM-OVERFLOW TO TRUE                         01992000
+019930           DISPLAY 'ERROR - DEVICE STREAM EXCEEDS 20000 CHARS, '  01993000
+019940                   'TRUNCATED - DEVICE: ' WS-CUR-DEVICE           01994000
+019950     END-STRING.                                                  01995000
+020000     COMPUTE WS-BUFR-LEN = WS-STR-PTR - 1.                        02000000
+020100 1050-EXIT.                                                       02010000
+020200     EXIT.                                                        02020000
+020300                                                                  02030000
+020400*----------------------------------------------------------------*02040000
+020500* 1100-FIND-FIRST-MARKER IS PG1'S ORIGINAL MARKER SEARCH         *02050000
+020600* GENERALIZED TO A PARAMETER-DRIVEN WINDOW LENGTH AND A          *02060000
+020700* RESUMABLE START POSITION. IT ALSO CAPTURES THE MARKER          *02070000
+020800* TEXT ITSELF AND HOW FAR THE SCAN GOT, NOT JUST WHERE           *02080000
+020900* THE MARKER ENDS                                                *02090000
+021000*----------------------------------------------------------------*02100000
+021100 1100-FIND-FIRST-MARKER.                                          02110000
+021200     MOVE ZEROES          TO WS-MARKER-ST.                        02120000
+021300     MOVE SPACES          TO WS-MARKER-SUBSTR.                    02130000
+021400     SET MARKER-NOT-FOUND TO TRUE.                                02140000
+021500     PERFORM VARYING WS-CNT FROM WS-SCAN-START BY 1               02150000
+021600          UNTIL WS-CNT > WS-BUFR-LEN - WS-WINDOW-LEN + 1          02160000
+021700             OR MARKER-WAS-FOUND                                  02170000
+021800         SET NO-DUP-FOUND TO TRUE                                 02180000
+021900         PERFORM VARYING WS-SRCH FROM 1 BY 1                      02190000
+022000                   UNTIL WS-SRCH > WS-WINDOW-LEN                  02200000
+022100            MOVE WS-BIG-DATA(WS-CNT + WS-SRCH - 1:1)              02210000
+022200                                TO WS-WIN-CHAR(WS-SRCH)           02220000
+022300         END-PERFORM                                              02230000
+022400         PERFORM VARYING WS-SRCH FROM 1 BY 1                      02240000
+022500                   UNTIL WS-SRCH > WS-WINDOW-LEN OR DUP-FOUND     02250000
+022600            PERFORM VARYING WS-MTCH FROM 1 BY 1                   02260000
+022700                      UNTIL WS-MTCH > WS-WINDOW-LEN OR DUP-FOUND  02270000
+022800               IF WS-WIN-CHAR(WS-SRCH) = WS-WIN-CHAR(WS-MTCH)     02280000
+022900                  AND WS-SRCH NOT = WS-MTCH                       02290000
+023000                  SET DUP-FOUND TO TRUE                           02300000
+023100               END-IF                                             02310000
+023200            END-PERFORM                                           02320000
+023300         END-PERFORM                                              02330000
+023400         IF NO-DUP-FOUND                                          02340000
+023500            COMPUTE WS-MARKER-ST = WS-CNT + WS-WINDOW-LEN - 1     02350000
+023600            MOVE WS-BIG-DATA(WS-CNT:WS-WINDOW-LEN)                02360000
+023700                                TO WS-MARKER-SUBSTR               02370000
+023800            SET MARKER-WAS-FOUND TO TRUE                          02380000
+023900         END-IF                                                   02390000
+024000     END-PERFORM.                                                 02400000
+024100     IF MARKER-WAS-FOUND                                          02410000
+024200        MOVE WS-MARKER-ST    TO WS-LAST-SCANNED                   02420000
+024300     ELSE                                                         02430000
+024400        MOVE WS-BUFR-LEN     TO WS-LAST-SCANNED                   02440000
+024500     END-IF.                                                      02450000
+024600 1100-EXIT.                                                       02460000
+024700     EXIT.                                                        02470000
+024800                                                                  02480000
+024900*----------------------------------------------------------------*02490000
+025000* 1200-PROCESS-DEVICE LOOKS THE DEVICE UP IN WS-DEVICE-TABLE,    *02500000
+025100* RESUMES SCANNING FROM ITS CHECKPOINTED POSITION WHEN ONE       *02510000
+025200* EXISTS, SKIPS RESCANNING A DEVICE WHOSE MARKER WAS ALREADY     *02520000
+025300* FOUND ON AN EARLIER RUN, AND WRITES THE DEVICE'S REPORT        *02530000
+025400* LINE AND UPDATED CHECKPOINT ENTRY EITHER WAY                   *02540000
+025500*----------------------------------------------------------------*02550000
+025600 1200-PROCESS-DEVICE.                                             02560000
+025610     SET WS-DEV-TRACKED  TO TRUE.                                 02561000
+025700     PERFORM 1250-LOOKUP-DEVICE   THRU 1250-EXIT.                 02570000
+025800     IF NOT MARKER-WAS-FOUND AND WS-STREAM-OK                     02580000
+025900        PERFORM 1100-FIND-FIRST-MARKER  THRU 1100-EXIT            02590000
+026000     END-IF.                                                      02600000
+026050     IF WS-DEV-TRACKED                                            02605000
+026100        PERFORM 1300-WRITE-DEVICE-RPT   THRU 1300-EXIT            02610000
+026200        PERFORM 1350-UPDATE-DEVICE-ENTRY THRU 1350-EXIT           02620000
+026250     END-IF.                                                      02625000
+026300 1200-EXIT.                                                       02630000
+026400     EXIT.                                                        02640000
+026500                                                                  02650000
+026600*----------------------------------------------------------------*02660000
+026700* 1250-LOOKUP-DEVICE SEARCHES WS-DEVICE-TABLE FOR THE            *02670000
+026800* CURRENT DEVICE. A NEW DEVICE GETS A FRESH SLOT VIA             *02680000
+026900* 1270-ADD-DEVICE-ENTRY; A KNOWN DEVICE RESTORES ITS             *02690000
+027000* SAVED RESULT OR RESUMES ITS SCAN ONE WINDOW SHORT OF           *02700000
+027100* WHERE IT LEFT OFF, SO A MARKER STRADDLING THE OLD              *02710000
+027200* BOUNDARY IS NOT MISSED                                         *02720000
+027300*----------------------------------------------------------------*02730000
+027400 1250-LOOKUP-DEVICE.                                              02740000
+027500     SET MARKER-NOT-FOUND TO TRUE.                                02750000
+027600     MOVE 1               TO WS-SCAN-START.                       02760000
+027700     SET INDXD TO 1.                                              02770000
+027800     SEARCH WS-DEV-ENTRY                                          02780000
+027900        AT END                                                    02790000
+028000           PERFORM 1270-ADD-DEVICE-ENTRY  THRU 1270-EXIT          02800000
+028100        WHEN WS-DEV-ID(INDXD) = WS-CUR-DEVICE                     02810000
+028200           MOVE INDXD                TO WS-DEV-IDX                02820000
+028150           SET WS-DEV-TRACKED        TO TRUE                      02815000
+028300           MOVE WS-DEV-FOUND-SW(INDXD) TO MARKER-FOUND-SW         02830000
+028400           IF MARKER-WAS-FOUND                                    02840000
+028500              MOVE WS-DEV-MARKER-ST(INDXD)                        02850000
+028600                                     TO WS-MARKER-ST              02860000
+028700              MOVE WS-DEV-MARKER-SUBSTR(INDXD)                    02870000
+028800                                     TO WS-MARKER-SUBSTR          02880000
+028900           ELSE                                                   02890000
+029000              COMPUTE WS-SCAN-START =                             02900000
+029100                    WS-DEV-LAST-POS(INDXD) - WS-WINDOW-LEN + 2    02910000
+029200              IF WS-SCAN-START < 1                                02920000
+029300                 MOVE 1              TO WS-SCAN-START             02930000
+029400              END-IF                                              02940000
+029500           END-IF                                                 02950000
+029600     END-SEARCH.                                                  02960000
+029700 1250-EXIT.                                                       02970000
+029800     EXIT.                                                        02980000
+029900                                                                  02990000
+030000*----------------------------------------------------------------*03000000
+030100* 1270-ADD-DEVICE-ENTRY GIVES A DEVICE NEVER SEEN BEFORE A       *03010000
+030200* FRESH SLOT IN WS-DEVICE-TABLE, STARTING IT AT POSITION 1       *03020000
+030300* WITH NO MARKER FOUND YET                                       *03030000
+030400*----------------------------------------------------------------*03040000
+030500 1270-ADD-DEVICE-ENTRY.                                           03050000
+030510     IF WS-DEVICE-CNT >= 50                                       03051000
+030520        DISPLAY 'DEVICE TABLE CAPACITY (50) EXCEEDED - '          03052000
+030530                'DEVICE NOT TRACKED: ' WS-CUR-DEVICE              03053000
+030535        SET WS-DEV-NOT-TRACKED TO TRUE                            03053500
+030540     ELSE                                                         03054000
+030600        ADD 1 TO WS-DEVICE-CNT                                    03060000
+030700        SET INDXD TO WS-DEVICE-CNT                                03070000
+030800        MOVE WS-CUR-DEVICE    TO WS-DEV-ID(INDXD)                 03080000
+030900        MOVE 'N'              TO WS-DEV-FOUND-SW(INDXD)           03090000
+031000        MOVE ZEROES           TO WS-DEV-LAST-POS(INDXD)           03100000
+031100        MOVE WS-DEVICE-CNT    TO WS-DEV-IDX                       03110000
+031120        SET WS-DEV-TRACKED    TO TRUE                             03112000
+031150     END-IF.                                                      03115000
+031200 1270-EXIT.                                                       03120000
+031300     EXIT.                                                        03130000
+031400                                                                  03140000
+031500*----------------------------------------------------------------*03150000
+031600* 1300-WRITE-DEVICE-RPT WRITES ONE AOCD6RPT LINE PER DEVICE      *03160000
+031700* WITH ITS MARKER POSITION, THE MARKER TEXT ITSELF, AND A        *03170000
+031800* FOUND/NOT-FOUND FLAG, FLAGGING A DEVICE WHOSE STREAM NEVER     *03180000
+031900* PRODUCED A MARKER INSTEAD OF LEAVING IT LOOKING PROCESSED      *03190000
+032000*----------------------------------------------------------------*03200000
+032100 1300-WRITE-DEVICE-RPT.                                           03210000
+032200     MOVE WS-CUR-DEVICE       TO RPT-DEVICE-ID.                   03220000
+032300     MOVE WS-MARKER-ST        TO RPT-MARKER-ST.                   03230000
+032400     MOVE WS-MARKER-SUBSTR    TO RPT-MARKER-SUBSTR.               03240000
+032410     IF WS-STREAM-OVERFLOW                                        03241000
+032420        MOVE 'N'              TO RPT-FOUND-FLAG                   03242000
+032430        DISPLAY 'DEVICE MAY BE FAULTY - STREAM TRUNCATED, NOT '   03243000
+032440                'FULLY SCANNED: ' WS-CUR-DEVICE                   03244000
+032500     ELSE                                                         03250000
+032510        IF MARKER-WAS-FOUND                                       03251000
+032600           MOVE 'Y'              TO RPT-FOUND-FLAG                03260000
+032700        ELSE                                                      03270000
+032800           MOVE 'N'              TO RPT-FOUND-FLAG                03280000
+032900           DISPLAY 'NO MARKER FOUND FOR DEVICE ' WS-CUR-DEVICE    03290000
+033000        END-IF                                                    03300000
+033050     END-IF.                                                      03305000
+033100     WRITE DEVICE-RPT-REC.                                        03310000
+033200 1300-EXIT.                                                       03320000
+033300     EXIT.                                                        03330000
+033400                                                                  03340000
+033500*----------------------------------------------------------------*03350000
+033600* 1350-UPDATE-DEVICE-ENTRY SAVES THIS RUN'S RESULT BACK INTO     *03360000
+033700* THE DEVICE'S SLOT SO 1900-SAVE-CHECKPOINTS CAN CARRY IT        *03370000
+033800* FORWARD TO THE NEXT RUN AGAINST THE SAME APPEND-ONLY LOG       *03380000
+033900*----------------------------------------------------------------*03390000
+034000 1350-UPDATE-DEVICE-ENTRY.                                        03400000
+034100     SET INDXD TO WS-DEV-IDX.                                     03410000
+034200     IF MARKER-WAS-FOUND                                          03420000
+034300        MOVE 'Y'                   TO WS-DEV-FOUND-SW(INDXD)      03430000
+034400        MOVE WS-MARKER-ST          TO WS-DEV-MARKER-ST(INDXD)     03440000
+034500        MOVE WS-MARKER-SUBSTR      TO WS-DEV-MARKER-SUBSTR(INDXD) 03450000
+034600        MOVE WS-MARKER-ST          TO WS-DEV-LAST-POS(INDXD)      03460000
+034700     ELSE                                                         03470000
+034800        MOVE WS-LAST-SCANNED       TO WS-DEV-LAST-POS(INDXD)      03480000
+034900     END-IF.                                                      03490000
+035000 1350-EXIT.                                                       03500000
+035100     EXIT.                                                        03510000
+035200                                                                  03520000
+035300*----------------------------------------------------------------*03530000
+035400* 1900-SAVE-CHECKPOINTS REWRITES AOCD6CKP FROM WS-DEVICE-TABLE   *03540000
+035500* SO THE NEXT RUN'S 0500-LOAD-CHECKPOINTS PICKS UP EVERY         *03550000
+035600* DEVICE RIGHT WHERE THIS RUN LEFT IT                            *03560000
+035700*----------------------------------------------------------------*03570000
+035800 1900-SAVE-CHECKPOINTS.                                           03580000
+035900     OPEN OUTPUT CKPT-FILE.                                       03590000
+036000     PERFORM VARYING INDXD FROM 1 BY 1                            03600000
+036100               UNTIL INDXD > WS-DEVICE-CNT                        03610000
+036200        MOVE WS-DEV-ID(INDXD)            TO CKPT-DEVICE-ID        03620000
+036300        MOVE WS-DEV-FOUND-SW(INDXD)      TO CKPT-FOUND-SW         03630000
+036400        MOVE WS-DEV-LAST-POS(INDXD)      TO CKPT-LAST-POS         03640000
+036500        MOVE WS-DEV-MARKER-ST(INDXD)     TO CKPT-MARKER-ST        03650000
+036600        MOVE WS-DEV-MARKER-SUBSTR(INDXD) TO CKPT-MARKER-SUBSTR    03660000
+036700        WRITE CKPT-REC                                            03670000
+036800     END-PERFORM.                                                 03680000
+036900     CLOSE CKPT-FILE.                                             03690000
+037000 1900-EXIT.                                                       03700000
+037100     EXIT.                                                        03710000
+037200                                                                  03720000
+037300*----------------------------------------------------------------*03730000
+037400* 0400-INIT-PARM READS LS-WINDOW-PARM AND SETS THE RUN-TIME      *03740000
+037500* MARKER WINDOW LENGTH, DEFAULTING TO 4 TO MATCH AOCD6PG1'S      *03750000
+037600* ORIGINAL START-OF-PACKET MARKER WHEN NO PARM IS SUPPLIED       *03760000
+037700*----------------------------------------------------------------*03770000
+037800 0400-INIT-PARM.                                                  03780000
+037900     IF LS-WINDOW-PARM IS NUMERIC AND LS-WINDOW-PARM > ZEROES     03790000
+038000                         AND LS-WINDOW-PARM NOT > 20              03800000
+038100        MOVE LS-WINDOW-PARM     TO WS-WINDOW-LEN                  03810000
+038200     ELSE                                                         03820000
+038300        MOVE 4                  TO WS-WINDOW-LEN                  03830000
+038400     END-IF.                                                      03840000
+038500 0400-EXIT.                                                       03850000
+038600     EXIT.                                                        03860000
+038700                                                                  03870000
+038800*----------------------------------------------------------------*03880000
+038900* 0500-LOAD-CHECKPOINTS LOADS ANY CHECKPOINTS LEFT BY A PRIOR    *03890000
+039000* RUN INTO WS-DEVICE-TABLE. AOCD6CKP NOT YET EXISTING IS NOT     *03900000
+039100* AN ERROR - IT SIMPLY MEANS EVERY DEVICE STARTS FRESH           *03910000
+039200*----------------------------------------------------------------*03920000
+039300 0500-LOAD-CHECKPOINTS.                                           03930000
+039400     MOVE ZEROES TO WS-DEVICE-CNT.                                03940000
+039500     OPEN INPUT CKPT-FILE.                                        03950000
+039600     IF CKPT-SUCCESS                                              03960000
+039700        PERFORM UNTIL CKPT-EOF                                    03970000
+039800           READ CKPT-FILE                                         03980000
+039900             AT END                                               03990000
+040000                SET CKPT-EOF TO TRUE                              04000000
+040100             NOT AT END                                           04010000
+040200                PERFORM 0550-STORE-CKPT-ENTRY THRU 0550-EXIT      04020000
+040300           END-READ                                               04030000
+040400        END-PERFORM                                               04040000
+040500        CLOSE CKPT-FILE                                           04050000
+040600     END-IF.                                                      04060000
+040700 0500-EXIT.                                                       04070000
+040800     EXIT.                                                        04080000
+040900                                                                  04090000
+041000*----------------------------------------------------------------*04100000
+041100* 0550-STORE-CKPT-ENTRY COPIES ONE AOCD6CKP RECORD JUST READ     *04110000
+041200* INTO THE NEXT FREE WS-DEVICE-TABLE SLOT                        *04120000
+041300*----------------------------------------------------------------*04130000
+041400 0550-STORE-CKPT-ENTRY.                                           04140000
+041410     IF WS-DEVICE-CNT >= 50                                       04141000
+041420        DISPLAY 'DEVICE TABLE CAPACITY (50) EXCEEDED - '          04142000
+041430                'CHECKPOINT ENTRY DISCARDED: ' CKPT-DEVICE-ID     04143000
+041440     ELSE                                                         04144000
+041500        ADD 1 TO WS-DEVICE-CNT                                    04150000
+041600        SET INDXD TO WS-DEVICE-CNT                                04160000
+041700        MOVE CKPT-DEVICE-ID       TO WS-DEV-ID(INDXD)             04170000
+041800        MOVE CKPT-FOUND-SW        TO WS-DEV-FOUND-SW(INDXD)       04180000
+041900        MOVE CKPT-LAST-POS        TO WS-DEV-LAST-POS(INDXD)       04190000
+042000        MOVE CKPT-MARKER-ST       TO WS-DEV-MARKER-ST(INDXD)      04200000
+042100        MOVE CKPT-MARKER-SUBSTR   TO WS-DEV-MARKER-SUBSTR(INDXD)  04210000
+042150     END-IF.                                                      04215000
+042200 0550-EXIT.                                                       04220000
+042300     EXIT.                                                        04230000
+042400                                                                  04240000
+042400*----------------------------------------------------------------*04240000
+042400*  WRITES ONE AUDIT-HISTORY ROW TO THE SHARED AOCDHST FILE      * 04240000
+042400*----------------------------------------------------------------*04240000
+042400 9800-WRITE-AUDIT-HIST.                                           04240000
+042400     ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD.                      04240000
+042400     ACCEPT WS-HIST-TIME FROM TIME.                               04240000
+042400     OPEN EXTEND AUD-HIST.                                        04240000
+042400     INITIALIZE AUD-HIST-REC.                                     04240000
+042400     MOVE WS-HIST-DATE          TO HIST-DATE.                     04240000
+042400     MOVE WS-HIST-TIME(1:6)     TO HIST-TIME.                     04240000
+042400     MOVE 'AOCD6PG3'        TO HIST-PGM.                          04240000
+042400     MOVE WS-HIST-MSG           TO HIST-OUTPUT.                   04240000
+042400     WRITE AUD-HIST-REC.                                          04240000
+042400     CLOSE AUD-HIST.                                              04240000
+042400 9800-EXIT.                                                       04240000
+042400     EXIT.                                                        04240000
